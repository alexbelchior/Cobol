@@ -1,41 +1,154 @@
-      ******************************************************************
-      * Author: ALEXANDRE BELCHIOR MEDEIROS
-      * Date:
-      * Purpose: OPERADORES ARITMETICOS
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB05.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1     PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2     PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL    PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO    PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-
-            DISPLAY "NUMERO 1.." WRK-NUM1.
-            DISPLAY "NUMERO 2.." WRK-NUM2.
-      *************SOMA*********************
-            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-            DISPLAY "RESULTADO DA SOMA: " WRK-RESUL.
-
-      *************SUBTRACAO****************
-            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY "RESULTADO DA SUBTRACAO: " WRK-RESUL.
-
-      *************DIVISAO******************
-            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-               REMAINDER WRK-RESTO.
-            DISPLAY "RESULTADO DA DIVISAO: " WRK-RESUL.
-            DISPLAY "RESTO DA DIVISAO: " WRK-RESTO.
-
-      *************MULTIPLICACAO************
-            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY "RESULTADO DA MULTIPLICACAO: " WRK-RESUL.
-            STOP RUN.
-       END PROGRAM PROGCOB05.
+      ******************************************************************
+      * Author: ALEXANDRE BELCHIOR MEDEIROS
+      * Date:
+      * Purpose: CALCULAR ITENS DE UMA NOTA (PRECO, QUANTIDADE E
+      *          DESCONTO) E O TOTAL DA NOTA
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * ??/??/????  ABM  Programa original - demonstracao dos quatro
+      *                  operadores aritmeticos com dois numeros de
+      *                  console, sem relacao com um caso de uso real.
+      * 09/08/2026  ABM  Reescrito para calcular itens de uma nota
+      *                  fiscal (preco unitario, quantidade, desconto)
+      *                  usando os mesmos quatro operadores, ate entrar
+      *                  uma quantidade zero.
+      * 09/08/2026  ABM  Passou a buscar o preco unitario na tabela de
+      *                  precos por faixa de quantidade (PRECO-TABELA)
+      *                  em vez de aceitar um preco fixo digitado.
+      * 09/08/2026  ABM  Total da nota passou a ser exibido com a
+      *                  picture de moeda padrao do copybook REPORTHD.
+      * 09/08/2026  ABM  Nota passa a ter um codigo de moeda (BRL/USD);
+      *                  o total e exibido com o simbolo da moeda
+      *                  escolhida em vez de sempre usar $ fixo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECO-TABELA ASSIGN TO 'PRECOTAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRC-PRODUTO
+               FILE STATUS IS WRK-FS-PRECO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRECO-TABELA
+           LABEL RECORD IS STANDARD.
+           COPY PRECOREG.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-PRECO       PIC X(02)    VALUE '00'.
+       77 WRK-PRODUTO        PIC 9(06)    VALUE ZEROS.
+       77 WRK-SUB            PIC 9(02)    VALUE ZEROS.
+       77 WRK-PRECO-UNIT     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-QUANTIDADE     PIC 9(05)    VALUE ZEROS.
+       77 WRK-DESCONTO-PCT   PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SUBTOTAL       PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-DESCONTO-VALOR PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-LINHA    PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-NOTA     PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-MOEDA-NOTA     PIC X(03) VALUE 'BRL'.
+           88 MOEDA-BRL      VALUE 'BRL'.
+           88 MOEDA-USD      VALUE 'USD'.
+       77 WRK-TOTAL-NOTA-ED  PIC Z(8)9,99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+
+           IF WRK-QUANTIDADE > 0
+
+               PERFORM 0200-PROCESSAR UNTIL WRK-QUANTIDADE = 0
+
+           END-IF.
+
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT PRECO-TABELA.
+           DISPLAY 'MOEDA DA NOTA (BRL/USD).. '.
+           ACCEPT WRK-MOEDA-NOTA.
+           IF NOT MOEDA-BRL AND NOT MOEDA-USD
+               DISPLAY 'MOEDA INVALIDA, ASSUMINDO BRL'
+               MOVE 'BRL' TO WRK-MOEDA-NOTA
+           END-IF.
+           DISPLAY 'CODIGO DO PRODUTO.. '.
+           ACCEPT WRK-PRODUTO.
+           DISPLAY 'QUANTIDADE (0 PARA ENCERRAR).. '.
+           ACCEPT WRK-QUANTIDADE.
+
+       0200-PROCESSAR.
+           PERFORM 0210-BUSCAR-PRECO.
+
+           IF WRK-PRECO-UNIT = 0
+               DISPLAY 'PRODUTO SEM TABELA DE PRECO OU FAIXA INVALIDA'
+           ELSE
+               DISPLAY 'DESCONTO (%).. '
+               ACCEPT WRK-DESCONTO-PCT
+
+      *************MULTIPLICACAO - PRECO X QUANTIDADE***************
+               MULTIPLY WRK-PRECO-UNIT BY WRK-QUANTIDADE
+                   GIVING WRK-SUBTOTAL
+               DISPLAY 'SUBTOTAL DO ITEM: ' WRK-SUBTOTAL
+
+      *************DIVISAO - PERCENTUAL DE DESCONTO*****************
+               DIVIDE WRK-DESCONTO-PCT BY 100
+                   GIVING WRK-DESCONTO-VALOR
+               MULTIPLY WRK-SUBTOTAL BY WRK-DESCONTO-VALOR
+                   GIVING WRK-DESCONTO-VALOR
+               DISPLAY 'VALOR DO DESCONTO: ' WRK-DESCONTO-VALOR
+
+      *************SUBTRACAO - APLICA O DESCONTO*********************
+               SUBTRACT WRK-DESCONTO-VALOR FROM WRK-SUBTOTAL
+                   GIVING WRK-TOTAL-LINHA
+               DISPLAY 'TOTAL DO ITEM: ' WRK-TOTAL-LINHA
+
+      *************SOMA - ACUMULA NO TOTAL DA NOTA*******************
+               ADD WRK-TOTAL-LINHA TO WRK-TOTAL-NOTA
+               DISPLAY 'TOTAL DA NOTA ATE AQUI: ' WRK-TOTAL-NOTA
+           END-IF.
+
+           DISPLAY 'CODIGO DO PRODUTO.. '.
+           ACCEPT WRK-PRODUTO.
+           DISPLAY 'QUANTIDADE (0 PARA ENCERRAR).. '.
+           ACCEPT WRK-QUANTIDADE.
+
+       0210-BUSCAR-PRECO.
+           MOVE ZEROS TO WRK-PRECO-UNIT
+           MOVE WRK-PRODUTO TO PRC-PRODUTO
+           READ PRECO-TABELA
+               INVALID KEY
+                   NEXT SENTENCE
+           END-READ.
+
+           IF WRK-FS-PRECO = '00'
+               MOVE ZEROS TO WRK-SUB
+               PERFORM 0220-ACHAR-FAIXA UNTIL WRK-SUB >= 3
+                   OR WRK-PRECO-UNIT NOT = ZEROS
+           END-IF.
+
+       0220-ACHAR-FAIXA.
+           ADD 1 TO WRK-SUB
+           IF WRK-QUANTIDADE >= PRC-QTD-MIN (WRK-SUB)
+              AND WRK-QUANTIDADE <= PRC-QTD-MAX (WRK-SUB)
+               MOVE PRC-PRECO (WRK-SUB) TO WRK-PRECO-UNIT
+           END-IF.
+
+       0300-FINALIZAR.
+            CLOSE PRECO-TABELA.
+            MOVE WRK-TOTAL-NOTA TO WRK-TOTAL-NOTA-ED.
+            DISPLAY '-------------'.
+            IF MOEDA-USD
+                DISPLAY 'TOTAL GERAL DA NOTA: US$ ' WRK-TOTAL-NOTA-ED
+            ELSE
+                DISPLAY 'TOTAL GERAL DA NOTA: R$ ' WRK-TOTAL-NOTA-ED
+            END-IF.
+            DISPLAY 'FIM DE PROCESSAMENTO'.
+
+       END PROGRAM PROGCOB05.
