@@ -1,8 +1,18 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER LARGURA E COMPRIMENTO E CALCULAR A AREA
+      * Purpose: CALCULAR A AREA DE ARMAZENAGEM NECESSARIA PARA UM
+      *          PRODUTO EM ESTOQUE E CONFERIR SE CABE NO ARMAZEM
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020  ABM  Programa original - area de um retangulo
+      *                  (largura x comprimento), sem relacao com
+      *                  estoque.
+      * 09/08/2026  ABM  Reescrito como modulo de alocacao de espaco:
+      *                  a area por unidade do produto e multiplicada
+      *                  pela quantidade em estoque e comparada com a
+      *                  area disponivel no armazem.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB11.
@@ -13,30 +23,42 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       
-       77 WRK-LARGURA      PIC 9(03)V99       VALUE ZEROS. 
-       77 WRK-COMPRIMENTO  PIC 9(03)V99       VALUE ZEROS.
-       77 WRK-AREA         PIC 9(03)V99       VALUE ZEROS.
+
+       77 WRK-LARGURA          PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-COMPRIMENTO      PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-AREA-UNIT        PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-QTD-ESTOQUE      PIC 9(07)     VALUE ZEROS.
+       77 WRK-AREA-NECESSARIA  PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-AREA-DISPONIVEL  PIC 9(09)V99  VALUE ZEROS.
        PROCEDURE DIVISION.
-            DISPLAY 'LARGURA.. '
+            DISPLAY 'LARGURA DO PRODUTO.. '
             ACCEPT WRK-LARGURA.
-            DISPLAY 'COMPRIMENTO.. '
+            DISPLAY 'COMPRIMENTO DO PRODUTO.. '
             ACCEPT WRK-COMPRIMENTO.
-           
+            DISPLAY 'QUANTIDADE EM ESTOQUE.. '
+            ACCEPT WRK-QTD-ESTOQUE.
+            DISPLAY 'AREA DISPONIVEL NO ARMAZEM.. '
+            ACCEPT WRK-AREA-DISPONIVEL.
+
 
        MAIN-PROCEDURE.
             IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-                COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
-                DISPLAY 'AREA: ' WRK-AREA
+                AND WRK-QTD-ESTOQUE > 0
+                COMPUTE WRK-AREA-UNIT =
+                    WRK-LARGURA * WRK-COMPRIMENTO
+                COMPUTE WRK-AREA-NECESSARIA =
+                    WRK-AREA-UNIT * WRK-QTD-ESTOQUE
+                DISPLAY 'AREA POR UNIDADE.......: ' WRK-AREA-UNIT
+                DISPLAY 'AREA TOTAL NECESSARIA..: '
+                    WRK-AREA-NECESSARIA
+                IF WRK-AREA-NECESSARIA <= WRK-AREA-DISPONIVEL
+                    DISPLAY 'CABE NO ARMAZEM DISPONIVEL'
+                ELSE
+                    DISPLAY 'NAO CABE NO ARMAZEM DISPONIVEL'
+                END-IF
             ELSE
                 DISPLAY 'FALTA INFORMAR ALGO'
             END-IF.
-                
-            
 
-                     
-           
-                
             STOP RUN.
        END PROGRAM PROGCOB11.
-
