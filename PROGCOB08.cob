@@ -1,36 +1,97 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: COMANDO EVALUATE / WHEN
+      * Purpose: CLASSIFICAR O CREDITO DE UM CLIENTE A PARTIR DO SALDO
+      *          E DO HISTORICO DE ATRASOS
+      *          COMANDO EVALUATE / WHEN
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020  ABM  Programa original - media de duas notas
+      *                  classificada em APROVADO/RECUPERACAO/
+      *                  REPROVADO, sem relacao com clientes.
+      * 09/08/2026  ABM  Reescrito como classificacao de credito do
+      *                  cliente (CLIENTES-MASTER + saldo em
+      *                  CLI-CONTA + atrasos informados), mantendo o
+      *                  mesmo EVALUATE com as faixas 6 THRU 10 e
+      *                  2 THRU 5 do programa original.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-CONTA ASSIGN TO 'CLICONTA'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CLIENTE
+               FILE STATUS IS WRK-FS-CONTA.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-CONTA
+           LABEL RECORD IS STANDARD.
+       01 CONTA-REG.
+           05 CTA-CLIENTE      PIC 9(06).
+           05 CTA-SALDO        PIC S9(09)V99.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2    PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA    PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-MASTER      PIC X(02) VALUE '00'.
+       77 WRK-FS-CONTA       PIC X(02) VALUE '00'.
+       77 WRK-CLIENTE-CODIGO PIC 9(06) VALUE ZEROS.
+       77 WRK-ATRASOS        PIC 9(02) VALUE ZEROS.
+       77 WRK-PONTUACAO      PIC S9(03) VALUE ZEROS.
        PROCEDURE DIVISION.
-       
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           
+
+           OPEN INPUT CLIENTES-MASTER.
+           OPEN INPUT CLI-CONTA.
+
+           DISPLAY 'CODIGO DO CLIENTE.. '.
+           ACCEPT WRK-CLIENTE-CODIGO.
+           MOVE WRK-CLIENTE-CODIGO TO CLI-CODIGO.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO'
+           END-READ.
+
        MAIN-PROCEDURE.
-            
-            DISPLAY "MEDIA: " WRK-MEDIA.
-            
-            EVALUATE WRK-MEDIA
-               WHEN 6 THRU 10
-                   DISPLAY "APROVADO"
-               WHEN 2 THRU 5
-                    DISPLAY "RECUPERACAO"
-               WHEN OTHER
-                    DISPLAY "REPROVADO"
-            END-EVALUATE.
-            
-            STOP RUN.
-       END PROGRAM PROGCOB08.
 
+           IF WRK-FS-MASTER = '00'
+               DISPLAY 'CLIENTE: ' CLI-NOME
+               MOVE WRK-CLIENTE-CODIGO TO CTA-CLIENTE
+               READ CLI-CONTA
+                   INVALID KEY
+                       MOVE ZEROS TO CTA-SALDO
+               END-READ
+
+               DISPLAY 'QUANTIDADE DE PAGAMENTOS EM ATRASO.. '
+               ACCEPT WRK-ATRASOS
+
+               COMPUTE WRK-PONTUACAO = 10 - WRK-ATRASOS
+               IF CTA-SALDO < 0
+                   COMPUTE WRK-PONTUACAO = WRK-PONTUACAO - 3
+               END-IF
+
+               DISPLAY 'PONTUACAO DE CREDITO: ' WRK-PONTUACAO
+
+               EVALUATE WRK-PONTUACAO
+                  WHEN 6 THRU 10
+                      DISPLAY 'CLASSIFICACAO: APROVADO'
+                  WHEN 2 THRU 5
+                      DISPLAY 'CLASSIFICACAO: RESTRICAO'
+                  WHEN OTHER
+                      DISPLAY 'CLASSIFICACAO: BLOQUEADO'
+               END-EVALUATE
+           END-IF.
+
+           CLOSE CLIENTES-MASTER.
+           CLOSE CLI-CONTA.
+
+           STOP RUN.
+       END PROGRAM PROGCOB08.
