@@ -1,16 +1,45 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER UM VALOR DE UMA VENDA E ACUMULA ESSE VALOR ATE
-      *          ENTRAR UMA VENDA COM VALOR 0 UTILIZAR O PERFORM - UNTIL
+      * Purpose: RECEBER VENDAS DE UM CLIENTE E GRAVAR NO RAZAO DE
+      *          VENDAS (SALES-LEDGER) ATE ENTRAR UMA VENDA COM VALOR 0
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020 ABM  Programa original - acumulava so em memoria,
+      *                 sem gravar nada em disco.
+      * 09/08/2026 ABM  Cada venda digitada passa a ser gravada no
+      *                 arquivo SALES-LEDGER, associada a um cliente de
+      *                 CLIENTES-MASTER, para que os totais sobrevivam
+      *                 entre execucoes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
        WORKING-STORAGE SECTION.
-
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-CLIENTE-CODIGO PIC 9(06) VALUE ZEROS.
        77 WRK-VENDAS    PIC 9(06)V99 VALUE ZEROS.
        77 WRK-QTD       PIC 9(03)    VALUE ZEROS.
        77 WRK-ACUM      PIC 9(08)V99 VALUE ZEROS.
@@ -18,6 +47,7 @@
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
            PERFORM 0100-INICIALIZAR.
 
            IF WRK-VENDAS > 0
@@ -30,21 +60,58 @@
 
            STOP RUN.
 
-       0100-INICIALIZAR.
+       0050-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES-MASTER.
+           OPEN I-O SALES-LEDGER.
+           IF WRK-FS-LEDGER = '35'
+               CLOSE SALES-LEDGER
+               OPEN OUTPUT SALES-LEDGER
+               CLOSE SALES-LEDGER
+               OPEN I-O SALES-LEDGER
+           END-IF.
 
-           ACCEPT WRK-VENDAS.
+       0100-INICIALIZAR.
+           DISPLAY 'CODIGO DO CLIENTE.. '.
+           ACCEPT WRK-CLIENTE-CODIGO.
+           MOVE WRK-CLIENTE-CODIGO TO CLI-CODIGO.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO'
+                   MOVE ZEROS TO WRK-VENDAS
+           END-READ.
+           IF WRK-FS-MASTER = '00'
+               DISPLAY 'CLIENTE: ' CLI-NOME
+               ACCEPT WRK-VENDAS
+           END-IF.
 
        0200-PROCESSAR.
 
            ADD 1 TO WRK-QTD.
            ADD WRK-VENDAS TO WRK-ACUM.
+           PERFORM 0210-GRAVAR-VENDA.
            ACCEPT WRK-VENDAS.
 
+      *----------------------------------------------------------------
+      * GRAVA A VENDA DIGITADA NO RAZAO, COM A CHAVE COMPOSTA DE
+      * CLIENTE + DATA + HORA PARA PERMITIR VARIAS VENDAS POR DIA.
+      *----------------------------------------------------------------
+       0210-GRAVAR-VENDA.
+           MOVE WRK-CLIENTE-CODIGO TO SEL-CLIENTE.
+           ACCEPT SEL-DATA FROM DATE YYYYMMDD.
+           ACCEPT SEL-HORA FROM TIME.
+           MOVE WRK-VENDAS TO SEL-VALOR.
+           WRITE SALES-LEDGER-REG
+               INVALID KEY
+                   DISPLAY 'ERRO AO GRAVAR VENDA NO RAZAO'
+           END-WRITE.
+
        0300-FINALIZAR.
             DISPLAY '-------------'.
             DISPLAY 'VALOR TOTAL: ' WRK-ACUM.
             DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QTD.
             DISPLAY 'FIM DE PROCESSAMENTO'.
+            CLOSE CLIENTES-MASTER.
+            CLOSE SALES-LEDGER.
 
 
        END PROGRAM PROGCOB15.
