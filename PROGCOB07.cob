@@ -1,38 +1,99 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER DUAS NOTAS, MEDIA E IMPRIMIR O STATUS
+      * Purpose: CLASSIFICAR O CREDITO DE UM CLIENTE A PARTIR DO SALDO
+      *          E DO HISTORICO DE ATRASOS
       *          UTILIZANDO COMANDOS IF/ELSE/ENDIF
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020  ABM  Programa original - media de duas notas
+      *                  classificada em APROVADO/RECUPERACAO/
+      *                  REPROVADO, sem relacao com clientes.
+      * 09/08/2026  ABM  Reescrito como classificacao de credito do
+      *                  cliente (CLIENTES-MASTER + saldo em
+      *                  CLI-CONTA + atrasos informados), mantendo a
+      *                  mesma estrutura de tres faixas em IF/ELSE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-CONTA ASSIGN TO 'CLICONTA'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CLIENTE
+               FILE STATUS IS WRK-FS-CONTA.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-CONTA
+           LABEL RECORD IS STANDARD.
+       01 CONTA-REG.
+           05 CTA-CLIENTE      PIC 9(06).
+           05 CTA-SALDO        PIC S9(09)V99.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2    PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA    PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-MASTER      PIC X(02) VALUE '00'.
+       77 WRK-FS-CONTA       PIC X(02) VALUE '00'.
+       77 WRK-CLIENTE-CODIGO PIC 9(06) VALUE ZEROS.
+       77 WRK-ATRASOS        PIC 9(02) VALUE ZEROS.
+       77 WRK-PONTUACAO      PIC S9(03) VALUE ZEROS.
+       77 WRK-CLASSIFICACAO  PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
-       
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           
+
+           OPEN INPUT CLIENTES-MASTER.
+           OPEN INPUT CLI-CONTA.
+
+           DISPLAY 'CODIGO DO CLIENTE.. '.
+           ACCEPT WRK-CLIENTE-CODIGO.
+           MOVE WRK-CLIENTE-CODIGO TO CLI-CODIGO.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO'
+           END-READ.
+
        MAIN-PROCEDURE.
-           
-            IF WRK-MEDIA >= 6
-                DISPLAY "APROVADO"
-            ELSE
-                IF WRK-MEDIA >= 2
-                    DISPLAY "RECUPERACAO"
-                ELSE
-                    DISPLAY "REPROVADO"
-                END-IF
-            END-IF.
-                
-            DISPLAY "MEDIA: " WRK-MEDIA.
-            
-            STOP RUN.
-       END PROGRAM PROGCOB07.
 
+           IF WRK-FS-MASTER = '00'
+               DISPLAY 'CLIENTE: ' CLI-NOME
+               MOVE WRK-CLIENTE-CODIGO TO CTA-CLIENTE
+               READ CLI-CONTA
+                   INVALID KEY
+                       MOVE ZEROS TO CTA-SALDO
+               END-READ
+
+               DISPLAY 'QUANTIDADE DE PAGAMENTOS EM ATRASO.. '
+               ACCEPT WRK-ATRASOS
+
+               COMPUTE WRK-PONTUACAO = 10 - WRK-ATRASOS
+               IF CTA-SALDO < 0
+                   COMPUTE WRK-PONTUACAO = WRK-PONTUACAO - 3
+               END-IF
+
+               IF WRK-PONTUACAO >= 6
+                   MOVE 'APROVADO' TO WRK-CLASSIFICACAO
+               ELSE
+                   IF WRK-PONTUACAO >= 2
+                       MOVE 'RESTRICAO' TO WRK-CLASSIFICACAO
+                   ELSE
+                       MOVE 'BLOQUEADO' TO WRK-CLASSIFICACAO
+                   END-IF
+               END-IF
+
+               DISPLAY 'PONTUACAO DE CREDITO: ' WRK-PONTUACAO
+               DISPLAY 'CLASSIFICACAO: ' WRK-CLASSIFICACAO
+           END-IF.
+
+           CLOSE CLIENTES-MASTER.
+           CLOSE CLI-CONTA.
+
+           STOP RUN.
+       END PROGRAM PROGCOB07.
