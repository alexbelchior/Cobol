@@ -0,0 +1,72 @@
+//CLNOITE  JOB (ACCT),'ROTINA NOTURNA CLIENTES',
+//             CLASS=A,MSGCLASS=A,NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------
+//* ROTINA NOTURNA DO SISTEMA DE CLIENTES.
+//*
+//* PASSOS:
+//*   BACKUP   - COPIA CLIENTES-MASTER PARA UM ARQUIVO DE BACKUP
+//*              DATADO ANTES DE QUALQUER OUTRO PASSO TOCAR O MESTRE.
+//*   RELDISCO - GERA O RELATORIO DE CLIENTES EM DISCO (CLIRELB, A
+//*              VERSAO BATCH DA OPCAO DE RELATORIO EM DISCO DE
+//*              CLIENTES, QUE E ACIONADA POR TELA E NAO SERVE PARA
+//*              RODAR DESACOMPANHADA).
+//*   VENDRESU - GERA O RESUMO MENSAL/ANUAL DE VENDAS (SALESSUM).
+//*   CLIRECON - RECONCILIACAO DE DOCUMENTOS DUPLICADOS.
+//*   CLIRETEN - RELATORIO DE RETENCAO DE CLIENTES INATIVOS.
+//*
+//* CADA PASSO SO EXECUTA SE O PASSO ANTERIOR TERMINOU COM RC = 0,
+//* PARA QUE UMA FALHA NO MEIO DA CADEIA NAO DEIXE O PROXIMO PASSO
+//* RODAR SOBRE UM MESTRE SEM BACKUP OU SOBRE DADOS INCOMPLETOS.
+//*----------------------------------------------------------------
+//BACKUP   EXEC PGM=CLIBACKUP
+//STEPLIB  DD DSN=CLIENTES.LOADLIB,DISP=SHR
+//CLIMAST  DD DSN=CLIENTES.CLIMAST,DISP=SHR
+//CLIBKUP  DD DSN=CLIENTES.CLIMAST.D&LYYMMDD,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5)),
+//            LIKE=CLIENTES.CLIMAST
+//SYSOUT   DD SYSOUT=*
+//*
+//IFBACKUP IF (BACKUP.RC = 0) THEN
+//RELDISCO EXEC PGM=CLIRELB
+//STEPLIB  DD DSN=CLIENTES.LOADLIB,DISP=SHR
+//CLIMAST  DD DSN=CLIENTES.CLIMAST,DISP=SHR
+//CLICKPT  DD DSN=CLIENTES.CLICKPT,DISP=SHR
+//RELCLI   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+T
+00000000
+99999999
+/*
+//*
+//IFRELDIS IF (RELDISCO.RC = 0) THEN
+//VENDRESU EXEC PGM=SALESSUM
+//STEPLIB  DD DSN=CLIENTES.LOADLIB,DISP=SHR
+//SALESLED DD DSN=CLIENTES.SALESLED,DISP=SHR
+//CLIMAST  DD DSN=CLIENTES.CLIMAST,DISP=SHR
+//VENDRESU DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//IFVENDRE IF (VENDRESU.RC = 0) THEN
+//CLIRECON EXEC PGM=CLIRECON
+//STEPLIB  DD DSN=CLIENTES.LOADLIB,DISP=SHR
+//CLIMAST  DD DSN=CLIENTES.CLIMAST,DISP=SHR
+//CLISORT  DD UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=60)
+//DUPLIC   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//IFRECON  IF (CLIRECON.RC = 0) THEN
+//CLIRETEN EXEC PGM=CLIRETEN
+//STEPLIB  DD DSN=CLIENTES.LOADLIB,DISP=SHR
+//CLIMAST  DD DSN=CLIENTES.CLIMAST,DISP=SHR
+//RETENCAO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+2
+/*
+//ENDRECON ENDIF
+//ENDVENDR ENDIF
+//ENDRELD  ENDIF
+//ENDBACK  ENDIF
