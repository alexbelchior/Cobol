@@ -1,8 +1,19 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
+      * Purpose: RECEBER PEDIDO DE UM CLIENTE E CALCULAR O FRETE
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020 ABM  Programa original - frete fixo por UF em
+      *                 EVALUATE, sem ligacao com cliente.
+      * 09/08/2026 ABM  Reescrito como modulo de pedidos: o frete por
+      *                 UF passa a vir da tabela FRETE-TABELA (arquivo
+      *                 indexado, sem literais no codigo) e o pedido
+      *                 fica associado a um cliente de CLIENTES-MASTER.
+      * 09/08/2026 ABM  Acrescenta faixa de peso do pacote ao calculo
+      *                 do frete (WRK-FAIXA-PESO), alem do percentual
+      *                 por UF.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB09.
@@ -10,39 +21,280 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT FRETE-TABELA ASSIGN TO 'FRETEUF'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FS-FRETE.
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PED-NUMERO
+               FILE STATUS IS WRK-FS-PEDIDO.
+           SELECT PED-CONTROLE ASSIGN TO 'PEDCTRL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCT-CHAVE
+               FILE STATUS IS WRK-FS-PEDCTL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  FRETE-TABELA
+           LABEL RECORD IS STANDARD.
+       01 FRETE-TABELA-REG.
+           05 FRT-UF              PIC X(02).
+           05 FRT-PERCENTUAL      PIC 9V999.
+       FD  PEDIDOS
+           LABEL RECORD IS STANDARD.
+       01 PEDIDO-REG.
+           05 PED-NUMERO           PIC 9(06).
+           05 PED-CLIENTE          PIC 9(06).
+           05 PED-PRODUTO          PIC X(20).
+           05 PED-VALOR            PIC 9(06)V99.
+           05 PED-PESO             PIC 9(05)V99.
+           05 PED-UF               PIC X(02).
+           05 PED-FRETE            PIC 9(06)V99.
+           05 PED-TOTAL            PIC 9(08)V99.
+           05 PED-DATA             PIC 9(08).
+       FD  PED-CONTROLE
+           LABEL RECORD IS STANDARD.
+       01 PCT-REG.
+           05 PCT-CHAVE             PIC X(02).
+           05 PCT-ULTIMO-NUMERO     PIC 9(06).
        WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO  PIC X(20)       VALUE SPACES.
-       77 WRK-UF       PIC X(02)       VALUE SPACES.
-       77 WRK-VALOR    PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-FRETE    PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-FRETE     PIC X(02) VALUE '00'.
+       77 WRK-FS-PEDIDO    PIC X(02) VALUE '00'.
+       77 WRK-FS-PEDCTL    PIC X(02) VALUE '00'.
+       77 WRK-SUB          PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO     PIC X(30) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * TABELA DE FAIXAS DE PESO (KG) X VALOR POR KG, NO ESTILO DA
+      * TABELA DE MESES DE PROGCOB17 (REDEFINES SOBRE LITERAIS).
+      *----------------------------------------------------------------
+       01 WRK-FAIXAS-PESO-VALORES.
+           05 FILLER.
+               10 FILLER PIC 9(05)V99 VALUE 005,00.
+               10 FILLER PIC 9(04)V99 VALUE 0008,00.
+           05 FILLER.
+               10 FILLER PIC 9(05)V99 VALUE 020,00.
+               10 FILLER PIC 9(04)V99 VALUE 0006,50.
+           05 FILLER.
+               10 FILLER PIC 9(05)V99 VALUE 050,00.
+               10 FILLER PIC 9(04)V99 VALUE 0005,00.
+           05 FILLER.
+               10 FILLER PIC 9(05)V99 VALUE 100,00.
+               10 FILLER PIC 9(04)V99 VALUE 0004,00.
+           05 FILLER.
+               10 FILLER PIC 9(05)V99 VALUE 999,99.
+               10 FILLER PIC 9(04)V99 VALUE 0003,00.
+       01 WRK-FAIXAS-PESO REDEFINES WRK-FAIXAS-PESO-VALORES.
+           05 WRK-FAIXA OCCURS 5 TIMES.
+               10 WRK-FAIXA-LIMITE     PIC 9(05)V99.
+               10 WRK-FAIXA-VALOR-KG   PIC 9(04)V99.
+
+       01 WRK-PEDIDO-AREA.
+           05 WRK-CLIENTE-CODIGO PIC 9(06) VALUE ZEROS.
+           05 WRK-PRODUTO        PIC X(20) VALUE SPACES.
+           05 WRK-VALOR          PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-PESO           PIC 9(05)V99 VALUE ZEROS.
+           05 WRK-UF             PIC X(02)    VALUE SPACES.
+           05 WRK-FRETE-ESTADO   PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-FRETE-PESO     PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-FRETE          PIC 9(06)V99 VALUE ZEROS.
+           05 WRK-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
-            DISPLAY 'PRODUTO.. '
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN I-O FRETE-TABELA.
+            IF WRK-FS-FRETE = '35'
+                CLOSE FRETE-TABELA
+                OPEN OUTPUT FRETE-TABELA
+                PERFORM 1100-CARREGAR-TABELA-PADRAO
+                CLOSE FRETE-TABELA
+                OPEN I-O FRETE-TABELA
+            END-IF.
+            OPEN I-O PEDIDOS.
+            IF WRK-FS-PEDIDO = '35'
+                CLOSE PEDIDOS
+                OPEN OUTPUT PEDIDOS
+                CLOSE PEDIDOS
+                OPEN I-O PEDIDOS
+            END-IF.
+            OPEN I-O PED-CONTROLE.
+            IF WRK-FS-PEDCTL = '35'
+                CLOSE PED-CONTROLE
+                OPEN OUTPUT PED-CONTROLE
+                CLOSE PED-CONTROLE
+                OPEN I-O PED-CONTROLE
+            END-IF.
+
+      *----------------------------------------------------------------
+      * NA PRIMEIRA EXECUCAO (ARQUIVO FRETEUF AINDA NAO EXISTE), GRAVA
+      * UM PERCENTUAL PADRAO PARA CADA UMA DAS 27 UFS. DAI EM DIANTE, O
+      * FRETE POR ESTADO PASSA A SER UMA ATUALIZACAO DE DADOS, NUNCA
+      * MAIS UMA MUDANCA NO PROGRAMA.
+      *----------------------------------------------------------------
+       1100-CARREGAR-TABELA-PADRAO.
+            MOVE 'SP' TO FRT-UF   MOVE 1,050 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'RJ' TO FRT-UF   MOVE 1,100 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'MG' TO FRT-UF   MOVE 1,150 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'AC' TO FRT-UF   MOVE 1,300 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'AL' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'AP' TO FRT-UF   MOVE 1,300 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'AM' TO FRT-UF   MOVE 1,300 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'BA' TO FRT-UF   MOVE 1,200 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'CE' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'DF' TO FRT-UF   MOVE 1,150 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'ES' TO FRT-UF   MOVE 1,150 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'GO' TO FRT-UF   MOVE 1,200 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'MA' TO FRT-UF   MOVE 1,280 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'MT' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'MS' TO FRT-UF   MOVE 1,220 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'PA' TO FRT-UF   MOVE 1,300 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'PB' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'PR' TO FRT-UF   MOVE 1,150 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'PE' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'PI' TO FRT-UF   MOVE 1,280 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'RN' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'RS' TO FRT-UF   MOVE 1,180 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'RO' TO FRT-UF   MOVE 1,300 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'RR' TO FRT-UF   MOVE 1,320 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'SC' TO FRT-UF   MOVE 1,180 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'SE' TO FRT-UF   MOVE 1,250 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+            MOVE 'TO' TO FRT-UF   MOVE 1,280 TO FRT-PERCENTUAL
+            WRITE FRETE-TABELA-REG.
+
+       2000-PROCESSAR.
+            MOVE SPACES TO WRK-MSG-ERRO.
+            DISPLAY 'CODIGO DO CLIENTE.. '.
+            ACCEPT WRK-CLIENTE-CODIGO.
+            MOVE WRK-CLIENTE-CODIGO TO CLI-CODIGO.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    MOVE 'CLIENTE NAO CADASTRADO' TO WRK-MSG-ERRO
+                NOT INVALID KEY
+                    IF CLIENTE-INATIVO
+                        MOVE 'CLIENTE INATIVO' TO WRK-MSG-ERRO
+                    END-IF
+            END-READ.
+            IF WRK-MSG-ERRO NOT = SPACES
+                DISPLAY WRK-MSG-ERRO
+            ELSE
+                DISPLAY 'CLIENTE: ' CLI-NOME
+                PERFORM 2100-CAPTURAR-PEDIDO
+                PERFORM 2200-CALCULAR-FRETE
+                PERFORM 2300-GRAVAR-PEDIDO
+            END-IF.
+
+       2100-CAPTURAR-PEDIDO.
+            DISPLAY 'PRODUTO.. '.
             ACCEPT WRK-PRODUTO.
-            DISPLAY 'VALOR.. '
+            DISPLAY 'VALOR.. '.
             ACCEPT WRK-VALOR.
-            DISPLAY 'ESTADO DE ENTREGA..'
+            DISPLAY 'PESO DO PACOTE (KG).. '.
+            ACCEPT WRK-PESO.
+            DISPLAY 'ESTADO DE ENTREGA..'.
             ACCEPT WRK-UF.
-           
-       MAIN-PROCEDURE.
-            
-            EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO PODEMOS ENTREGAR'
-            END-EVALUATE.
-            
+
+       2200-CALCULAR-FRETE.
+            MOVE WRK-UF TO FRT-UF.
+            READ FRETE-TABELA
+                INVALID KEY
+                    MOVE 1,300 TO FRT-PERCENTUAL
+            END-READ.
+            COMPUTE WRK-FRETE-ESTADO =
+                WRK-VALOR * (FRT-PERCENTUAL - 1).
+            MOVE 1 TO WRK-SUB.
+            PERFORM 2210-ACHAR-FAIXA-PESO
+                UNTIL WRK-PESO <= WRK-FAIXA-LIMITE(WRK-SUB)
+                OR WRK-SUB >= 5.
+            COMPUTE WRK-FRETE-PESO =
+                WRK-PESO * WRK-FAIXA-VALOR-KG(WRK-SUB).
+            COMPUTE WRK-FRETE = WRK-FRETE-ESTADO + WRK-FRETE-PESO.
+            COMPUTE WRK-TOTAL = WRK-VALOR + WRK-FRETE.
             DISPLAY '==============='.
-            IF WRK-FRETE NOT EQUAL 0
-                   DISPLAY 'VALOR TOTAL COM O FRETE: ' WRK-FRETE
-            END-IF.
-                
-            STOP RUN.
-       END PROGRAM PROGCOB09.
+            DISPLAY 'FRETE POR ESTADO..: ' WRK-FRETE-ESTADO.
+            DISPLAY 'FRETE POR PESO....: ' WRK-FRETE-PESO.
+            DISPLAY 'FRETE TOTAL.......: ' WRK-FRETE.
+            DISPLAY 'VALOR TOTAL COM O FRETE: ' WRK-TOTAL.
+
+       2210-ACHAR-FAIXA-PESO.
+            ADD 1 TO WRK-SUB.
+
+       2300-GRAVAR-PEDIDO.
+            MOVE 'PD' TO PCT-CHAVE.
+            READ PED-CONTROLE
+                INVALID KEY
+                    MOVE ZEROS TO PCT-ULTIMO-NUMERO
+            END-READ.
+            ADD 1 TO PCT-ULTIMO-NUMERO.
+            MOVE PCT-ULTIMO-NUMERO TO PED-NUMERO.
+            MOVE 'PD' TO PCT-CHAVE.
+            REWRITE PCT-REG
+                INVALID KEY
+                    WRITE PCT-REG
+            END-REWRITE.
+            MOVE WRK-CLIENTE-CODIGO TO PED-CLIENTE.
+            MOVE WRK-PRODUTO        TO PED-PRODUTO.
+            MOVE WRK-VALOR          TO PED-VALOR.
+            MOVE WRK-PESO           TO PED-PESO.
+            MOVE WRK-UF             TO PED-UF.
+            MOVE WRK-FRETE          TO PED-FRETE.
+            MOVE WRK-TOTAL          TO PED-TOTAL.
+            ACCEPT PED-DATA FROM DATE YYYYMMDD.
+            WRITE PEDIDO-REG
+                INVALID KEY
+                    DISPLAY 'ERRO AO GRAVAR PEDIDO'
+            END-WRITE.
 
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE FRETE-TABELA.
+            CLOSE PEDIDOS.
+            CLOSE PED-CONTROLE.
+
+       END PROGRAM PROGCOB09.
