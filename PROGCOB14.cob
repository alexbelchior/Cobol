@@ -1,54 +1,101 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10 
+      * Purpose: CONSULTAR A TABELA DE PRECOS POR FAIXA DE QUANTIDADE
+      *          DE UM PRODUTO E CALCULAR O PRECO TOTAL DE UM PEDIDO
       *          UTILIZAR O PERFORM - VARYING
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020  ABM  Programa original - tabuada de 1 a 10 de um
+      *                  numero digitado, sem relacao com precos.
+      * 09/08/2026  ABM  Reescrito para localizar a faixa de preco de
+      *                  um produto na tabela PRECO-TABELA a partir da
+      *                  quantidade pedida, mantendo o mesmo PERFORM
+      *                  VARYING do programa original.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB14.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECO-TABELA ASSIGN TO 'PRECOTAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRC-PRODUTO
+               FILE STATUS IS WRK-FS-PRECO.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRECO-TABELA
+           LABEL RECORD IS STANDARD.
+           COPY PRECOREG.
        WORKING-STORAGE SECTION.
-       
-       77 WRK-NUMERO    PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULTADO PIC 9(02) VALUE ZEROS.
-       
+       77 WRK-FS-PRECO   PIC X(02)    VALUE '00'.
+       77 WRK-PRODUTO    PIC 9(06)    VALUE ZEROS.
+       77 WRK-QUANTIDADE PIC 9(05)    VALUE ZEROS.
+       77 WRK-SUB        PIC 9(02)    VALUE ZEROS.
+       77 WRK-PRECO-ACHADO PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL      PIC 9(09)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
-       
+
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           
-           IF WRK-NUMERO > 0
-               
+
+           IF WRK-PRODUTO > 0
+
                PERFORM 0200-PROCESSAR
-               
+
            END-IF.
-               
+
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
-           
+
        0100-INICIALIZAR.
-           DISPLAY 'DIGITE UM NUMERO PARA REALIZAR A TABUADA: '
-           ACCEPT WRK-NUMERO.
-           
+           OPEN INPUT PRECO-TABELA.
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT WRK-PRODUTO.
+           MOVE WRK-PRODUTO TO PRC-PRODUTO
+           READ PRECO-TABELA
+               INVALID KEY
+                   DISPLAY 'PRODUTO SEM TABELA DE PRECO CADASTRADA'
+                   MOVE ZEROS TO WRK-PRODUTO
+           END-READ.
+
        0200-PROCESSAR.
-           
-      *VARIE A WRK-CONTADOR COMEÃ‡ANDO COM 1 E SENDO INCREMENTADO POR 1
-      *ATE QUE WRK-CONTADOR SEJA MAIOR QUE 10 
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                           UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR '= ' WRK-RESULTADO
-               
+           DISPLAY 'QUANTIDADE PEDIDA.. '
+           ACCEPT WRK-QUANTIDADE.
+
+      *VARIE A WRK-SUB DE 1 EM 1 ATE ACHAR A FAIXA DA QUANTIDADE
+      *PEDIDA OU ESGOTAR AS TRES FAIXAS CADASTRADAS
+           MOVE ZEROS TO WRK-PRECO-ACHADO
+           PERFORM VARYING WRK-SUB FROM 1 BY 1
+                           UNTIL WRK-SUB > 3
+               IF WRK-QUANTIDADE >= PRC-QTD-MIN (WRK-SUB)
+                  AND WRK-QUANTIDADE <= PRC-QTD-MAX (WRK-SUB)
+                   MOVE PRC-PRECO (WRK-SUB) TO WRK-PRECO-ACHADO
+               END-IF
+
            END-PERFORM.
-            
-       0300-FINALIZAR.   
+
+           IF WRK-PRECO-ACHADO > 0
+               MULTIPLY WRK-PRECO-ACHADO BY WRK-QUANTIDADE
+                   GIVING WRK-TOTAL
+               DISPLAY 'PRECO UNITARIO DA FAIXA: ' WRK-PRECO-ACHADO
+               DISPLAY 'TOTAL DO PEDIDO.......: ' WRK-TOTAL
+           ELSE
+               DISPLAY 'QUANTIDADE FORA DE QUALQUER FAIXA CADASTRADA'
+           END-IF.
+
+       0300-FINALIZAR.
+            CLOSE PRECO-TABELA.
             DISPLAY '-------------'.
             DISPLAY 'FIM DE PROCESSAMENTO'.
-            
-           
-       END PROGRAM PROGCOB14.
 
+
+       END PROGRAM PROGCOB14.
