@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Author:ALEXANDRE BELCHIOR MEDEIROS
+      * Date: 09/08/2026
+      * Purpose:RESUMO MENSAL E ANUAL DE VENDAS POR CLIENTE, A PARTIR
+      *         DO RAZAO DE VENDAS (SALES-LEDGER)
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      * 09/08/2026 ABM  Cabecalho de pagina e formato de moeda passaram
+      *                 a usar o copybook padrao REPORTHD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALESSUM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT REL-RESUMO ASSIGN TO 'VENDRESU.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  REL-RESUMO
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-LEDGER   PIC X(01) VALUE 'N'.
+           88 FIM-LEDGER   VALUE 'S'.
+       77 WRK-PRIMEIRO     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO VALUE 'S'.
+       77 WRK-CLIENTE-ANT  PIC 9(06) VALUE ZEROS.
+       77 WRK-ANO-ANT      PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-ANT      PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-MES    PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ANO    PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTE PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL  PIC 9(11)V99 VALUE ZEROS.
+       01 WRK-NOME-CLIENTE PIC X(40) VALUE SPACES.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5010-LER-LEDGER.
+            PERFORM 2000-PROCESSAR UNTIL FIM-LEDGER.
+            PERFORM 2900-QUEBRA-FINAL.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT SALES-LEDGER.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN OUTPUT REL-RESUMO.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'RESUMO DE VENDAS POR CLIENTE - MENSAL E ANUAL'
+                DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                '  PAGINA: ' DELIMITED SIZE
+                RPT-PAGINA-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+
+       2000-PROCESSAR.
+            IF NOT PRIMEIRO-REGISTRO
+                AND (SEL-CLIENTE NOT = WRK-CLIENTE-ANT
+                     OR SEL-DATA-ANO NOT = WRK-ANO-ANT
+                     OR SEL-DATA-MES NOT = WRK-MES-ANT)
+                PERFORM 2100-QUEBRA-MES
+            END-IF.
+            IF PRIMEIRO-REGISTRO
+                PERFORM 2200-INICIAR-QUEBRA
+            END-IF.
+            ADD SEL-VALOR TO WRK-TOTAL-MES.
+            PERFORM 5010-LER-LEDGER.
+
+       2100-QUEBRA-MES.
+            PERFORM 2110-IMPRIMIR-TOTAL-MES.
+            ADD WRK-TOTAL-MES TO WRK-TOTAL-ANO.
+            ADD WRK-TOTAL-MES TO WRK-TOTAL-CLIENTE.
+            MOVE ZEROS TO WRK-TOTAL-MES.
+      *----------------------------------------------------------------
+      * O TOTAL ANUAL TAMBEM PRECISA FECHAR QUANDO O ANO MUDA DENTRO
+      * DO MESMO CLIENTE, E NAO SO QUANDO O CLIENTE MUDA - SENAO O
+      * TOTAL DO ANO ANTERIOR CONTINUARIA ACUMULANDO COM OS MESES DO
+      * ANO SEGUINTE.
+      *----------------------------------------------------------------
+            IF SEL-CLIENTE NOT = WRK-CLIENTE-ANT
+                OR SEL-DATA-ANO NOT = WRK-ANO-ANT
+                PERFORM 2120-IMPRIMIR-TOTAL-CLIENTE
+            END-IF.
+            PERFORM 2200-INICIAR-QUEBRA.
+
+       2110-IMPRIMIR-TOTAL-MES.
+            MOVE WRK-TOTAL-MES TO RPT-VALOR-ED.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'CLIENTE ' DELIMITED SIZE
+                WRK-CLIENTE-ANT DELIMITED SIZE
+                ' ' WRK-NOME-CLIENTE DELIMITED SIZE
+                ' - MES ' DELIMITED SIZE
+                WRK-MES-ANT DELIMITED SIZE
+                '/' DELIMITED SIZE
+                WRK-ANO-ANT DELIMITED SIZE
+                ' TOTAL: ' DELIMITED SIZE
+                RPT-VALOR-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       2120-IMPRIMIR-TOTAL-CLIENTE.
+            MOVE WRK-TOTAL-ANO TO RPT-VALOR-ED.
+            MOVE SPACES TO REL-LINHA.
+            STRING '  TOTAL ANUAL DO CLIENTE ' DELIMITED SIZE
+                WRK-CLIENTE-ANT DELIMITED SIZE
+                ' EM ' DELIMITED SIZE
+                WRK-ANO-ANT DELIMITED SIZE
+                ': ' DELIMITED SIZE
+                RPT-VALOR-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            ADD WRK-TOTAL-ANO TO WRK-TOTAL-GERAL.
+            MOVE ZEROS TO WRK-TOTAL-ANO.
+            MOVE ZEROS TO WRK-TOTAL-CLIENTE.
+
+       2200-INICIAR-QUEBRA.
+            MOVE 'N' TO WRK-PRIMEIRO.
+            MOVE SEL-CLIENTE  TO WRK-CLIENTE-ANT.
+            MOVE SEL-DATA-ANO TO WRK-ANO-ANT.
+            MOVE SEL-DATA-MES TO WRK-MES-ANT.
+            MOVE SEL-CLIENTE  TO CLI-CODIGO.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    MOVE SPACES TO WRK-NOME-CLIENTE
+                NOT INVALID KEY
+                    MOVE CLI-NOME TO WRK-NOME-CLIENTE
+            END-READ.
+
+       2900-QUEBRA-FINAL.
+            IF NOT PRIMEIRO-REGISTRO
+                PERFORM 2110-IMPRIMIR-TOTAL-MES
+                ADD WRK-TOTAL-MES TO WRK-TOTAL-ANO
+                PERFORM 2120-IMPRIMIR-TOTAL-CLIENTE
+            END-IF.
+            MOVE WRK-TOTAL-GERAL TO RPT-VALOR-ED.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            STRING 'TOTAL GERAL DE TODOS OS CLIENTES: ' DELIMITED SIZE
+                RPT-VALOR-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       5010-LER-LEDGER.
+            READ SALES-LEDGER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-LEDGER
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE SALES-LEDGER.
+            CLOSE CLIENTES-MASTER.
+            CLOSE REL-RESUMO.
+            DISPLAY 'RESUMO GRAVADO EM VENDRESU.TXT'.
+
+       END PROGRAM SALESSUM.
