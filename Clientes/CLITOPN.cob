@@ -0,0 +1,243 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: RANKING DOS N CLIENTES COM MAIOR VOLUME DE VENDAS EM
+      *          UM PERIODO SELECIONAVEL (MES/TRIMESTRE/ANO), A PARTIR
+      *          DO RAZAO DE VENDAS (SALES-LEDGER), PARA A GERENCIA
+      *          IDENTIFICAR OS MAIORES CLIENTES SEM GARIMPAR O RAZAO
+      *          NA MAO.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLITOPN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT WRK-SORTFILE ASSIGN TO 'TOPNSORT'.
+           SELECT REL-TOPN ASSIGN TO 'TOPCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       SD  WRK-SORTFILE.
+       01 SORT-REG.
+           05 SORT-TOTAL           PIC 9(10)V99.
+           05 SORT-CODIGO          PIC 9(06).
+       FD  REL-TOPN
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-LEDGER   PIC X(01) VALUE 'N'.
+           88 FIM-LEDGER   VALUE 'S'.
+       77 WRK-EOF-SORT     PIC X(01) VALUE 'N'.
+           88 FIM-SORT     VALUE 'S'.
+       77 WRK-PRIMEIRO     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO VALUE 'S'.
+       77 WRK-DENTRO       PIC X(01) VALUE 'N'.
+           88 DENTRO-DO-PERIODO VALUE 'S'.
+       77 WRK-PERIODO-MODO PIC 9(01) VALUE ZEROS.
+           88 PERIODO-MENSAL      VALUE 1.
+           88 PERIODO-TRIMESTRAL  VALUE 2.
+           88 PERIODO-ANUAL       VALUE 3.
+       77 WRK-ANO-SEL      PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-SEL      PIC 9(02) VALUE ZEROS.
+       77 WRK-TRIM-SEL     PIC 9(01) VALUE ZEROS.
+       77 WRK-MES-INI      PIC 9(02) VALUE ZEROS.
+       77 WRK-MES-FIM      PIC 9(02) VALUE ZEROS.
+       77 WRK-TOPN         PIC 9(03) VALUE ZEROS.
+       77 WRK-CLIENTE-ANT  PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTE PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-QTD-IMPRESSOS PIC 9(03) VALUE ZEROS.
+       01 WRK-NOME-CLIENTE PIC X(40) VALUE SPACES.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            SORT WRK-SORTFILE
+                ON DESCENDING KEY SORT-TOTAL
+                INPUT PROCEDURE IS 2000-SELECIONAR
+                OUTPUT PROCEDURE IS 3000-IMPRIMIR-TOPN.
+            PERFORM 4000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'RANKING DE CLIENTES POR VOLUME DE VENDAS'.
+            DISPLAY 'PERIODO (1-MES  2-TRIMESTRE  3-ANO)....... '.
+            ACCEPT WRK-PERIODO-MODO.
+            DISPLAY 'ANO DO PERIODO (AAAA)...................... '.
+            ACCEPT WRK-ANO-SEL.
+            IF PERIODO-MENSAL
+                DISPLAY 'MES DO PERIODO (01-12)...................... '
+                ACCEPT WRK-MES-SEL
+                MOVE WRK-MES-SEL TO WRK-MES-INI
+                MOVE WRK-MES-SEL TO WRK-MES-FIM
+            END-IF.
+            IF PERIODO-TRIMESTRAL
+                DISPLAY 'TRIMESTRE (1-4).............................. '
+                ACCEPT WRK-TRIM-SEL
+                COMPUTE WRK-MES-INI = (WRK-TRIM-SEL - 1) * 3 + 1
+                COMPUTE WRK-MES-FIM = WRK-TRIM-SEL * 3
+            END-IF.
+            IF PERIODO-ANUAL
+                MOVE 01 TO WRK-MES-INI
+                MOVE 12 TO WRK-MES-FIM
+            END-IF.
+            DISPLAY 'QUANTOS CLIENTES NO RANKING (TOP N)......... '.
+            ACCEPT WRK-TOPN.
+            OPEN OUTPUT REL-TOPN.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'RANKING DOS MAIORES CLIENTES POR VENDAS'
+                DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'PERIODO: ' DELIMITED SIZE
+                WRK-MES-INI DELIMITED SIZE
+                '/' DELIMITED SIZE
+                WRK-ANO-SEL DELIMITED SIZE
+                ' A ' DELIMITED SIZE
+                WRK-MES-FIM DELIMITED SIZE
+                '/' DELIMITED SIZE
+                WRK-ANO-SEL DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE ENTRADA DO SORT - PERCORRE O RAZAO DE VENDAS
+      * (JA EM ORDEM DE CLIENTE, PELA CHAVE DO ARQUIVO) SOMANDO SO OS
+      * LANCAMENTOS DENTRO DO PERIODO SELECIONADO, E LIBERA UM SO
+      * REGISTRO DE TRABALHO COM O TOTAL DE CADA CLIENTE.
+      *----------------------------------------------------------------
+       2000-SELECIONAR.
+            OPEN INPUT SALES-LEDGER.
+            PERFORM 2010-LER-LEDGER.
+            PERFORM 2020-PROCESSAR-REGISTRO UNTIL FIM-LEDGER.
+            IF NOT PRIMEIRO-REGISTRO
+                PERFORM 2030-LIBERAR-TOTAL-CLIENTE
+            END-IF.
+            CLOSE SALES-LEDGER.
+
+       2010-LER-LEDGER.
+            READ SALES-LEDGER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-LEDGER
+            END-READ.
+
+       2020-PROCESSAR-REGISTRO.
+            IF NOT PRIMEIRO-REGISTRO
+                AND SEL-CLIENTE NOT = WRK-CLIENTE-ANT
+                PERFORM 2030-LIBERAR-TOTAL-CLIENTE
+            END-IF.
+            MOVE 'N' TO WRK-PRIMEIRO.
+            MOVE SEL-CLIENTE TO WRK-CLIENTE-ANT.
+            PERFORM 2040-VERIFICAR-PERIODO.
+            IF DENTRO-DO-PERIODO
+                ADD SEL-VALOR TO WRK-TOTAL-CLIENTE
+            END-IF.
+            PERFORM 2010-LER-LEDGER.
+
+       2030-LIBERAR-TOTAL-CLIENTE.
+            IF WRK-TOTAL-CLIENTE > ZEROS
+                MOVE WRK-TOTAL-CLIENTE TO SORT-TOTAL
+                MOVE WRK-CLIENTE-ANT   TO SORT-CODIGO
+                RELEASE SORT-REG
+            END-IF.
+            MOVE ZEROS TO WRK-TOTAL-CLIENTE.
+
+       2040-VERIFICAR-PERIODO.
+            MOVE 'N' TO WRK-DENTRO.
+            IF SEL-DATA-ANO = WRK-ANO-SEL
+                AND SEL-DATA-MES >= WRK-MES-INI
+                AND SEL-DATA-MES <= WRK-MES-FIM
+                MOVE 'S' TO WRK-DENTRO
+            END-IF.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE SAIDA DO SORT - OS REGISTROS JA VEM EM ORDEM
+      * DECRESCENTE DE TOTAL, ENTAO BASTA IMPRIMIR OS N PRIMEIROS.
+      *----------------------------------------------------------------
+       3000-IMPRIMIR-TOPN.
+            OPEN INPUT CLIENTES-MASTER.
+            PERFORM 3010-RETORNAR-SORT.
+            PERFORM 3020-IMPRIMIR-LINHA
+                UNTIL FIM-SORT OR WRK-QTD-IMPRESSOS >= WRK-TOPN.
+            CLOSE CLIENTES-MASTER.
+
+       3010-RETORNAR-SORT.
+            RETURN WRK-SORTFILE
+                AT END
+                    MOVE 'S' TO WRK-EOF-SORT
+            END-RETURN.
+
+       3020-IMPRIMIR-LINHA.
+            ADD 1 TO WRK-QTD-IMPRESSOS.
+            MOVE SORT-CODIGO TO CLI-CODIGO.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    MOVE SPACES TO WRK-NOME-CLIENTE
+                NOT INVALID KEY
+                    MOVE CLI-NOME TO WRK-NOME-CLIENTE
+            END-READ.
+            MOVE SORT-TOTAL TO RPT-VALOR-ED.
+            MOVE SPACES TO REL-LINHA.
+            STRING WRK-QTD-IMPRESSOS DELIMITED SIZE
+                'O  CLIENTE ' DELIMITED SIZE
+                SORT-CODIGO   DELIMITED SIZE
+                ' ' WRK-NOME-CLIENTE DELIMITED SIZE
+                ' TOTAL: ' DELIMITED SIZE
+                RPT-VALOR-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            PERFORM 3010-RETORNAR-SORT.
+
+       4000-FINALIZAR.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'CLIENTES LISTADOS NO RANKING: ' DELIMITED SIZE
+                WRK-QTD-IMPRESSOS DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CLOSE REL-TOPN.
+            DISPLAY 'RANKING GRAVADO EM TOPCLI.TXT'.
+
+       END PROGRAM CLITOPN.
