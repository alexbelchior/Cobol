@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: RELATORIO DE RETENCAO - LISTA CLIENTES INATIVOS HA
+      *          MAIS DE N ANOS (CLI-DATA-STATUS), COMO PRIMEIRO PASSO
+      *          PARA UM EXPURGO FUTURO DO ARQUIVO MESTRE.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIRETEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT REL-RETENCAO ASSIGN TO 'RETENCAO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  REL-RETENCAO
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-ANOS-RETENCAO PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-HOJE-GRP.
+           05 WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+           05 WRK-DATA-HOJE-ED REDEFINES WRK-DATA-HOJE.
+               10 WRK-HOJE-ANO  PIC 9(04).
+               10 WRK-HOJE-MES  PIC 9(02).
+               10 WRK-HOJE-DIA  PIC 9(02).
+       01 WRK-DATA-CORTE-GRP.
+           05 WRK-DATA-CORTE   PIC 9(08) VALUE ZEROS.
+           05 WRK-DATA-CORTE-ED REDEFINES WRK-DATA-CORTE.
+               10 WRK-CORTE-ANO PIC 9(04).
+               10 WRK-CORTE-MES PIC 9(02).
+               10 WRK-CORTE-DIA PIC 9(02).
+       77 WRK-QTD-LISTADOS PIC 9(06) VALUE ZEROS.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5010-LER-MASTER.
+            PERFORM 2000-PROCESSAR UNTIL FIM-MASTER.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'RELATORIO DE RETENCAO DE CLIENTES INATIVOS'.
+            DISPLAY 'CLIENTES INATIVOS HA MAIS DE QUANTOS ANOS.. '.
+            ACCEPT WRK-ANOS-RETENCAO.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            MOVE WRK-DATA-HOJE-GRP TO WRK-DATA-CORTE-GRP.
+            SUBTRACT WRK-ANOS-RETENCAO FROM WRK-CORTE-ANO.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN OUTPUT REL-RETENCAO.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'RETENCAO DE CLIENTES INATIVOS HA MAIS DE '
+                DELIMITED SIZE
+                WRK-ANOS-RETENCAO DELIMITED SIZE
+                ' ANOS' DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+
+       2000-PROCESSAR.
+            IF CLIENTE-INATIVO
+                AND CLI-DATA-STATUS <= WRK-DATA-CORTE
+                PERFORM 2100-IMPRIMIR-LINHA
+            END-IF.
+            PERFORM 5010-LER-MASTER.
+
+       2100-IMPRIMIR-LINHA.
+            ADD 1 TO WRK-QTD-LISTADOS.
+            MOVE SPACES TO REL-LINHA.
+            STRING CLI-CODIGO       DELIMITED SIZE
+                '  '                DELIMITED SIZE
+                CLI-NOME            DELIMITED SIZE
+                ' INATIVO DESDE '   DELIMITED SIZE
+                CLI-DATA-STATUS     DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       5010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       3000-FINALIZAR.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE CLIENTES INATIVOS LISTADOS: '
+                DELIMITED SIZE
+                WRK-QTD-LISTADOS DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CLOSE CLIENTES-MASTER.
+            CLOSE REL-RETENCAO.
+            DISPLAY 'RELATORIO GRAVADO EM RETENCAO.TXT'.
+
+       END PROGRAM CLIRETEN.
