@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: ALTERA O STATUS (ATIVO/INATIVO) DE VARIOS CLIENTES DE
+      *          UMA SO VEZ, A PARTIR DE UMA LISTA DE CODIGOS OU DE UM
+      *          LIMITE DE SALDO EM CLI-CONTA, EM VEZ DE PRECISAR
+      *          RODAR A ALTERACAO CLIENTE A CLIENTE PELO MENU.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLISTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-CONTA ASSIGN TO 'CLICONTA'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CLIENTE
+               FILE STATUS IS WRK-FS-CONTA.
+           SELECT CLIENTES-AUDIT ASSIGN TO 'CLIAUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT CLI-LISTA ASSIGN TO 'CLISTAT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-LISTA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-CONTA
+           LABEL RECORD IS STANDARD.
+       01 CONTA-REG.
+           05 CTA-CLIENTE      PIC 9(06).
+           05 CTA-SALDO        PIC S9(09)V99.
+       FD  CLIENTES-AUDIT
+           LABEL RECORD IS STANDARD.
+           COPY AUDREG.
+       FD  CLI-LISTA
+           LABEL RECORD IS STANDARD.
+       01 LST-LINHA.
+           05 LST-CODIGO        PIC 9(06).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-CONTA     PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE '00'.
+       77 WRK-FS-LISTA     PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-EOF-LISTA    PIC X(01) VALUE 'N'.
+           88 FIM-LISTA    VALUE 'S'.
+       77 WRK-MODO         PIC 9(01) VALUE ZEROS.
+           88 MODO-LISTA   VALUE 1.
+           88 MODO-SALDO   VALUE 2.
+       77 WRK-STATUS-DESTINO PIC X(01) VALUE 'I'.
+       77 WRK-LIMITE-SALDO PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-USUARIO      PIC X(20) VALUE SPACES.
+       77 WRK-AUD-OPERACAO PIC X(10) VALUE SPACES.
+       77 WRK-QTD-ALTERADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-JA-STATUS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-NAO-ACHADOS PIC 9(06) VALUE ZEROS.
+       01 WRK-DATA-HORA.
+           05 WRK-DH-DATA   PIC 9(08).
+           05 WRK-DH-HORA   PIC 9(06).
+           05 FILLER        PIC X(08).
+       01 CLA-NOME-AREA.
+           05 CLA-NOME          PIC X(40).
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            IF MODO-LISTA
+                PERFORM 2000-PROCESSAR-LISTA UNTIL FIM-LISTA
+            ELSE
+                IF MODO-SALDO
+                    PERFORM 2500-PROCESSAR-SALDO UNTIL FIM-MASTER
+                ELSE
+                    DISPLAY 'MODO INVALIDO - NENHUM CLIENTE PROCESSADO'
+                END-IF
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'MODO (1-LISTA DE CODIGOS  2-LIMITE DE SALDO).. '.
+            ACCEPT WRK-MODO.
+            DISPLAY 'NOVO STATUS (A-ATIVO  I-INATIVO).. '.
+            ACCEPT WRK-STATUS-DESTINO.
+            DISPLAY 'USUARIO RESPONSAVEL PELA ROTINA.. '.
+            ACCEPT WRK-USUARIO.
+            OPEN I-O CLIENTES-MASTER.
+            IF WRK-FS-MASTER = '35'
+                CLOSE CLIENTES-MASTER
+                OPEN OUTPUT CLIENTES-MASTER
+                CLOSE CLIENTES-MASTER
+                OPEN I-O CLIENTES-MASTER
+            END-IF.
+            OPEN EXTEND CLIENTES-AUDIT.
+            IF WRK-FS-AUDIT NOT = '00'
+                OPEN OUTPUT CLIENTES-AUDIT
+            END-IF.
+            IF MODO-LISTA
+                OPEN INPUT CLI-LISTA
+                PERFORM 5010-LER-LISTA
+            END-IF.
+            IF MODO-SALDO
+                OPEN INPUT CLI-CONTA
+                DISPLAY 'SALDO LIMITE (CLIENTES ABAIXO SERAO '
+                    'ALTERADOS).. '
+                ACCEPT WRK-LIMITE-SALDO
+                MOVE ZEROS TO CLI-CODIGO
+                START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-CODIGO
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+                PERFORM 5020-LER-MASTER
+            END-IF.
+
+      *----------------------------------------------------------------
+      * MODO 1: LE CADA CODIGO DA LISTA E MUDA O STATUS DAQUELE CLIENTE.
+      *----------------------------------------------------------------
+       2000-PROCESSAR-LISTA.
+            MOVE LST-CODIGO TO CLI-CODIGO.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'CODIGO NAO CADASTRADO: ' LST-CODIGO
+                    ADD 1 TO WRK-QTD-NAO-ACHADOS
+                NOT INVALID KEY
+                    PERFORM 2100-APLICAR-STATUS
+            END-READ.
+            PERFORM 5010-LER-LISTA.
+
+      *----------------------------------------------------------------
+      * MODO 2: PERCORRE TODO O MESTRE E MUDA O STATUS DE QUEM TIVER
+      * SALDO ABAIXO DO LIMITE INFORMADO (CLIENTE SEM CONTA E TRATADO
+      * COMO SALDO ZERO, IGUAL AO CRITERIO JA USADO EM PROGCOB08).
+      *----------------------------------------------------------------
+       2500-PROCESSAR-SALDO.
+            MOVE CLI-CODIGO TO CTA-CLIENTE.
+            READ CLI-CONTA
+                INVALID KEY
+                    MOVE ZEROS TO CTA-SALDO
+            END-READ.
+            IF CTA-SALDO < WRK-LIMITE-SALDO
+                PERFORM 2100-APLICAR-STATUS
+            END-IF.
+            PERFORM 5020-LER-MASTER.
+
+      *----------------------------------------------------------------
+      * APLICA O NOVO STATUS NO REGISTRO CORRENTE DO MESTRE E GRAVA A
+      * AUDITORIA, A NAO SER QUE O CLIENTE JA ESTEJA NESSE STATUS.
+      *----------------------------------------------------------------
+       2100-APLICAR-STATUS.
+            IF (WRK-STATUS-DESTINO = 'A' AND CLIENTE-ATIVO)
+                OR (WRK-STATUS-DESTINO = 'I' AND CLIENTE-INATIVO)
+                ADD 1 TO WRK-QTD-JA-STATUS
+            ELSE
+                MOVE CLI-NOME TO CLA-NOME
+                IF WRK-STATUS-DESTINO = 'A'
+                    SET CLIENTE-ATIVO TO TRUE
+                ELSE
+                    SET CLIENTE-INATIVO TO TRUE
+                END-IF
+                ACCEPT CLI-DATA-STATUS FROM DATE YYYYMMDD
+                REWRITE CLIENTE-REG
+                    INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR CODIGO ' CLI-CODIGO
+                    NOT INVALID KEY
+                        MOVE 'STATUS-LOTE' TO WRK-AUD-OPERACAO
+                        PERFORM 5900-GRAVAR-AUDITORIA
+                        ADD 1 TO WRK-QTD-ALTERADOS
+                END-REWRITE
+            END-IF.
+
+       5900-GRAVAR-AUDITORIA.
+            ACCEPT WRK-DH-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-DH-HORA FROM TIME.
+            MOVE WRK-DH-DATA     TO AUD-DATA.
+            MOVE WRK-DH-HORA     TO AUD-HORA.
+            MOVE WRK-USUARIO     TO AUD-USUARIO.
+            MOVE CLI-CODIGO      TO AUD-CODIGO.
+            MOVE WRK-AUD-OPERACAO TO AUD-OPERACAO.
+            MOVE CLA-NOME        TO AUD-NOME-ANTES.
+            MOVE CLI-NOME        TO AUD-NOME-DEPOIS.
+            MOVE SPACES          TO AUD-DOC-ANTES.
+            MOVE SPACES          TO AUD-DOC-DEPOIS.
+            WRITE AUD-LINHA.
+
+       5010-LER-LISTA.
+            READ CLI-LISTA
+                AT END
+                    MOVE 'S' TO WRK-EOF-LISTA
+            END-READ.
+
+       5020-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLIENTES-AUDIT.
+            IF MODO-LISTA
+                CLOSE CLI-LISTA
+            END-IF.
+            IF MODO-SALDO
+                CLOSE CLI-CONTA
+            END-IF.
+            DISPLAY '-------------------------------------------'.
+            DISPLAY 'ALTERACAO DE STATUS EM LOTE - RESUMO'.
+            DISPLAY 'CLIENTES ALTERADOS........: ' WRK-QTD-ALTERADOS.
+            DISPLAY 'JA ESTAVAM NO STATUS.......: ' WRK-QTD-JA-STATUS.
+            DISPLAY 'CODIGOS NAO CADASTRADOS....: ' WRK-QTD-NAO-ACHADOS.
+            DISPLAY '-------------------------------------------'.
+
+       END PROGRAM CLISTAT.
