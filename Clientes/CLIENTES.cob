@@ -2,15 +2,336 @@
       * Author:ALEXANDRE BELCHIOR MEDEIROS
       * Date: 22/04/2020
       * Purpose:SISTEMA DE GESTÃO DE CLIENTES
+      ******************************************************************
+      * Modification History:
+      * 22/04/2020 ABM  Programa original - menu sem persistencia.
+      * 09/08/2026 ABM  Inclui FD/SELECT do CLIENTES-MASTER e grava
+      *                 os dados digitados em 5000-INCLUIR.
+      * 09/08/2026 ABM  Passa o registro de cliente para a copybook
+      *                 CLIREG, com documento, endereco, telefone,
+      *                 email e data de cadastro.
+      * 09/08/2026 ABM  ESC/X em 5000-INCLUIR agora pergunta se deve
+      *                 descartar os dados digitados.
+      * 09/08/2026 ABM  RELATORIO-DISCO grava ponto de retomada em
+      *                 CLICKPT a cada WRK-INTERVALO-CKPT clientes.
+      * 09/08/2026 ABM  Cabecalho/paginacao do relatorio em disco
+      *                 passaram a usar o copybook REPORTHD.
+      * 09/08/2026 ABM  CONSULTAR agora tambem busca por nome (indice
+      *                 alternativo CLI-NOME, com casamento parcial
+      *                 pelo inicio do nome digitado).
+      * 09/08/2026 ABM  RELATORIO-DISCO agora quebra de pagina a cada
+      *                 WRK-LINHAS-POR-PAGINA linhas, repetindo o
+      *                 cabecalho, e grava uma linha de total de
+      *                 clientes ao final do relatorio.
+      * 09/08/2026 ABM  INCLUIR/EXCLUIR agora gravam CLI-DATA-STATUS
+      *                 com a data da ultima mudanca de status, para
+      *                 o relatorio de retencao de clientes inativos.
+      * 09/08/2026 ABM  ALTERAR agora grava a imagem completa de antes
+      *                 e depois, campo a campo, em CLI-HISTORICO.
+      * 09/08/2026 ABM  Mensagem "ENTRE COM OPCAO CORRETA" passa a usar
+      *                 campo proprio da tela (WRK-MSG-MENU), limpo ao
+      *                 exibir o menu novamente, em vez de DISPLAY solto.
+      * 09/08/2026 ABM  MENU-RELATO ganha filtro por status e por faixa
+      *                 de data de cadastro, aplicado tanto no relatorio
+      *                 em tela quanto no relatorio em disco.
+      * 09/08/2026 ABM  Nova opcao 6-DESFAZER (somente ADM): mostra as
+      *                 ultimas alteracoes de um cliente lidas de
+      *                 CLI-HISTORICO e permite voltar um campo para o
+      *                 valor anterior.
+      * 09/08/2026 ABM  CPF/CNPJ agora e exibido formatado com pontuacao
+      *                 (999.999.999-99 ou 99.999.999/9999-99) em todas
+      *                 as telas que mostram o documento; o operador
+      *                 continua digitando so os numeros.
+      * 09/08/2026 ABM  CLIENTES-MASTER passa a abrir com LOCK MODE
+      *                 AUTOMATIC; ALTERAR agora confere o FILE STATUS
+      *                 do REWRITE e avisa o operador para tentar de
+      *                 novo quando o registro estiver bloqueado por
+      *                 outro processo, em vez de tratar isso como
+      *                 chave invalida.
+      * 09/08/2026 ABM  MENU-RELATO ganha a opcao 3-ETIQUETAS DE
+      *                 ENDERECO, que grava em ETIQUETA.TXT um bloco de
+      *                 etiqueta (nome, logradouro, cidade/UF/CEP) por
+      *                 cliente que passar no filtro de status/data, para
+      *                 mala-direta.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLIENTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               ALTERNATE RECORD KEY IS CLI-NOME WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT REL-CLIENTES ASSIGN TO 'RELCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+           SELECT CLI-CONTROLE ASSIGN TO 'CLICTRL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-CHAVE
+               FILE STATUS IS WRK-FS-CTRL.
+           SELECT CLIENTES-AUDIT ASSIGN TO 'CLIAUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT CLI-HISTORICO ASSIGN TO 'CLIHIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT CLI-CHECKPOINT ASSIGN TO 'CLICKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-CHAVE
+               FILE STATUS IS WRK-FS-CKPT.
+           SELECT REL-ETIQUETAS ASSIGN TO 'ETIQUETA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ETQ.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  REL-CLIENTES
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA               PIC X(80).
+       FD  REL-ETIQUETAS
+           LABEL RECORD IS STANDARD.
+       01 ETQ-LINHA               PIC X(80).
+       FD  CLI-CONTROLE
+           LABEL RECORD IS STANDARD.
+       01 CTL-REG.
+           05 CTL-CHAVE            PIC X(02).
+           05 CTL-ULTIMO-CODIGO    PIC 9(06).
+       FD  CLIENTES-AUDIT
+           LABEL RECORD IS STANDARD.
+           COPY AUDREG.
+       FD  CLI-HISTORICO
+           LABEL RECORD IS STANDARD.
+       01 HIS-LINHA.
+           05 HIS-DATA              PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-HORA              PIC 9(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-USUARIO           PIC X(20).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-CODIGO            PIC 9(06).
+           05 FILLER                PIC X(03) VALUE ' A:'.
+           05 HIS-NOME-ANTES        PIC X(40).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-DOCUMENTO-ANTES   PIC X(14).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-LOGRADOURO-ANTES  PIC X(40).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-CIDADE-ANTES      PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-UF-ANTES          PIC X(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-CEP-ANTES         PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-TELEFONE-ANTES    PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-EMAIL-ANTES       PIC X(40).
+           05 FILLER                PIC X(03) VALUE ' D:'.
+           05 HIS-NOME-DEPOIS       PIC X(40).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-DOCUMENTO-DEPOIS  PIC X(14).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-LOGRADOURO-DEPOIS PIC X(40).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-CIDADE-DEPOIS     PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-UF-DEPOIS         PIC X(02).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-CEP-DEPOIS        PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-TELEFONE-DEPOIS   PIC X(15).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 HIS-EMAIL-DEPOIS      PIC X(40).
+       FD  CLI-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01 CKP-REG.
+           05 CKP-CHAVE            PIC X(02).
+           05 CKP-ULTIMO-LIDO      PIC 9(06).
+           05 CKP-TOTAL-PARCIAL    PIC 9(06).
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO        PIC X(1).
        77 WRK-OPCAO-RELATO PIC X(1).
+       77 WRK-FILTRO-STATUS    PIC X(01) VALUE 'T'.
+       77 WRK-FILTRO-DATA-INI  PIC 9(08) VALUE ZEROS.
+       77 WRK-FILTRO-DATA-FIM  PIC 9(08) VALUE 99999999.
+       77 WRK-PASSA-FILTRO     PIC X(01) VALUE 'S'.
+           88 FILTRO-OK        VALUE 'S'.
+           88 FILTRO-NOK       VALUE 'N'.
        77 WRK-MODULO       PIC X(25).
        77 WRK-TECLA        PIC X(1).
+           88 TECLA-ESC    VALUE X'1B'.
+           88 TECLA-SAI    VALUE 'X' 'x'.
+       77 WRK-CANCELOU     PIC X(1) VALUE 'N'.
+           88 CANCELOU-INCLUSAO VALUE 'S'.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+           88 FS-MASTER-OK        VALUE '00'.
+           88 FS-MASTER-BLOQUEADO VALUE '9D'.
+       77 WRK-FS-CTRL      PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE '00'.
+       77 WRK-FS-HIST      PIC X(02) VALUE '00'.
+       77 WRK-FS-CKPT      PIC X(02) VALUE '00'.
+       77 WRK-FS-ETQ       PIC X(02) VALUE '00'.
+       77 WRK-QTD-ETIQUETAS PIC 9(06) VALUE ZEROS.
+       77 WRK-CONT-CKPT-REL PIC 9(06) VALUE ZEROS.
+       77 WRK-INTERVALO-CKPT PIC 9(04) VALUE 200.
+       77 WRK-CONT-LINHA-REL PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHAS-POR-PAGINA PIC 9(04) VALUE 50.
+       77 WRK-TOTAL-REL     PIC 9(06) VALUE ZEROS.
+       01 WRK-DATA-HORA.
+           05 WRK-DH-DATA   PIC 9(08).
+           05 WRK-DH-HORA   PIC 9(06).
+           05 FILLER        PIC X(08).
+       77 WRK-AUD-OPERACAO PIC X(10) VALUE SPACES.
+       77 WRK-USUARIO      PIC X(20) VALUE SPACES.
+       77 WRK-NIVEL        PIC 9(02) VALUE ZEROS.
+           88 ADM          VALUE 01.
+           88 USER         VALUE 02.
+       77 WRK-LOGIN        PIC X(01) VALUE 'N'.
+           88 LOGIN-OK     VALUE 'S'.
+       77 WRK-CONFIRMA     PIC X(1).
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-CONT-LINHA   PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+           COPY REPORTHD.
+       77 WRK-VALIDO       PIC X(01) VALUE 'N'.
+           88 DADOS-VALIDOS VALUE 'S'.
+       77 WRK-MSG-ERRO     PIC X(40) VALUE SPACES.
+       77 WRK-MSG-MENU     PIC X(40) VALUE SPACES.
+       77 WRK-DOC-LEN      PIC 9(02) VALUE ZEROS.
+       77 WRK-TIPO-BUSCA   PIC X(01) VALUE 'C'.
+           88 BUSCA-POR-CODIGO VALUE 'C' 'c'.
+           88 BUSCA-POR-NOME   VALUE 'N' 'n'.
+       77 WRK-NOME-BUSCA   PIC X(40) VALUE SPACES.
+       77 WRK-LEN-BUSCA    PIC 9(02) VALUE ZEROS.
+       77 WRK-CONT-ACHADOS PIC 9(04) VALUE ZEROS.
+       77 WRK-SUB          PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA         PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO        PIC 9(02) VALUE ZEROS.
+       77 WRK-DV           PIC 9(01) VALUE ZEROS.
+       77 WRK-EOF-HIST      PIC X(01) VALUE 'N'.
+           88 FIM-HIST      VALUE 'S'.
+       77 WRK-DESF-MAX      PIC 9(02) VALUE 5.
+       77 WRK-HIST-TOTAL    PIC 9(05) VALUE ZEROS.
+       77 WRK-HIST-PULADOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-HIST-CONT     PIC 9(05) VALUE ZEROS.
+       77 WRK-HIST-QTD      PIC 9(02) VALUE ZEROS.
+       77 WRK-HIST-IDX      PIC 9(02) VALUE ZEROS.
+       77 WRK-DESF-SEL      PIC 9(02) VALUE ZEROS.
+       77 WRK-DESF-CAMPO    PIC 9(01) VALUE ZEROS.
+       77 WRK-DESF-OK       PIC X(01) VALUE 'N'.
+           88 DESF-CAMPO-OK VALUE 'S'.
+       01 WRK-HIST-TAB.
+           05 WRK-HT-ENTRADA OCCURS 5 TIMES.
+               10 WRK-HT-DATA         PIC 9(08).
+               10 WRK-HT-HORA         PIC 9(06).
+               10 WRK-HT-NOME-ANTES   PIC X(40).
+               10 WRK-HT-DOC-ANTES    PIC X(14).
+               10 WRK-HT-LOGR-ANTES   PIC X(40).
+               10 WRK-HT-CIDADE-ANTES PIC X(30).
+               10 WRK-HT-UF-ANTES     PIC X(02).
+               10 WRK-HT-CEP-ANTES    PIC X(08).
+               10 WRK-HT-TEL-ANTES    PIC X(15).
+               10 WRK-HT-EMAIL-ANTES  PIC X(40).
+
+       01 WRK-CPF-AREA.
+           05 WRK-CPF-NUM      PIC 9(11).
+       01 WRK-CPF-DIGITOS REDEFINES WRK-CPF-AREA.
+           05 WRK-CPF-DIG      PIC 9(01) OCCURS 11 TIMES.
+
+       01 WRK-CNPJ-AREA.
+           05 WRK-CNPJ-NUM     PIC 9(14).
+       01 WRK-CNPJ-DIGITOS REDEFINES WRK-CNPJ-AREA.
+           05 WRK-CNPJ-DIG     PIC 9(01) OCCURS 14 TIMES.
+
+      *----------------------------------------------------------------
+      * MASCARA DE EXIBICAO DO CPF/CNPJ (999.999.999-99 OU
+      * 99.999.999/9999-99), MONTADA A PARTIR DOS DIGITOS PUROS
+      * GRAVADOS EM CLI-DOCUMENTO PELA 5035-FORMATAR-DOCUMENTO.
+      *----------------------------------------------------------------
+       77 WRK-DOC-ENTRADA       PIC X(14) VALUE SPACES.
+       77 WRK-DOC-MASCARA       PIC X(18) VALUE SPACES.
+       77 WRK-DOC-MASCARA-ANTES PIC X(18) VALUE SPACES.
+
+       01 WRK-PESOS-CPF1-LIT.
+           05 FILLER PIC 9(02) VALUE 10.
+           05 FILLER PIC 9(02) VALUE 9.
+           05 FILLER PIC 9(02) VALUE 8.
+           05 FILLER PIC 9(02) VALUE 7.
+           05 FILLER PIC 9(02) VALUE 6.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+       01 WRK-PESOS-CPF1 REDEFINES WRK-PESOS-CPF1-LIT.
+           05 WRK-PESO-CPF1    PIC 9(02) OCCURS 9 TIMES.
+
+       01 WRK-PESOS-CPF2-LIT.
+           05 FILLER PIC 9(02) VALUE 11.
+           05 FILLER PIC 9(02) VALUE 10.
+           05 FILLER PIC 9(02) VALUE 9.
+           05 FILLER PIC 9(02) VALUE 8.
+           05 FILLER PIC 9(02) VALUE 7.
+           05 FILLER PIC 9(02) VALUE 6.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+       01 WRK-PESOS-CPF2 REDEFINES WRK-PESOS-CPF2-LIT.
+           05 WRK-PESO-CPF2    PIC 9(02) OCCURS 10 TIMES.
+
+       01 WRK-PESOS-CNPJ1-LIT.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+           05 FILLER PIC 9(02) VALUE 9.
+           05 FILLER PIC 9(02) VALUE 8.
+           05 FILLER PIC 9(02) VALUE 7.
+           05 FILLER PIC 9(02) VALUE 6.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+       01 WRK-PESOS-CNPJ1 REDEFINES WRK-PESOS-CNPJ1-LIT.
+           05 WRK-PESO-CNPJ1   PIC 9(02) OCCURS 12 TIMES.
+
+       01 WRK-PESOS-CNPJ2-LIT.
+           05 FILLER PIC 9(02) VALUE 6.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+           05 FILLER PIC 9(02) VALUE 9.
+           05 FILLER PIC 9(02) VALUE 8.
+           05 FILLER PIC 9(02) VALUE 7.
+           05 FILLER PIC 9(02) VALUE 6.
+           05 FILLER PIC 9(02) VALUE 5.
+           05 FILLER PIC 9(02) VALUE 4.
+           05 FILLER PIC 9(02) VALUE 3.
+           05 FILLER PIC 9(02) VALUE 2.
+       01 WRK-PESOS-CNPJ2 REDEFINES WRK-PESOS-CNPJ2-LIT.
+           05 WRK-PESO-CNPJ2   PIC 9(02) OCCURS 13 TIMES.
+       01 CLIENTE-REG-ANTES.
+           05 CLA-CODIGO           PIC 9(06).
+           05 CLA-NOME             PIC X(40).
+           05 CLA-DOCUMENTO        PIC X(14).
+           05 CLA-ENDERECO.
+               10 CLA-LOGRADOURO   PIC X(40).
+               10 CLA-CIDADE       PIC X(30).
+               10 CLA-UF           PIC X(02).
+               10 CLA-CEP          PIC X(08).
+           05 CLA-TELEFONE         PIC X(15).
+           05 CLA-EMAIL            PIC X(40).
+           05 CLA-DATA-CADASTRO    PIC 9(08).
+           05 CLA-STATUS           PIC X(01).
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
@@ -22,44 +343,201 @@
                    FROM 'SISTEMA DE CLIENTES' .
                10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 2 FROM WRK-MODULO.
-       
-       01 MENU.
+               10 LINE 22 COLUMN 01 PIC X(40) ERASE EOL
+                   FROM WRK-MSG-MENU.
+
+       01 MENU-PRINCIPAL.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05 LINE 10 COLUMN 15 VALUE '4 - EXLUIR'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIOS'.
-           05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-           05 LINE 13 COLUMN 15 VALUE 'OPCAO....: '.
-           05 LINE 13 COLUMN 25 USING WRK-OPCAO.
+           05 LINE 12 COLUMN 15 VALUE '6 - DESFAZER'.
+           05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 14 COLUMN 15 VALUE 'OPCAO....: '.
+           05 LINE 14 COLUMN 25 USING WRK-OPCAO.
            
        01 MENU-RELATO.
            05 LINE 12 COLUMN 55 VALUE '1 - EM TELA'.
            05 LINE 13 COLUMN 55 VALUE '2 - EM DISCO'.
-           05 LINE 14 COLUMN 55 VALUE 'OPCAO...:'.
-           05 LINE 14 COLUMN 68 USING WRK-OPCAO-RELATO.
-           
+           05 LINE 14 COLUMN 55 VALUE '3 - ETIQUETAS DE ENDERECO'.
+           05 LINE 15 COLUMN 55 VALUE 'OPCAO...:'.
+           05 LINE 15 COLUMN 68 USING WRK-OPCAO-RELATO.
+           05 LINE 16 COLUMN 55 VALUE 'STATUS A/I/T....:'.
+           05 LINE 16 COLUMN 73 USING WRK-FILTRO-STATUS.
+           05 LINE 17 COLUMN 55 VALUE 'CADASTRO DE.....:'.
+           05 LINE 17 COLUMN 73 USING WRK-FILTRO-DATA-INI.
+           05 LINE 18 COLUMN 55 VALUE 'CADASTRO ATE....:'.
+           05 LINE 18 COLUMN 73 USING WRK-FILTRO-DATA-FIM.
+
+       01 TELA-INCLUIR.
+           05 LINE 05 COLUMN 15 VALUE 'CODIGO.....: '.
+           05 LINE 05 COLUMN 29 PIC 9(06) FROM CLI-CODIGO.
+           05 LINE 06 COLUMN 15 VALUE 'NOME.......: '.
+           05 LINE 06 COLUMN 29 USING CLI-NOME.
+           05 LINE 07 COLUMN 15 VALUE 'CPF/CNPJ...: '.
+           05 LINE 07 COLUMN 29 USING CLI-DOCUMENTO.
+           05 LINE 08 COLUMN 15 VALUE 'ENDERECO...: '.
+           05 LINE 08 COLUMN 29 USING CLI-LOGRADOURO.
+           05 LINE 09 COLUMN 15 VALUE 'CIDADE.....: '.
+           05 LINE 09 COLUMN 29 USING CLI-CIDADE.
+           05 LINE 09 COLUMN 62 VALUE 'UF: '.
+           05 LINE 09 COLUMN 66 USING CLI-UF.
+           05 LINE 10 COLUMN 15 VALUE 'CEP........: '.
+           05 LINE 10 COLUMN 29 USING CLI-CEP.
+           05 LINE 11 COLUMN 15 VALUE 'TELEFONE...: '.
+           05 LINE 11 COLUMN 29 USING CLI-TELEFONE.
+           05 LINE 12 COLUMN 15 VALUE 'EMAIL......: '.
+           05 LINE 12 COLUMN 29 USING CLI-EMAIL.
+           05 LINE 13 COLUMN 15 VALUE 'DIGITE SO NUMEROS - FORMATADO: '.
+           05 LINE 13 COLUMN 47 PIC X(18) FROM WRK-DOC-MASCARA.
+           05 LINE 14 COLUMN 15 VALUE 'NASCIMENTO.(AAAAMMDD): '.
+           05 LINE 14 COLUMN 38 USING CLI-DATA-NASCIMENTO.
+           05 LINE 21 COLUMN 15 PIC X(40) FOREGROUND-COLOR 4
+               FROM WRK-MSG-ERRO.
+
+       01 TELA-CONSULTA-COD.
+           05 LINE 05 COLUMN 15 VALUE 'CODIGO DO CLIENTE...: '.
+           05 LINE 05 COLUMN 39 USING CLI-CODIGO.
+
+       01 TELA-CONSULTA-TIPO.
+           05 LINE 04 COLUMN 15 VALUE 'BUSCAR POR (C)ODIGO/(N)OME: '.
+           05 LINE 04 COLUMN 44 USING WRK-TIPO-BUSCA.
+
+       01 TELA-CONSULTA-NOME.
+           05 LINE 05 COLUMN 15 VALUE 'NOME OU INICIO DO NOME...: '.
+           05 LINE 05 COLUMN 43 USING WRK-NOME-BUSCA.
+
+       01 TELA-CONSULTA-DET.
+           05 LINE 06 COLUMN 15 VALUE 'NOME.......: '.
+           05 LINE 06 COLUMN 29 PIC X(40) FROM CLI-NOME.
+           05 LINE 07 COLUMN 15 VALUE 'CPF/CNPJ...: '.
+           05 LINE 07 COLUMN 29 PIC X(18) FROM WRK-DOC-MASCARA.
+           05 LINE 08 COLUMN 15 VALUE 'ENDERECO...: '.
+           05 LINE 08 COLUMN 29 PIC X(40) FROM CLI-LOGRADOURO.
+           05 LINE 09 COLUMN 15 VALUE 'CIDADE.....: '.
+           05 LINE 09 COLUMN 29 PIC X(30) FROM CLI-CIDADE.
+           05 LINE 09 COLUMN 62 VALUE 'UF: '.
+           05 LINE 09 COLUMN 66 PIC X(02) FROM CLI-UF.
+           05 LINE 10 COLUMN 15 VALUE 'CEP........: '.
+           05 LINE 10 COLUMN 29 PIC X(08) FROM CLI-CEP.
+           05 LINE 11 COLUMN 15 VALUE 'TELEFONE...: '.
+           05 LINE 11 COLUMN 29 PIC X(15) FROM CLI-TELEFONE.
+           05 LINE 12 COLUMN 15 VALUE 'EMAIL......: '.
+           05 LINE 12 COLUMN 29 PIC X(40) FROM CLI-EMAIL.
+           05 LINE 13 COLUMN 15 VALUE 'CADASTRO...: '.
+           05 LINE 13 COLUMN 29 PIC 9(08) FROM CLI-DATA-CADASTRO.
+           05 LINE 14 COLUMN 15 VALUE 'STATUS.....: '.
+           05 LINE 14 COLUMN 29 PIC X(01) FROM CLI-STATUS.
+           05 LINE 15 COLUMN 15 VALUE 'NASCIMENTO.: '.
+           05 LINE 15 COLUMN 29 PIC 9(08) FROM CLI-DATA-NASCIMENTO.
+
+       01 TELA-EXCLUIR-CONF.
+           05 LINE 15 COLUMN 15 VALUE 'CONFIRMA A EXCLUSAO (S/N)...: '.
+           05 LINE 15 COLUMN 45 USING WRK-CONFIRMA.
+
+       01 TELA-ALTERAR-CONF.
+           05 LINE 15 COLUMN 15 VALUE 'CAMPO'.
+           05 LINE 15 COLUMN 30 VALUE 'ANTES'.
+           05 LINE 15 COLUMN 55 VALUE 'DEPOIS'.
+           05 LINE 16 COLUMN 15 VALUE 'NOME'.
+           05 LINE 16 COLUMN 30 PIC X(24) FROM CLA-NOME.
+           05 LINE 16 COLUMN 55 PIC X(24) FROM CLI-NOME.
+           05 LINE 17 COLUMN 15 VALUE 'CPF/CNPJ'.
+           05 LINE 17 COLUMN 30 PIC X(18) FROM WRK-DOC-MASCARA-ANTES.
+           05 LINE 17 COLUMN 55 PIC X(18) FROM WRK-DOC-MASCARA.
+           05 LINE 18 COLUMN 15 VALUE 'ENDERECO'.
+           05 LINE 18 COLUMN 30 PIC X(24) FROM CLA-LOGRADOURO.
+           05 LINE 18 COLUMN 55 PIC X(24) FROM CLI-LOGRADOURO.
+           05 LINE 20 COLUMN 15 VALUE 'CONFIRMA A ALTERACAO (S/N)...: '.
+           05 LINE 20 COLUMN 46 USING WRK-CONFIRMA.
+
+       01 TELA-DESCARTA-CONF.
+           05 LINE 22 COLUMN 15 VALUE
+               'DESCARTAR DADOS DIGITADOS (S/N)...: '.
+           05 LINE 22 COLUMN 52 USING WRK-CONFIRMA.
+
+       01 TELA-LOGIN.
+           05 LINE 09 COLUMN 25 VALUE 'USUARIO...: '.
+           05 LINE 09 COLUMN 37 USING WRK-USUARIO.
+           05 LINE 10 COLUMN 25 VALUE 'NIVEL.....: '.
+           05 LINE 10 COLUMN 37 USING WRK-NIVEL.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
             PERFORM 1000-INICIAR.
-            PERFORM 2000-PROCESSAR.
+            IF LOGIN-OK
+                PERFORM 2000-PROCESSAR
+            END-IF.
             PERFORM 3000-FINALIZAR.
             STOP RUN.
        1000-INICIAR.
+            OPEN I-O CLIENTES-MASTER.
+            IF WRK-FS-MASTER = '35'
+                CLOSE CLIENTES-MASTER
+                OPEN OUTPUT CLIENTES-MASTER
+                CLOSE CLIENTES-MASTER
+                OPEN I-O CLIENTES-MASTER
+            END-IF.
+            OPEN I-O CLI-CONTROLE.
+            IF WRK-FS-CTRL = '35'
+                CLOSE CLI-CONTROLE
+                OPEN OUTPUT CLI-CONTROLE
+                CLOSE CLI-CONTROLE
+                OPEN I-O CLI-CONTROLE
+            END-IF.
+            OPEN EXTEND CLIENTES-AUDIT.
+            IF WRK-FS-AUDIT NOT = '00'
+                OPEN OUTPUT CLIENTES-AUDIT
+            END-IF.
+            OPEN EXTEND CLI-HISTORICO.
+            IF WRK-FS-HIST NOT = '00'
+                OPEN OUTPUT CLI-HISTORICO
+            END-IF.
+            OPEN I-O CLI-CHECKPOINT.
+            IF WRK-FS-CKPT = '35'
+                CLOSE CLI-CHECKPOINT
+                OPEN OUTPUT CLI-CHECKPOINT
+                CLOSE CLI-CHECKPOINT
+                OPEN I-O CLI-CHECKPOINT
+            END-IF.
+            MOVE 'MODULO - LOGIN      ' TO WRK-MODULO.
             DISPLAY TELA.
-            ACCEPT MENU.
-            
+            DISPLAY TELA-LOGIN.
+            ACCEPT TELA-LOGIN.
+            IF ADM OR USER
+                SET LOGIN-OK TO TRUE
+                MOVE 'MODULO - MENU PRINCIPAL' TO WRK-MODULO
+                MOVE SPACES TO WRK-MSG-MENU
+                DISPLAY TELA
+                ACCEPT MENU-PRINCIPAL
+            ELSE
+                DISPLAY 'USUARIO NAO AUTORIZADO' AT 2201
+            END-IF.
+
        2000-PROCESSAR.
             EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5000-INCLUIR
-               WHEN 2 
-                   CONTINUE
-               WHEN 3 
-                   CONTINUE
-               WHEN 4 
-                   CONTINUE
-               WHEN 5 
+               WHEN 2
+                   PERFORM 5000-CONSULTAR
+               WHEN 3
+                   IF ADM
+                       PERFORM 5000-ALTERAR
+                   ELSE
+                       DISPLAY 'ACESSO RESTRITO AO ADMINISTRADOR'
+                           AT 2201
+                   END-IF
+               WHEN 4
+                   IF ADM
+                       PERFORM 5000-EXCLUIR
+                   ELSE
+                       DISPLAY 'ACESSO RESTRITO AO ADMINISTRADOR'
+                           AT 2201
+                   END-IF
+               WHEN 5
+                   MOVE 'MODULO - RELATORIOS' TO WRK-MODULO
+                   DISPLAY TELA
                    ACCEPT MENU-RELATO
                    IF WRK-OPCAO-RELATO EQUAL 1
                        PERFORM 5000-RELATORIO-TELA
@@ -67,9 +545,20 @@
                    IF WRK-OPCAO-RELATO EQUAL 2
                        PERFORM 5000-RELATORIO-DISCO
                    END-IF
+                   IF WRK-OPCAO-RELATO EQUAL 3
+                       PERFORM 5000-RELATORIO-ETIQUETAS
+                   END-IF
+               WHEN 6
+                   IF ADM
+                       PERFORM 5000-DESFAZER
+                   ELSE
+                       DISPLAY 'ACESSO RESTRITO AO ADMINISTRADOR'
+                           AT 2201
+                   END-IF
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL 'X'
-                       DISPLAY 'ENTRE COM OPCAO CORRETA'
+                       MOVE 'ENTRE COM OPCAO CORRETA' TO WRK-MSG-MENU
+                       DISPLAY WRK-MSG-MENU AT 2201
                    END-IF
             END-EVALUATE.
                 
@@ -77,26 +566,874 @@
                 
                 
        3000-FINALIZAR.
-               CONTINUE.
+               CLOSE CLIENTES-MASTER.
+               CLOSE CLI-CONTROLE.
+               CLOSE CLIENTES-AUDIT.
+               CLOSE CLI-HISTORICO.
+               CLOSE CLI-CHECKPOINT.
                 
                 
                 
                 
                 
                 
-       5000-INCLUIR. 
+       5000-INCLUIR.
             MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
+            PERFORM 5005-GERAR-CODIGO.
+            MOVE SPACES TO WRK-MSG-ERRO.
+            MOVE 'N' TO WRK-VALIDO.
+            MOVE 'N' TO WRK-CANCELOU.
+            PERFORM 5010-INCLUIR-CAPTURA
+                UNTIL DADOS-VALIDOS OR CANCELOU-INCLUSAO.
+            IF NOT CANCELOU-INCLUSAO
+                ACCEPT CLI-DATA-CADASTRO FROM DATE YYYYMMDD
+                MOVE CLI-DATA-CADASTRO TO CLI-DATA-STATUS
+                SET CLIENTE-ATIVO TO TRUE
+                WRITE CLIENTE-REG
+                    INVALID KEY
+                        DISPLAY 'CODIGO JA CADASTRADO' AT 2201
+                    NOT INVALID KEY
+                        MOVE SPACES TO CLA-NOME
+                        MOVE SPACES TO CLA-DOCUMENTO
+                        MOVE 'INCLUSAO' TO WRK-AUD-OPERACAO
+                        PERFORM 5900-GRAVAR-AUDITORIA
+                END-WRITE
+            ELSE
+                DISPLAY 'INCLUSAO CANCELADA' AT 2201
+            END-IF.
+
+      *----------------------------------------------------------------
+      * GERA O PROXIMO CODIGO DE CLIENTE A PARTIR DO REGISTRO DE
+      * CONTROLE, EVITANDO QUE O OPERADOR DIGITE O CODIGO NA MAO.
+      *----------------------------------------------------------------
+       5005-GERAR-CODIGO.
+            MOVE 'CC' TO CTL-CHAVE.
+            READ CLI-CONTROLE
+                INVALID KEY
+                    MOVE ZEROS TO CTL-ULTIMO-CODIGO
+            END-READ.
+            ADD 1 TO CTL-ULTIMO-CODIGO.
+            MOVE CTL-ULTIMO-CODIGO TO CLI-CODIGO.
+            MOVE 'CC' TO CTL-CHAVE.
+            REWRITE CTL-REG
+                INVALID KEY
+                    WRITE CTL-REG
+            END-REWRITE.
+
+       5010-INCLUIR-CAPTURA.
             DISPLAY TELA.
+            DISPLAY TELA-INCLUIR.
+            ACCEPT TELA-INCLUIR.
             ACCEPT WRK-TECLA AT 1620.
-            DISPLAY 'AQUI'.
-            
-            
+            IF TECLA-ESC OR TECLA-SAI
+                PERFORM 5015-CONFIRMA-DESCARTE
+            END-IF.
+            IF NOT CANCELOU-INCLUSAO
+                PERFORM 5020-INCLUIR-VALIDAR
+            END-IF.
+
+      *----------------------------------------------------------------
+      * PERGUNTA SE OS DADOS DIGITADOS DEVEM SER DESCARTADOS QUANDO O
+      * OPERADOR PRESSIONA ESC OU X NO MEIO DA INCLUSAO.
+      *----------------------------------------------------------------
+       5015-CONFIRMA-DESCARTE.
+            MOVE 'N' TO WRK-CONFIRMA.
+            DISPLAY TELA-DESCARTA-CONF.
+            ACCEPT TELA-DESCARTA-CONF.
+            IF WRK-CONFIRMA = 'S'
+                SET CANCELOU-INCLUSAO TO TRUE
+            END-IF.
+
+       5020-INCLUIR-VALIDAR.
+            MOVE SPACES TO WRK-MSG-ERRO.
+            IF CLI-NOME = SPACES
+                MOVE 'NOME NAO PODE SER EM BRANCO' TO WRK-MSG-ERRO
+            END-IF.
+            IF WRK-MSG-ERRO = SPACES
+                PERFORM 5030-VALIDAR-DOCUMENTO
+            END-IF.
+            IF WRK-MSG-ERRO = SPACES
+                PERFORM 5040-VALIDAR-DUPLICIDADE
+            END-IF.
+            IF WRK-MSG-ERRO = SPACES
+                SET DADOS-VALIDOS TO TRUE
+            END-IF.
+
+      *----------------------------------------------------------------
+      * VALIDA O DIGITO VERIFICADOR DO CPF (11 POSICOES) OU DO
+      * CNPJ (14 POSICOES) DIGITADO EM CLI-DOCUMENTO.
+      *----------------------------------------------------------------
+       5030-VALIDAR-DOCUMENTO.
+            MOVE ZEROS TO WRK-DOC-LEN.
+            INSPECT CLI-DOCUMENTO TALLYING WRK-DOC-LEN
+                FOR CHARACTERS BEFORE INITIAL SPACE.
+            MOVE CLI-DOCUMENTO TO WRK-DOC-ENTRADA.
+            PERFORM 5035-FORMATAR-DOCUMENTO.
+            EVALUATE WRK-DOC-LEN
+                WHEN 11
+                    PERFORM 5031-VALIDAR-CPF
+                WHEN 14
+                    PERFORM 5032-VALIDAR-CNPJ
+                WHEN OTHER
+                    MOVE 'DOCUMENTO INVALIDO (CPF/CNPJ)' TO WRK-MSG-ERRO
+            END-EVALUATE.
+
+       5031-VALIDAR-CPF.
+            MOVE CLI-DOCUMENTO(1:11) TO WRK-CPF-NUM.
+            MOVE ZEROS TO WRK-SOMA.
+            PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 9
+                COMPUTE WRK-SOMA = WRK-SOMA +
+                    (WRK-CPF-DIG(WRK-SUB) * WRK-PESO-CPF1(WRK-SUB))
+            END-PERFORM.
+            DIVIDE WRK-SOMA BY 11 GIVING WRK-RESTO REMAINDER WRK-RESTO.
+            IF WRK-RESTO < 2
+                MOVE 0 TO WRK-DV
+            ELSE
+                COMPUTE WRK-DV = 11 - WRK-RESTO
+            END-IF.
+            IF WRK-DV NOT = WRK-CPF-DIG(10)
+                MOVE 'CPF INVALIDO (1O DIGITO)' TO WRK-MSG-ERRO
+            ELSE
+                MOVE ZEROS TO WRK-SOMA
+                PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 10
+                    COMPUTE WRK-SOMA = WRK-SOMA +
+                        (WRK-CPF-DIG(WRK-SUB) * WRK-PESO-CPF2(WRK-SUB))
+                END-PERFORM
+                DIVIDE WRK-SOMA BY 11 GIVING WRK-RESTO
+                    REMAINDER WRK-RESTO
+                IF WRK-RESTO < 2
+                    MOVE 0 TO WRK-DV
+                ELSE
+                    COMPUTE WRK-DV = 11 - WRK-RESTO
+                END-IF
+                IF WRK-DV NOT = WRK-CPF-DIG(11)
+                    MOVE 'CPF INVALIDO (2O DIGITO)' TO WRK-MSG-ERRO
+                END-IF
+            END-IF.
+
+       5032-VALIDAR-CNPJ.
+            MOVE CLI-DOCUMENTO(1:14) TO WRK-CNPJ-NUM.
+            MOVE ZEROS TO WRK-SOMA.
+            PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 12
+                COMPUTE WRK-SOMA = WRK-SOMA +
+                    (WRK-CNPJ-DIG(WRK-SUB) * WRK-PESO-CNPJ1(WRK-SUB))
+            END-PERFORM.
+            DIVIDE WRK-SOMA BY 11 GIVING WRK-RESTO REMAINDER WRK-RESTO.
+            IF WRK-RESTO < 2
+                MOVE 0 TO WRK-DV
+            ELSE
+                COMPUTE WRK-DV = 11 - WRK-RESTO
+            END-IF.
+            IF WRK-DV NOT = WRK-CNPJ-DIG(13)
+                MOVE 'CNPJ INVALIDO (1O DIGITO)' TO WRK-MSG-ERRO
+            ELSE
+                MOVE ZEROS TO WRK-SOMA
+                PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 13
+                   COMPUTE WRK-SOMA = WRK-SOMA + (WRK-CNPJ-DIG(WRK-SUB)
+                       * WRK-PESO-CNPJ2(WRK-SUB))
+                END-PERFORM
+                DIVIDE WRK-SOMA BY 11 GIVING WRK-RESTO
+                    REMAINDER WRK-RESTO
+                IF WRK-RESTO < 2
+                    MOVE 0 TO WRK-DV
+                ELSE
+                    COMPUTE WRK-DV = 11 - WRK-RESTO
+                END-IF
+                IF WRK-DV NOT = WRK-CNPJ-DIG(14)
+                    MOVE 'CNPJ INVALIDO (2O DIGITO)' TO WRK-MSG-ERRO
+                END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      * MONTA EM WRK-DOC-MASCARA A APRESENTACAO PONTUADA DO DOCUMENTO
+      * EM WRK-DOC-ENTRADA (999.999.999-99 PARA CPF, 99.999.999/9999-99
+      * PARA CNPJ), PARA QUE O OPERADOR NUNCA PRECISE DIGITAR A
+      * PONTUACAO NA TELA.
+      *----------------------------------------------------------------
+       5035-FORMATAR-DOCUMENTO.
+            MOVE ZEROS TO WRK-DOC-LEN.
+            INSPECT WRK-DOC-ENTRADA TALLYING WRK-DOC-LEN
+                FOR CHARACTERS BEFORE INITIAL SPACE.
+            MOVE SPACES TO WRK-DOC-MASCARA.
+            EVALUATE WRK-DOC-LEN
+                WHEN 11
+                    STRING WRK-DOC-ENTRADA(1:3) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(4:3) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(7:3) DELIMITED BY SIZE
+                        '-' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(10:2) DELIMITED BY SIZE
+                        INTO WRK-DOC-MASCARA
+                    END-STRING
+                WHEN 14
+                    STRING WRK-DOC-ENTRADA(1:2) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(3:3) DELIMITED BY SIZE
+                        '.' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(6:3) DELIMITED BY SIZE
+                        '/' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(9:4) DELIMITED BY SIZE
+                        '-' DELIMITED BY SIZE
+                        WRK-DOC-ENTRADA(13:2) DELIMITED BY SIZE
+                        INTO WRK-DOC-MASCARA
+                    END-STRING
+                WHEN OTHER
+                    MOVE WRK-DOC-ENTRADA TO WRK-DOC-MASCARA
+            END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * ATUALIZA WRK-DOC-MASCARA A PARTIR DO CLI-DOCUMENTO CORRENTE,
+      * PARA AS TELAS QUE MOSTRAM O DOCUMENTO JA CARREGADO EM MEMORIA
+      * (CONSULTA, ALTERACAO, EXCLUSAO E DESFAZER).
+      *----------------------------------------------------------------
+       5036-PREPARAR-MASCARA-ATUAL.
+            MOVE CLI-DOCUMENTO TO WRK-DOC-ENTRADA.
+            PERFORM 5035-FORMATAR-DOCUMENTO.
+
+      *----------------------------------------------------------------
+      * PROVA O CODIGO NO ARQUIVO MESTRE SEM PERDER O QUE FOI DIGITADO.
+      *----------------------------------------------------------------
+       5040-VALIDAR-DUPLICIDADE.
+            MOVE CLIENTE-REG TO CLIENTE-REG-ANTES.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE 'CODIGO JA CADASTRADO' TO WRK-MSG-ERRO
+            END-READ.
+            MOVE CLIENTE-REG-ANTES TO CLIENTE-REG.
+
+      *----------------------------------------------------------------
+      * GRAVA UMA LINHA NO ARQUIVO DE AUDITORIA (CLIENTES-AUDIT) PARA
+      * A OPERACAO CORRENTE. O CHAMADOR DEVE PREENCHER WRK-AUD-OPERACAO
+      * E, QUANDO HOUVER, OS VALORES ANTERIORES EM CLA-NOME/CLA-DOCUMENTO.
+      *----------------------------------------------------------------
+       5900-GRAVAR-AUDITORIA.
+            ACCEPT WRK-DH-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-DH-HORA FROM TIME.
+            MOVE WRK-DH-DATA     TO AUD-DATA.
+            MOVE WRK-DH-HORA     TO AUD-HORA.
+            MOVE WRK-USUARIO     TO AUD-USUARIO.
+            MOVE CLI-CODIGO      TO AUD-CODIGO.
+            MOVE WRK-AUD-OPERACAO TO AUD-OPERACAO.
+            MOVE CLA-NOME        TO AUD-NOME-ANTES.
+            MOVE CLI-NOME        TO AUD-NOME-DEPOIS.
+            MOVE CLA-DOCUMENTO   TO AUD-DOC-ANTES.
+            MOVE CLI-DOCUMENTO   TO AUD-DOC-DEPOIS.
+            WRITE AUD-LINHA.
+
+      *----------------------------------------------------------------
+      * GRAVA NO ARQUIVO DE HISTORICO (CLI-HISTORICO) A IMAGEM COMPLETA
+      * DE ANTES E DEPOIS DE UMA ALTERACAO, CAMPO A CAMPO, PARA QUE UMA
+      * CONTESTACAO POSTERIOR MOSTRE EXATAMENTE O QUE MUDOU E QUANDO.
+      *----------------------------------------------------------------
+       5910-GRAVAR-HISTORICO.
+            ACCEPT WRK-DH-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-DH-HORA FROM TIME.
+            MOVE WRK-DH-DATA     TO HIS-DATA.
+            MOVE WRK-DH-HORA     TO HIS-HORA.
+            MOVE WRK-USUARIO     TO HIS-USUARIO.
+            MOVE CLI-CODIGO      TO HIS-CODIGO.
+            MOVE CLA-NOME        TO HIS-NOME-ANTES.
+            MOVE CLA-DOCUMENTO   TO HIS-DOCUMENTO-ANTES.
+            MOVE CLA-LOGRADOURO  TO HIS-LOGRADOURO-ANTES.
+            MOVE CLA-CIDADE      TO HIS-CIDADE-ANTES.
+            MOVE CLA-UF          TO HIS-UF-ANTES.
+            MOVE CLA-CEP         TO HIS-CEP-ANTES.
+            MOVE CLA-TELEFONE    TO HIS-TELEFONE-ANTES.
+            MOVE CLA-EMAIL       TO HIS-EMAIL-ANTES.
+            MOVE CLI-NOME        TO HIS-NOME-DEPOIS.
+            MOVE CLI-DOCUMENTO   TO HIS-DOCUMENTO-DEPOIS.
+            MOVE CLI-LOGRADOURO  TO HIS-LOGRADOURO-DEPOIS.
+            MOVE CLI-CIDADE      TO HIS-CIDADE-DEPOIS.
+            MOVE CLI-UF          TO HIS-UF-DEPOIS.
+            MOVE CLI-CEP         TO HIS-CEP-DEPOIS.
+            MOVE CLI-TELEFONE    TO HIS-TELEFONE-DEPOIS.
+            MOVE CLI-EMAIL       TO HIS-EMAIL-DEPOIS.
+            WRITE HIS-LINHA.
+
+       5000-CONSULTAR.
+            MOVE 'MODULO - CONSULTA  ' TO WRK-MODULO.
+            DISPLAY TELA.
+            MOVE 'C' TO WRK-TIPO-BUSCA.
+            DISPLAY TELA-CONSULTA-TIPO.
+            ACCEPT TELA-CONSULTA-TIPO.
+            IF BUSCA-POR-NOME
+                PERFORM 5001-CONSULTAR-POR-NOME
+            ELSE
+                PERFORM 5002-CONSULTAR-POR-CODIGO
+            END-IF.
+
+       5002-CONSULTAR-POR-CODIGO.
+            DISPLAY TELA-CONSULTA-COD.
+            ACCEPT TELA-CONSULTA-COD.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2201
+                NOT INVALID KEY
+                    PERFORM 5036-PREPARAR-MASCARA-ATUAL
+                    DISPLAY TELA-CONSULTA-DET
+                    ACCEPT WRK-TECLA AT 2001
+            END-READ.
+
+      *----------------------------------------------------------------
+      * BUSCA PELO INDICE ALTERNATIVO CLI-NOME: POSICIONA NO PRIMEIRO
+      * NOME MAIOR OU IGUAL AO DIGITADO E LISTA ENQUANTO O INICIO DO
+      * NOME DO REGISTRO CONFERIR COM O TEXTO DIGITADO (BUSCA PARCIAL).
+      *----------------------------------------------------------------
+       5001-CONSULTAR-POR-NOME.
+            MOVE SPACES TO WRK-NOME-BUSCA.
+            DISPLAY TELA-CONSULTA-NOME.
+            ACCEPT TELA-CONSULTA-NOME.
+            MOVE ZEROS TO WRK-LEN-BUSCA.
+            INSPECT WRK-NOME-BUSCA TALLYING WRK-LEN-BUSCA
+                FOR CHARACTERS BEFORE INITIAL SPACE.
+            IF WRK-LEN-BUSCA = ZEROS
+                DISPLAY 'INFORME AO MENOS UM CARACTERE DO NOME' AT 2201
+            ELSE
+                MOVE ZEROS TO WRK-CONT-ACHADOS
+                MOVE 'N' TO WRK-EOF-MASTER
+                MOVE WRK-NOME-BUSCA TO CLI-NOME
+                START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-NOME
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+                PERFORM 5010-CONSULTAR-NOME-LER-PROXIMO
+                PERFORM 5020-CONSULTAR-NOME-EXIBIR UNTIL FIM-MASTER
+                IF WRK-CONT-ACHADOS = ZEROS
+                    DISPLAY 'NENHUM CLIENTE ENCONTRADO COM ESSE NOME'
+                        AT 2201
+                END-IF
+            END-IF.
+
+       5010-CONSULTAR-NOME-LER-PROXIMO.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       5020-CONSULTAR-NOME-EXIBIR.
+            IF CLI-NOME (1:WRK-LEN-BUSCA) NOT = WRK-NOME-BUSCA (1:
+                WRK-LEN-BUSCA)
+                MOVE 'S' TO WRK-EOF-MASTER
+            ELSE
+                ADD 1 TO WRK-CONT-ACHADOS
+                DISPLAY CLI-CODIGO ' ' CLI-NOME ' ' CLI-STATUS
+                PERFORM 5010-CONSULTAR-NOME-LER-PROXIMO
+            END-IF.
+
+       5000-ALTERAR.
+            MOVE 'MODULO - ALTERACAO ' TO WRK-MODULO.
+            DISPLAY TELA.
+            DISPLAY TELA-CONSULTA-COD.
+            ACCEPT TELA-CONSULTA-COD.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2201
+                NOT INVALID KEY
+                    PERFORM 5100-ALTERAR-DADOS
+            END-READ.
+
+       5100-ALTERAR-DADOS.
+            MOVE CLI-CODIGO      TO CLA-CODIGO.
+            MOVE CLI-NOME        TO CLA-NOME.
+            MOVE CLI-DOCUMENTO   TO CLA-DOCUMENTO.
+            MOVE CLI-LOGRADOURO  TO CLA-LOGRADOURO.
+            MOVE CLI-CIDADE      TO CLA-CIDADE.
+            MOVE CLI-UF          TO CLA-UF.
+            MOVE CLI-CEP         TO CLA-CEP.
+            MOVE CLI-TELEFONE    TO CLA-TELEFONE.
+            MOVE CLI-EMAIL       TO CLA-EMAIL.
+            MOVE CLI-DATA-CADASTRO TO CLA-DATA-CADASTRO.
+            PERFORM 5036-PREPARAR-MASCARA-ATUAL.
+            DISPLAY TELA-CONSULTA-DET.
+            DISPLAY TELA-INCLUIR.
+            ACCEPT TELA-INCLUIR.
+            MOVE 'N' TO WRK-CONFIRMA.
+            MOVE WRK-DOC-MASCARA TO WRK-DOC-MASCARA-ANTES.
+            PERFORM 5036-PREPARAR-MASCARA-ATUAL.
+            DISPLAY TELA-ALTERAR-CONF.
+            ACCEPT TELA-ALTERAR-CONF.
+            IF WRK-CONFIRMA = 'S'
+                REWRITE CLIENTE-REG
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        CONTINUE
+                END-REWRITE
+                PERFORM 5105-TRATAR-GRAVACAO-ALTERAR
+            ELSE
+                DISPLAY 'ALTERACAO CANCELADA' AT 2201
+            END-IF.
+
+      *----------------------------------------------------------------
+      * CONFERE O RESULTADO DO REWRITE DE ALTERAR PELO FILE STATUS, EM
+      * VEZ DE SO INVALID KEY, PORQUE UM REGISTRO BLOQUEADO POR OUTRO
+      * PROCESSO (ABERTURA COM LOCK MODE AUTOMATIC) NAO E UMA CHAVE
+      * INVALIDA - E UM CONFLITO DE ACESSO CONCORRENTE QUE O OPERADOR
+      * PRECISA TENTAR DE NOVO, EM VEZ DE UM ERRO DEFINITIVO.
+      *----------------------------------------------------------------
+       5105-TRATAR-GRAVACAO-ALTERAR.
+            EVALUATE TRUE
+                WHEN FS-MASTER-OK
+                    MOVE 'ALTERACAO' TO WRK-AUD-OPERACAO
+                    PERFORM 5900-GRAVAR-AUDITORIA
+                    PERFORM 5910-GRAVAR-HISTORICO
+                WHEN FS-MASTER-BLOQUEADO
+                    DISPLAY 'REGISTRO EM USO POR OUTRO PROCESSO - '
+                        'TENTE NOVAMENTE' AT 2201
+                WHEN OTHER
+                    DISPLAY 'ERRO AO GRAVAR ALTERACAO' AT 2201
+            END-EVALUATE.
+
+       5000-EXCLUIR.
+            MOVE 'MODULO - EXCLUSAO  ' TO WRK-MODULO.
+            DISPLAY TELA.
+            DISPLAY TELA-CONSULTA-COD.
+            ACCEPT TELA-CONSULTA-COD.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2201
+                NOT INVALID KEY
+                    IF CLIENTE-INATIVO
+                        DISPLAY 'CLIENTE JA ESTA INATIVO' AT 2201
+                    ELSE
+                        PERFORM 5036-PREPARAR-MASCARA-ATUAL
+                        DISPLAY TELA-CONSULTA-DET
+                        MOVE 'N' TO WRK-CONFIRMA
+                        DISPLAY TELA-EXCLUIR-CONF
+                        ACCEPT TELA-EXCLUIR-CONF
+                        IF WRK-CONFIRMA = 'S'
+                            MOVE CLI-NOME TO CLA-NOME
+                            MOVE CLI-DOCUMENTO TO CLA-DOCUMENTO
+                            SET CLIENTE-INATIVO TO TRUE
+                            ACCEPT CLI-DATA-STATUS FROM DATE YYYYMMDD
+                            REWRITE CLIENTE-REG
+                                INVALID KEY
+                                    DISPLAY 'ERRO AO EXCLUIR' AT 2201
+                                NOT INVALID KEY
+                                    MOVE 'EXCLUSAO' TO WRK-AUD-OPERACAO
+                                    PERFORM 5900-GRAVAR-AUDITORIA
+                            END-REWRITE
+                        ELSE
+                            DISPLAY 'EXCLUSAO CANCELADA' AT 2201
+                        END-IF
+                    END-IF
+            END-READ.
+
+      *----------------------------------------------------------------
+      * MOSTRA AS ULTIMAS ALTERACOES DE UM CLIENTE (LIDAS DO ARQUIVO
+      * CLI-HISTORICO) E PERMITE VOLTAR UM UNICO CAMPO PARA O VALOR
+      * QUE ELE TINHA ANTES DAQUELA ALTERACAO.
+      *----------------------------------------------------------------
+       5000-DESFAZER.
+            MOVE 'MODULO - DESFAZER ALTERACAO' TO WRK-MODULO.
+            DISPLAY TELA.
+            DISPLAY TELA-CONSULTA-COD.
+            ACCEPT TELA-CONSULTA-COD.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'CLIENTE NAO ENCONTRADO' AT 2201
+                NOT INVALID KEY
+                    PERFORM 5810-CARREGAR-HISTORICO
+                    IF WRK-HIST-QTD = ZEROS
+                        DISPLAY 'NAO HA HISTORICO PARA ESTE CLIENTE'
+                            AT 2201
+                    ELSE
+                        PERFORM 5036-PREPARAR-MASCARA-ATUAL
+                        DISPLAY TELA-CONSULTA-DET
+                        PERFORM 5830-EXIBIR-HISTORICO
+                        PERFORM 5840-SELECIONAR-DESFAZER
+                    END-IF
+            END-READ.
+
+      *----------------------------------------------------------------
+      * LE CLI-HISTORICO DO INICIO AO FIM DUAS VEZES: A PRIMEIRA SO
+      * CONTA QUANTAS ALTERACOES EXISTEM PARA O CLIENTE, A SEGUNDA
+      * GUARDA AS ULTIMAS WRK-DESF-MAX EM WRK-HIST-TAB - O ARQUIVO E
+      * SEQUENCIAL E SO PODE SER LIDO PARA A FRENTE, POR ISSO AS DUAS
+      * PASSADAS EM VEZ DE POSICIONAR DIRETO NO FINAL.
+      *----------------------------------------------------------------
+       5810-CARREGAR-HISTORICO.
+            CLOSE CLI-HISTORICO.
+            OPEN INPUT CLI-HISTORICO.
+            MOVE ZEROS TO WRK-HIST-TOTAL.
+            MOVE 'N' TO WRK-EOF-HIST.
+            PERFORM 5811-HIST-LER.
+            PERFORM 5812-HIST-CONTAR UNTIL FIM-HIST.
+            CLOSE CLI-HISTORICO.
+            OPEN INPUT CLI-HISTORICO.
+            MOVE ZEROS TO WRK-HIST-PULADOS.
+            IF WRK-HIST-TOTAL > WRK-DESF-MAX
+                COMPUTE WRK-HIST-PULADOS = WRK-HIST-TOTAL - WRK-DESF-MAX
+            END-IF.
+            MOVE ZEROS TO WRK-HIST-CONT.
+            MOVE ZEROS TO WRK-HIST-QTD.
+            MOVE 'N' TO WRK-EOF-HIST.
+            PERFORM 5811-HIST-LER.
+            PERFORM 5813-HIST-SELECIONAR UNTIL FIM-HIST.
+            CLOSE CLI-HISTORICO.
+            OPEN EXTEND CLI-HISTORICO.
+
+       5811-HIST-LER.
+            READ CLI-HISTORICO
+                AT END
+                    MOVE 'S' TO WRK-EOF-HIST
+            END-READ.
+
+       5812-HIST-CONTAR.
+            IF HIS-CODIGO = CLI-CODIGO
+                ADD 1 TO WRK-HIST-TOTAL
+            END-IF.
+            PERFORM 5811-HIST-LER.
+
+       5813-HIST-SELECIONAR.
+            IF HIS-CODIGO = CLI-CODIGO
+                ADD 1 TO WRK-HIST-CONT
+                IF WRK-HIST-CONT > WRK-HIST-PULADOS
+                    ADD 1 TO WRK-HIST-QTD
+                    MOVE HIS-DATA TO WRK-HT-DATA (WRK-HIST-QTD)
+                    MOVE HIS-HORA TO WRK-HT-HORA (WRK-HIST-QTD)
+                    MOVE HIS-NOME-ANTES
+                        TO WRK-HT-NOME-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-DOCUMENTO-ANTES
+                        TO WRK-HT-DOC-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-LOGRADOURO-ANTES
+                        TO WRK-HT-LOGR-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-CIDADE-ANTES
+                        TO WRK-HT-CIDADE-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-UF-ANTES
+                        TO WRK-HT-UF-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-CEP-ANTES
+                        TO WRK-HT-CEP-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-TELEFONE-ANTES
+                        TO WRK-HT-TEL-ANTES (WRK-HIST-QTD)
+                    MOVE HIS-EMAIL-ANTES
+                        TO WRK-HT-EMAIL-ANTES (WRK-HIST-QTD)
+                END-IF
+            END-IF.
+            PERFORM 5811-HIST-LER.
+
+       5830-EXIBIR-HISTORICO.
+            DISPLAY 'ULTIMAS ALTERACOES - CLIENTE ' CLI-CODIGO.
+            MOVE ZEROS TO WRK-HIST-IDX.
+            PERFORM 5831-EXIBIR-LINHA-HISTORICO WRK-HIST-QTD TIMES.
+
+       5831-EXIBIR-LINHA-HISTORICO.
+            ADD 1 TO WRK-HIST-IDX.
+            DISPLAY WRK-HIST-IDX ' - ' WRK-HT-DATA (WRK-HIST-IDX) ' '
+                WRK-HT-HORA (WRK-HIST-IDX) ' NOME ANTES: '
+                WRK-HT-NOME-ANTES (WRK-HIST-IDX).
+
+      *----------------------------------------------------------------
+      * PEDE AO OPERADOR QUAL LINHA DO HISTORICO E QUAL CAMPO DAQUELA
+      * ALTERACAO DEVEM VOLTAR AO VALOR ANTERIOR, CONFIRMA E GRAVA.
+      *----------------------------------------------------------------
+       5840-SELECIONAR-DESFAZER.
+            DISPLAY 'LINHA A DESFAZER (1 A ' WRK-HIST-QTD '): ' AT 2001.
+            ACCEPT WRK-DESF-SEL AT 2024.
+            IF WRK-DESF-SEL < 1 OR WRK-DESF-SEL > WRK-HIST-QTD
+                DISPLAY 'LINHA INVALIDA' AT 2201
+            ELSE
+                DISPLAY '1-NOME 2-DOCUMENTO 3-ENDERECO 4-CIDADE 5-UF '
+                    '6-CEP 7-TELEFONE 8-EMAIL' AT 2101
+                ACCEPT WRK-DESF-CAMPO AT 2126
+                MOVE 'N' TO WRK-CONFIRMA
+                DISPLAY 'CONFIRMA DESFAZER (S/N)? ' AT 2201
+                ACCEPT WRK-CONFIRMA AT 2201
+                IF WRK-CONFIRMA = 'S'
+                    PERFORM 5850-APLICAR-DESFAZER
+                ELSE
+                    DISPLAY 'OPERACAO CANCELADA' AT 2201
+                END-IF
+            END-IF.
+
+       5850-APLICAR-DESFAZER.
+            MOVE CLI-CODIGO        TO CLA-CODIGO.
+            MOVE CLI-NOME          TO CLA-NOME.
+            MOVE CLI-DOCUMENTO     TO CLA-DOCUMENTO.
+            MOVE CLI-LOGRADOURO    TO CLA-LOGRADOURO.
+            MOVE CLI-CIDADE        TO CLA-CIDADE.
+            MOVE CLI-UF            TO CLA-UF.
+            MOVE CLI-CEP           TO CLA-CEP.
+            MOVE CLI-TELEFONE      TO CLA-TELEFONE.
+            MOVE CLI-EMAIL         TO CLA-EMAIL.
+            MOVE CLI-DATA-CADASTRO TO CLA-DATA-CADASTRO.
+            SET DESF-CAMPO-OK TO TRUE.
+            EVALUATE WRK-DESF-CAMPO
+                WHEN 1
+                    MOVE WRK-HT-NOME-ANTES (WRK-DESF-SEL) TO CLI-NOME
+                WHEN 2
+                    MOVE WRK-HT-DOC-ANTES (WRK-DESF-SEL)
+                        TO CLI-DOCUMENTO
+                WHEN 3
+                    MOVE WRK-HT-LOGR-ANTES (WRK-DESF-SEL)
+                        TO CLI-LOGRADOURO
+                WHEN 4
+                    MOVE WRK-HT-CIDADE-ANTES (WRK-DESF-SEL)
+                        TO CLI-CIDADE
+                WHEN 5
+                    MOVE WRK-HT-UF-ANTES (WRK-DESF-SEL) TO CLI-UF
+                WHEN 6
+                    MOVE WRK-HT-CEP-ANTES (WRK-DESF-SEL) TO CLI-CEP
+                WHEN 7
+                    MOVE WRK-HT-TEL-ANTES (WRK-DESF-SEL)
+                        TO CLI-TELEFONE
+                WHEN 8
+                    MOVE WRK-HT-EMAIL-ANTES (WRK-DESF-SEL) TO CLI-EMAIL
+                WHEN OTHER
+                    MOVE 'N' TO WRK-DESF-OK
+                    DISPLAY 'CAMPO INVALIDO' AT 2201
+            END-EVALUATE.
+            IF DESF-CAMPO-OK
+                REWRITE CLIENTE-REG
+                    INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR DESFAZIMENTO' AT 2201
+                    NOT INVALID KEY
+                        MOVE 'DESFAZER' TO WRK-AUD-OPERACAO
+                        PERFORM 5900-GRAVAR-AUDITORIA
+                        PERFORM 5910-GRAVAR-HISTORICO
+                        DISPLAY 'ALTERACAO DESFEITA COM SUCESSO'
+                            AT 2201
+                END-REWRITE
+            END-IF.
+
        5000-RELATORIO-TELA.
-            CONTINUE.
-                
+            MOVE 'MODULO - RELATORIOS' TO WRK-MODULO.
+            DISPLAY TELA.
+            MOVE 'N' TO WRK-EOF-MASTER.
+            MOVE ZEROS TO WRK-CONT-LINHA.
+            MOVE ZEROS TO CLI-CODIGO.
+            START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-CODIGO
+                INVALID KEY
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-START.
+            IF NOT FIM-MASTER
+                DISPLAY 'CODIGO NOME                            ST'
+                PERFORM 5110-LISTAR-LER-PROXIMO
+                PERFORM 5120-LISTAR-EXIBIR UNTIL FIM-MASTER
+            ELSE
+                DISPLAY 'NAO HA CLIENTES CADASTRADOS'
+            END-IF.
+
+       5110-LISTAR-LER-PROXIMO.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       5120-LISTAR-EXIBIR.
+            PERFORM 5130-VERIFICAR-FILTRO.
+            IF FILTRO-OK
+                DISPLAY CLI-CODIGO ' ' CLI-NOME ' ' CLI-STATUS
+                ADD 1 TO WRK-CONT-LINHA
+                IF WRK-CONT-LINHA >= 15
+                    DISPLAY '--- PRESSIONE UMA TECLA PARA CONTINUAR ---'
+                    ACCEPT WRK-TECLA
+                    MOVE ZEROS TO WRK-CONT-LINHA
+                END-IF
+            END-IF.
+            PERFORM 5110-LISTAR-LER-PROXIMO.
+
+      *----------------------------------------------------------------
+      * APLICA O FILTRO DE STATUS E DE FAIXA DE DATA DE CADASTRO
+      * ESCOLHIDO PELO OPERADOR NO MENU-RELATO SOBRE O CLIENTE ATUAL.
+      *----------------------------------------------------------------
+       5130-VERIFICAR-FILTRO.
+            SET FILTRO-OK TO TRUE.
+            IF WRK-FILTRO-STATUS NOT = 'T'
+                IF CLI-STATUS NOT = WRK-FILTRO-STATUS
+                    SET FILTRO-NOK TO TRUE
+                END-IF
+            END-IF.
+            IF CLI-DATA-CADASTRO < WRK-FILTRO-DATA-INI
+                SET FILTRO-NOK TO TRUE
+            END-IF.
+            IF CLI-DATA-CADASTRO > WRK-FILTRO-DATA-FIM
+                SET FILTRO-NOK TO TRUE
+            END-IF.
+
        5000-RELATORIO-DISCO.
-            CONTINUE.
-            
-      *                         16 É A LINHA E 10 A COLUNA      
+            MOVE 'MODULO - RELATORIOS' TO WRK-MODULO.
+            DISPLAY TELA.
+            MOVE ZEROS TO RPT-PAGINA.
+            MOVE ZEROS TO WRK-CONT-CKPT-REL.
+            MOVE ZEROS TO WRK-CONT-LINHA-REL.
+            MOVE ZEROS TO WRK-TOTAL-REL.
+            MOVE 'RD' TO CKP-CHAVE.
+            READ CLI-CHECKPOINT
+                INVALID KEY
+                    MOVE ZEROS TO CKP-ULTIMO-LIDO
+                    MOVE ZEROS TO CKP-TOTAL-PARCIAL
+            END-READ.
+            MOVE 'N' TO WRK-EOF-MASTER.
+            IF CKP-ULTIMO-LIDO = ZEROS
+                OPEN OUTPUT REL-CLIENTES
+                PERFORM 5310-DISCO-CABECALHO
+                MOVE ZEROS TO CLI-CODIGO
+                START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-CODIGO
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+            ELSE
+      *----------------------------------------------------------------
+      * EXECUCAO ANTERIOR FICOU MARCADA COM UM PONTO DE RETOMADA -
+      * CONTINUA GRAVANDO A PARTIR DO PROXIMO CODIGO EM VEZ DE COMECAR
+      * O RELATORIO DO ZERO. O TOTAL PARCIAL JA GRAVADO NO PONTO DE
+      * RETOMADA E RECUPERADO PARA QUE O RODAPE SOME AS DUAS PARTES.
+      *----------------------------------------------------------------
+                OPEN EXTEND REL-CLIENTES
+                MOVE CKP-TOTAL-PARCIAL TO WRK-TOTAL-REL
+                MOVE CKP-ULTIMO-LIDO TO CLI-CODIGO
+                START CLIENTES-MASTER KEY IS GREATER THAN CLI-CODIGO
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+            END-IF.
+            IF NOT FIM-MASTER
+                PERFORM 5110-LISTAR-LER-PROXIMO
+                PERFORM 5320-DISCO-GRAVAR-LINHA UNTIL FIM-MASTER
+            END-IF.
+            PERFORM 5340-DISCO-RODAPE.
+            CLOSE REL-CLIENTES.
+            MOVE 'RD' TO CKP-CHAVE.
+            DELETE CLI-CHECKPOINT
+                INVALID KEY
+                    CONTINUE
+            END-DELETE.
+            DISPLAY 'RELATORIO GRAVADO EM RELCLI.TXT' AT 2201.
+
+      *----------------------------------------------------------------
+      * GRAVA UM PONTO DE RETOMADA A CADA WRK-INTERVALO-CKPT CLIENTES
+      * ESCRITOS NO RELATORIO EM DISCO.
+      *----------------------------------------------------------------
+       5330-DISCO-CHECKPOINT.
+            ADD 1 TO WRK-CONT-CKPT-REL.
+            IF WRK-CONT-CKPT-REL >= WRK-INTERVALO-CKPT
+                MOVE 'RD' TO CKP-CHAVE
+                MOVE CLI-CODIGO TO CKP-ULTIMO-LIDO
+                MOVE WRK-TOTAL-REL TO CKP-TOTAL-PARCIAL
+                REWRITE CKP-REG
+                    INVALID KEY
+                        WRITE CKP-REG
+                END-REWRITE
+                MOVE ZEROS TO WRK-CONT-CKPT-REL
+            END-IF.
+
+       5310-DISCO-CABECALHO.
+            ADD 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'SISTEMA DE CLIENTES - RELATORIO DE CLIENTES'
+                DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                '  PAGINA: ' DELIMITED SIZE
+                RPT-PAGINA-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'CODIGO  NOME' DELIMITED SIZE
+                '                                     ST DATA CADASTRO'
+                DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       5320-DISCO-GRAVAR-LINHA.
+            PERFORM 5130-VERIFICAR-FILTRO.
+            IF FILTRO-OK
+                MOVE SPACES TO REL-LINHA
+                STRING CLI-CODIGO      DELIMITED SIZE
+                    '  '               DELIMITED SIZE
+                    CLI-NOME           DELIMITED SIZE
+                    ' '                DELIMITED SIZE
+                    CLI-STATUS         DELIMITED SIZE
+                    '  '               DELIMITED SIZE
+                    CLI-DATA-CADASTRO  DELIMITED SIZE
+                    INTO REL-LINHA
+                END-STRING
+                WRITE REL-LINHA
+                ADD 1 TO WRK-CONT-LINHA-REL
+                ADD 1 TO WRK-TOTAL-REL
+                IF WRK-CONT-LINHA-REL >= WRK-LINHAS-POR-PAGINA
+                    PERFORM 5310-DISCO-CABECALHO
+                    MOVE ZEROS TO WRK-CONT-LINHA-REL
+                END-IF
+            END-IF.
+            PERFORM 5330-DISCO-CHECKPOINT.
+            PERFORM 5110-LISTAR-LER-PROXIMO.
+
+      *----------------------------------------------------------------
+      * ESCREVE A LINHA FINAL DO RELATORIO COM O TOTAL DE CLIENTES
+      * EFETIVAMENTE GRAVADOS NESTA EXECUCAO.
+      *----------------------------------------------------------------
+       5340-DISCO-RODAPE.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE CLIENTES: ' DELIMITED SIZE
+                WRK-TOTAL-REL DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+      *----------------------------------------------------------------
+      * GERA UM BLOCO DE ETIQUETA DE ENDERECO (NOME, LOGRADOURO,
+      * CIDADE/UF/CEP, LINHA EM BRANCO DE SEPARACAO) PARA CADA CLIENTE
+      * QUE PASSAR NO FILTRO DE STATUS/DATA DO MENU-RELATO, PARA
+      * MALA-DIRETA. MESMA VARREDURA SEQUENCIAL DE 5000-RELATORIO-TELA.
+      *----------------------------------------------------------------
+       5000-RELATORIO-ETIQUETAS.
+            MOVE 'MODULO - RELATORIOS' TO WRK-MODULO.
+            DISPLAY TELA.
+            MOVE ZEROS TO WRK-QTD-ETIQUETAS.
+            MOVE 'N' TO WRK-EOF-MASTER.
+            MOVE ZEROS TO CLI-CODIGO.
+            OPEN OUTPUT REL-ETIQUETAS.
+            START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-CODIGO
+                INVALID KEY
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-START.
+            IF NOT FIM-MASTER
+                PERFORM 5110-LISTAR-LER-PROXIMO
+                PERFORM 5420-ETIQUETA-GRAVAR UNTIL FIM-MASTER
+            END-IF.
+            CLOSE REL-ETIQUETAS.
+            DISPLAY 'ETIQUETAS GRAVADAS EM ETIQUETA.TXT: '
+                WRK-QTD-ETIQUETAS AT 2201.
+
+       5420-ETIQUETA-GRAVAR.
+            PERFORM 5130-VERIFICAR-FILTRO.
+            IF FILTRO-OK
+                MOVE SPACES TO ETQ-LINHA
+                MOVE CLI-NOME TO ETQ-LINHA
+                WRITE ETQ-LINHA
+                MOVE SPACES TO ETQ-LINHA
+                MOVE CLI-LOGRADOURO TO ETQ-LINHA
+                WRITE ETQ-LINHA
+                MOVE SPACES TO ETQ-LINHA
+                STRING CLI-CIDADE  DELIMITED SIZE
+                    ' - '          DELIMITED SIZE
+                    CLI-UF         DELIMITED SIZE
+                    '   CEP '      DELIMITED SIZE
+                    CLI-CEP        DELIMITED SIZE
+                    INTO ETQ-LINHA
+                END-STRING
+                WRITE ETQ-LINHA
+                MOVE SPACES TO ETQ-LINHA
+                WRITE ETQ-LINHA
+                ADD 1 TO WRK-QTD-ETIQUETAS
+            END-IF.
+            PERFORM 5110-LISTAR-LER-PROXIMO.
+
+      *                         16 É A LINHA E 10 A COLUNA
       *      ACCEPT WRK-OPCAO AT 1610.
        END PROGRAM CLIENTES.
