@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: RECONCILIACAO DO ARQUIVO MESTRE DE CLIENTES - ORDENA
+      *          OS CLIENTES POR NUMERO DE DOCUMENTO (CLI-DOCUMENTO) E
+      *          REPORTA TODO CODIGO QUE APARECER MAIS DE UMA VEZ COM
+      *          O MESMO DOCUMENTO, PARA FUSAO MANUAL POSTERIOR.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT WRK-SORTFILE ASSIGN TO 'CLISORT'.
+           SELECT REL-DUPLIC ASSIGN TO 'DUPLIC.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       SD  WRK-SORTFILE.
+       01 SORT-REG.
+           05 SORT-DOCUMENTO       PIC X(14).
+           05 SORT-CODIGO          PIC 9(06).
+           05 SORT-NOME            PIC X(40).
+       FD  REL-DUPLIC
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-EOF-SORT     PIC X(01) VALUE 'N'.
+           88 FIM-SORT     VALUE 'S'.
+       77 WRK-PRIMEIRO     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO VALUE 'S'.
+       77 WRK-DOC-ANT      PIC X(14) VALUE SPACES.
+       77 WRK-CODIGO-ANT   PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-ANT     PIC X(40) VALUE SPACES.
+       77 WRK-JA-AVISOU    PIC X(01) VALUE 'N'.
+           88 GRUPO-JA-AVISADO VALUE 'S'.
+       77 WRK-QTD-GRUPOS   PIC 9(06) VALUE ZEROS.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            OPEN OUTPUT REL-DUPLIC.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'RECONCILIACAO DE CLIENTES - DOCUMENTOS DUPLICADOS'
+                DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+
+            SORT WRK-SORTFILE
+                ON ASCENDING KEY SORT-DOCUMENTO
+                INPUT PROCEDURE IS 1000-SELECIONAR
+                OUTPUT PROCEDURE IS 2000-DETECTAR-DUPLICADOS.
+
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE DOCUMENTOS DUPLICADOS ENCONTRADOS: '
+                DELIMITED SIZE
+                WRK-QTD-GRUPOS DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CLOSE REL-DUPLIC.
+            DISPLAY 'RECONCILIACAO GRAVADA EM DUPLIC.TXT'.
+            STOP RUN.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE ENTRADA DO SORT - LE O MESTRE INTEIRO E LIBERA
+      * UM REGISTRO DE TRABALHO POR CLIENTE COM DOCUMENTO PREENCHIDO.
+      *----------------------------------------------------------------
+       1000-SELECIONAR.
+            OPEN INPUT CLIENTES-MASTER.
+            PERFORM 1010-LER-MASTER.
+            PERFORM 1020-LIBERAR-REGISTRO UNTIL FIM-MASTER.
+            CLOSE CLIENTES-MASTER.
+
+       1010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       1020-LIBERAR-REGISTRO.
+            IF CLI-DOCUMENTO NOT = SPACES
+                MOVE CLI-DOCUMENTO TO SORT-DOCUMENTO
+                MOVE CLI-CODIGO    TO SORT-CODIGO
+                MOVE CLI-NOME      TO SORT-NOME
+                RELEASE SORT-REG
+            END-IF.
+            PERFORM 1010-LER-MASTER.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE SAIDA DO SORT - PERCORRE OS REGISTROS JA EM
+      * ORDEM DE DOCUMENTO E REPORTA CADA GRUPO COM MAIS DE UM CODIGO.
+      *----------------------------------------------------------------
+       2000-DETECTAR-DUPLICADOS.
+            PERFORM 2010-RETORNAR-SORT.
+            PERFORM 2020-COMPARAR UNTIL FIM-SORT.
+
+       2010-RETORNAR-SORT.
+            RETURN WRK-SORTFILE
+                AT END
+                    MOVE 'S' TO WRK-EOF-SORT
+            END-RETURN.
+
+       2020-COMPARAR.
+            IF NOT PRIMEIRO-REGISTRO
+                AND SORT-DOCUMENTO = WRK-DOC-ANT
+                IF NOT GRUPO-JA-AVISADO
+                    PERFORM 2030-AVISAR-PRIMEIRO
+                END-IF
+                PERFORM 2040-AVISAR-DUPLICADO
+            ELSE
+                MOVE 'N' TO WRK-JA-AVISOU
+            END-IF.
+            MOVE 'N' TO WRK-PRIMEIRO.
+            MOVE SORT-DOCUMENTO TO WRK-DOC-ANT.
+            MOVE SORT-CODIGO    TO WRK-CODIGO-ANT.
+            MOVE SORT-NOME      TO WRK-NOME-ANT.
+            PERFORM 2010-RETORNAR-SORT.
+
+       2030-AVISAR-PRIMEIRO.
+            ADD 1 TO WRK-QTD-GRUPOS.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'DOCUMENTO ' DELIMITED SIZE
+                WRK-DOC-ANT     DELIMITED SIZE
+                ' - CODIGO '    DELIMITED SIZE
+                WRK-CODIGO-ANT  DELIMITED SIZE
+                ' ' WRK-NOME-ANT DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE 'S' TO WRK-JA-AVISOU.
+
+       2040-AVISAR-DUPLICADO.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'DOCUMENTO ' DELIMITED SIZE
+                SORT-DOCUMENTO  DELIMITED SIZE
+                ' - CODIGO '    DELIMITED SIZE
+                SORT-CODIGO     DELIMITED SIZE
+                ' ' SORT-NOME   DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       END PROGRAM CLIRECON.
