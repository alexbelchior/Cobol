@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author:ALEXANDRE BELCHIOR MEDEIROS
+      * Date: 09/08/2026
+      * Purpose:CARGA EM LOTE DO ARQUIVO MESTRE DE CLIENTES A PARTIR
+      *         DE UM ARQUIVO SEQUENCIAL (CLIENTES-CARGA)
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      * 09/08/2026 ABM  Grava CLI-DATA-STATUS junto com CLI-DATA-
+      *                 -CADASTRO nas inclusoes, para relatorios de
+      *                 retencao baseados na data da ultima mudanca
+      *                 de status.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLICARGA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-CARGA ASSIGN TO 'CLICARGA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CARGA.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-CONTROLE ASSIGN TO 'CLICTRL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-CHAVE
+               FILE STATUS IS WRK-FS-CTRL.
+           SELECT CLIENTES-EXCECAO ASSIGN TO 'CLIEXCEP.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCEP.
+           SELECT CLI-CHECKPOINT ASSIGN TO 'CLICKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-CHAVE
+               FILE STATUS IS WRK-FS-CKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-CARGA
+           LABEL RECORD IS STANDARD.
+       01 CARGA-REG.
+           05 CARGA-CODIGO         PIC 9(06).
+           05 CARGA-NOME           PIC X(40).
+           05 CARGA-DOCUMENTO      PIC X(14).
+           05 CARGA-LOGRADOURO     PIC X(40).
+           05 CARGA-CIDADE         PIC X(30).
+           05 CARGA-UF             PIC X(02).
+           05 CARGA-CEP            PIC X(08).
+           05 CARGA-TELEFONE       PIC X(15).
+           05 CARGA-EMAIL          PIC X(40).
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-CONTROLE
+           LABEL RECORD IS STANDARD.
+       01 CTL-REG.
+           05 CTL-CHAVE            PIC X(02).
+           05 CTL-ULTIMO-CODIGO    PIC 9(06).
+       FD  CLIENTES-EXCECAO
+           LABEL RECORD IS STANDARD.
+       01 EXCEP-LINHA.
+           05 EXCEP-CODIGO      PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 EXCEP-NOME        PIC X(40).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 EXCEP-MOTIVO      PIC X(30).
+       FD  CLI-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01 CKP-REG.
+           05 CKP-CHAVE            PIC X(02).
+           05 CKP-ULTIMO-LIDO      PIC 9(06).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-CARGA     PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-CTRL      PIC X(02) VALUE '00'.
+       77 WRK-FS-EXCEP     PIC X(02) VALUE '00'.
+       77 WRK-FS-CKPT      PIC X(02) VALUE '00'.
+       77 WRK-EOF-CARGA    PIC X(01) VALUE 'N'.
+           88 FIM-CARGA    VALUE 'S'.
+       77 WRK-QTD-LIDOS    PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-INCLUSOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-ALTERADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-REJEITADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-MSG-ERRO     PIC X(30) VALUE SPACES.
+       77 WRK-CONT-CKPT    PIC 9(06) VALUE ZEROS.
+       77 WRK-INTERVALO-CKPT PIC 9(04) VALUE 100.
+       77 WRK-CONT-LIDO    PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FIM-CARGA.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES-CARGA.
+            OPEN I-O CLIENTES-MASTER.
+            IF WRK-FS-MASTER = '35'
+                CLOSE CLIENTES-MASTER
+                OPEN OUTPUT CLIENTES-MASTER
+                CLOSE CLIENTES-MASTER
+                OPEN I-O CLIENTES-MASTER
+            END-IF.
+            OPEN I-O CLI-CONTROLE.
+            IF WRK-FS-CTRL = '35'
+                CLOSE CLI-CONTROLE
+                OPEN OUTPUT CLI-CONTROLE
+                CLOSE CLI-CONTROLE
+                OPEN I-O CLI-CONTROLE
+            END-IF.
+            OPEN OUTPUT CLIENTES-EXCECAO.
+            OPEN I-O CLI-CHECKPOINT.
+            IF WRK-FS-CKPT = '35'
+                CLOSE CLI-CHECKPOINT
+                OPEN OUTPUT CLI-CHECKPOINT
+                CLOSE CLI-CHECKPOINT
+                OPEN I-O CLI-CHECKPOINT
+            END-IF.
+            PERFORM 1100-LER-CHECKPOINT.
+            PERFORM 5010-LER-CARGA.
+
+      *----------------------------------------------------------------
+      * SE EXISTIR UM PONTO DE RETOMADA DE UMA EXECUCAO ANTERIOR QUE
+      * NAO TERMINOU, POSICIONA A LEITURA DO ARQUIVO DE CARGA A PARTIR
+      * DELE, EVITANDO REPROCESSAR OU DUPLICAR REGISTROS JA GRAVADOS.
+      * O PONTO DE RETOMADA GUARDA A POSICAO (QUANTIDADE DE REGISTROS
+      * JA LIDOS), NAO O CARGA-CODIGO - UMA INCLUSAO NOVA CHEGA COM O
+      * CODIGO ZERADO NO ARQUIVO, ENTAO COMPARAR PELO CODIGO NUNCA
+      * CASARIA SE O PONTO DE RETOMADA TIVESSE CAIDO NUM DESSES
+      * REGISTROS, FAZENDO O REINICIO VARRER ATE O FIM SEM RETOMAR NADA.
+      *----------------------------------------------------------------
+       1100-LER-CHECKPOINT.
+            MOVE 'CG' TO CKP-CHAVE.
+            READ CLI-CHECKPOINT
+                INVALID KEY
+                    MOVE ZEROS TO CKP-ULTIMO-LIDO
+            END-READ.
+            IF CKP-ULTIMO-LIDO > ZEROS
+                PERFORM 1110-AVANCAR-CARGA
+                    UNTIL FIM-CARGA
+                    OR WRK-CONT-LIDO = CKP-ULTIMO-LIDO
+            END-IF.
+
+       1110-AVANCAR-CARGA.
+            PERFORM 5010-LER-CARGA.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QTD-LIDOS.
+            MOVE SPACES TO WRK-MSG-ERRO.
+            PERFORM 2010-VALIDAR-CARGA.
+            IF WRK-MSG-ERRO = SPACES
+                PERFORM 2020-GRAVAR-OU-ATUALIZAR
+            ELSE
+                PERFORM 2030-GRAVAR-EXCECAO
+            END-IF.
+            PERFORM 2040-CHECKPOINT.
+            PERFORM 5010-LER-CARGA.
+
+       2010-VALIDAR-CARGA.
+            IF CARGA-NOME = SPACES
+                MOVE 'NOME EM BRANCO' TO WRK-MSG-ERRO
+            END-IF.
+            IF WRK-MSG-ERRO = SPACES
+                AND CARGA-DOCUMENTO NOT NUMERIC
+                MOVE 'DOCUMENTO INVALIDO' TO WRK-MSG-ERRO
+            END-IF.
+
+      *----------------------------------------------------------------
+      * QUANDO O CODIGO VEM PREENCHIDO NO ARQUIVO DE CARGA E JA EXISTE
+      * NO MESTRE, O REGISTRO E ATUALIZADO. QUANDO VEM ZERADO, UM NOVO
+      * CODIGO E GERADO E O CLIENTE E INCLUIDO.
+      *----------------------------------------------------------------
+       2020-GRAVAR-OU-ATUALIZAR.
+            IF CARGA-CODIGO = ZEROS
+                PERFORM 2021-GERAR-CODIGO
+                PERFORM 2022-MONTAR-REGISTRO
+                MOVE CARGA-CODIGO TO CLI-CODIGO
+                MOVE ZEROS TO CLI-DATA-NASCIMENTO
+                ACCEPT CLI-DATA-CADASTRO FROM DATE YYYYMMDD
+                MOVE CLI-DATA-CADASTRO TO CLI-DATA-STATUS
+                SET CLIENTE-ATIVO TO TRUE
+                WRITE CLIENTE-REG
+                    INVALID KEY
+                        PERFORM 2030-GRAVAR-EXCECAO
+                    NOT INVALID KEY
+                        ADD 1 TO WRK-QTD-INCLUSOS
+                END-WRITE
+            ELSE
+                MOVE CARGA-CODIGO TO CLI-CODIGO
+                READ CLIENTES-MASTER
+                    INVALID KEY
+                        PERFORM 2022-MONTAR-REGISTRO
+                        MOVE ZEROS TO CLI-DATA-NASCIMENTO
+                        ACCEPT CLI-DATA-CADASTRO FROM DATE YYYYMMDD
+                        SET CLIENTE-ATIVO TO TRUE
+                        WRITE CLIENTE-REG
+                            INVALID KEY
+                                PERFORM 2030-GRAVAR-EXCECAO
+                            NOT INVALID KEY
+                                ADD 1 TO WRK-QTD-INCLUSOS
+                        END-WRITE
+                    NOT INVALID KEY
+                        PERFORM 2022-MONTAR-REGISTRO
+                        MOVE CARGA-CODIGO TO CLI-CODIGO
+                        REWRITE CLIENTE-REG
+                            INVALID KEY
+                                PERFORM 2030-GRAVAR-EXCECAO
+                            NOT INVALID KEY
+                                ADD 1 TO WRK-QTD-ALTERADOS
+                        END-REWRITE
+                END-READ
+            END-IF.
+
+       2021-GERAR-CODIGO.
+            MOVE 'CC' TO CTL-CHAVE.
+            READ CLI-CONTROLE
+                INVALID KEY
+                    MOVE ZEROS TO CTL-ULTIMO-CODIGO
+            END-READ.
+            ADD 1 TO CTL-ULTIMO-CODIGO.
+            MOVE CTL-ULTIMO-CODIGO TO CARGA-CODIGO.
+            MOVE 'CC' TO CTL-CHAVE.
+            REWRITE CTL-REG
+                INVALID KEY
+                    WRITE CTL-REG
+            END-REWRITE.
+
+       2022-MONTAR-REGISTRO.
+            MOVE CARGA-NOME         TO CLI-NOME.
+            MOVE CARGA-DOCUMENTO    TO CLI-DOCUMENTO.
+            MOVE CARGA-LOGRADOURO   TO CLI-LOGRADOURO.
+            MOVE CARGA-CIDADE       TO CLI-CIDADE.
+            MOVE CARGA-UF           TO CLI-UF.
+            MOVE CARGA-CEP          TO CLI-CEP.
+            MOVE CARGA-TELEFONE     TO CLI-TELEFONE.
+            MOVE CARGA-EMAIL        TO CLI-EMAIL.
+
+       2030-GRAVAR-EXCECAO.
+            MOVE CARGA-CODIGO TO EXCEP-CODIGO.
+            MOVE CARGA-NOME   TO EXCEP-NOME.
+            IF WRK-MSG-ERRO = SPACES
+                MOVE 'REGISTRO NAO GRAVADO NO MESTRE' TO WRK-MSG-ERRO
+            END-IF.
+            MOVE WRK-MSG-ERRO TO EXCEP-MOTIVO.
+            WRITE EXCEP-LINHA.
+            ADD 1 TO WRK-QTD-REJEITADOS.
+
+      *----------------------------------------------------------------
+      * GRAVA UM PONTO DE RETOMADA A CADA WRK-INTERVALO-CKPT REGISTROS
+      * LIDOS, PARA QUE UMA RESUBMISSAO NAO PRECISE REPROCESSAR TUDO.
+      *----------------------------------------------------------------
+       2040-CHECKPOINT.
+            ADD 1 TO WRK-CONT-CKPT.
+            IF WRK-CONT-CKPT >= WRK-INTERVALO-CKPT
+                MOVE 'CG' TO CKP-CHAVE
+                MOVE WRK-CONT-LIDO TO CKP-ULTIMO-LIDO
+                REWRITE CKP-REG
+                    INVALID KEY
+                        WRITE CKP-REG
+                END-REWRITE
+                MOVE ZEROS TO WRK-CONT-CKPT
+            END-IF.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-CARGA.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLI-CONTROLE.
+            CLOSE CLIENTES-EXCECAO.
+            MOVE 'CG' TO CKP-CHAVE.
+            DELETE CLI-CHECKPOINT
+                INVALID KEY
+                    CONTINUE
+            END-DELETE.
+            CLOSE CLI-CHECKPOINT.
+            DISPLAY '-------------------------------------------'.
+            DISPLAY 'CARGA DE CLIENTES - RESUMO DA EXECUCAO'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-QTD-LIDOS.
+            DISPLAY 'CLIENTES INCLUIDOS...: ' WRK-QTD-INCLUSOS.
+            DISPLAY 'CLIENTES ALTERADOS...: ' WRK-QTD-ALTERADOS.
+            DISPLAY 'REGISTROS REJEITADOS.: ' WRK-QTD-REJEITADOS.
+            DISPLAY '-------------------------------------------'.
+
+       5010-LER-CARGA.
+            READ CLIENTES-CARGA
+                AT END
+                    MOVE 'S' TO WRK-EOF-CARGA
+                NOT AT END
+                    ADD 1 TO WRK-CONT-LIDO
+            END-READ.
+
+       END PROGRAM CLICARGA.
