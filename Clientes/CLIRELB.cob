@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: RELATORIO DE CLIENTES EM DISCO, EM MODO BATCH - MESMA
+      *          LOGICA DE 5000-RELATORIO-DISCO DE CLIENTES.COB (FILTRO
+      *          POR STATUS E POR FAIXA DE DATA DE CADASTRO, PONTO DE
+      *          RETOMADA VIA CLICKPT), SEM PASSAR PELA TELA DE LOGIN
+      *          NEM PELO MENU, PARA RODAR DESACOMPANHADO EM JCL.
+      *          OS PARAMETROS DE FILTRO VEM DO SYSIN (3 CARTOES:
+      *          STATUS, DATA INICIAL E DATA FINAL DE CADASTRO).
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original - RELDISCO EM JCL/CLNOITE.JCL
+      *                 CHAMAVA PGM=CLIENTES COM UM SYSIN QUE NAO
+      *                 CONSEGUIA ACIONAR A TELA DE LOGIN NEM O MENU DE
+      *                 RELATORIOS; ESTE PROGRAMA SUBSTITUI AQUELE PASSO
+      *                 COM UMA ROTINA BATCH EQUIVALENTE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIRELB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT REL-CLIENTES ASSIGN TO 'RELCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+           SELECT CLI-CHECKPOINT ASSIGN TO 'CLICKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-CHAVE
+               FILE STATUS IS WRK-FS-CKPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  REL-CLIENTES
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       FD  CLI-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01 CKP-REG.
+           05 CKP-CHAVE            PIC X(02).
+           05 CKP-ULTIMO-LIDO      PIC 9(06).
+           05 CKP-TOTAL-PARCIAL    PIC 9(06).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-FS-CKPT      PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-FILTRO-STATUS    PIC X(01) VALUE 'T'.
+       77 WRK-FILTRO-DATA-INI  PIC 9(08) VALUE ZEROS.
+       77 WRK-FILTRO-DATA-FIM  PIC 9(08) VALUE 99999999.
+       77 WRK-PASSA-FILTRO     PIC X(01) VALUE 'S'.
+           88 FILTRO-OK        VALUE 'S'.
+           88 FILTRO-NOK       VALUE 'N'.
+       77 WRK-CONT-CKPT-REL PIC 9(06) VALUE ZEROS.
+       77 WRK-INTERVALO-CKPT PIC 9(04) VALUE 200.
+       77 WRK-CONT-LINHA-REL PIC 9(04) VALUE ZEROS.
+       77 WRK-LINHAS-POR-PAGINA PIC 9(04) VALUE 50.
+       77 WRK-TOTAL-REL     PIC 9(06) VALUE ZEROS.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5000-RELATORIO-DISCO.
+            PERFORM 9000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'RELATORIO DE CLIENTES EM DISCO (BATCH)'.
+            DISPLAY 'STATUS (A/I/T=TODOS)........ '.
+            ACCEPT WRK-FILTRO-STATUS.
+            DISPLAY 'DATA CADASTRO INICIAL (AAAAMMDD)..... '.
+            ACCEPT WRK-FILTRO-DATA-INI.
+            DISPLAY 'DATA CADASTRO FINAL (AAAAMMDD)....... '.
+            ACCEPT WRK-FILTRO-DATA-FIM.
+            IF WRK-FILTRO-DATA-FIM = ZEROS
+                MOVE 99999999 TO WRK-FILTRO-DATA-FIM
+            END-IF.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN I-O CLI-CHECKPOINT.
+            IF WRK-FS-CKPT = '35'
+                CLOSE CLI-CHECKPOINT
+                OPEN OUTPUT CLI-CHECKPOINT
+                CLOSE CLI-CHECKPOINT
+                OPEN I-O CLI-CHECKPOINT
+            END-IF.
+
+      *----------------------------------------------------------------
+      * APLICA O FILTRO DE STATUS E DE FAIXA DE DATA DE CADASTRO
+      * INFORMADO NO SYSIN SOBRE O CLIENTE ATUAL.
+      *----------------------------------------------------------------
+       5130-VERIFICAR-FILTRO.
+            SET FILTRO-OK TO TRUE.
+            IF WRK-FILTRO-STATUS NOT = 'T'
+                IF CLI-STATUS NOT = WRK-FILTRO-STATUS
+                    SET FILTRO-NOK TO TRUE
+                END-IF
+            END-IF.
+            IF CLI-DATA-CADASTRO < WRK-FILTRO-DATA-INI
+                SET FILTRO-NOK TO TRUE
+            END-IF.
+            IF CLI-DATA-CADASTRO > WRK-FILTRO-DATA-FIM
+                SET FILTRO-NOK TO TRUE
+            END-IF.
+
+       5000-RELATORIO-DISCO.
+            MOVE ZEROS TO RPT-PAGINA.
+            MOVE ZEROS TO WRK-CONT-CKPT-REL.
+            MOVE ZEROS TO WRK-CONT-LINHA-REL.
+            MOVE ZEROS TO WRK-TOTAL-REL.
+            MOVE 'RD' TO CKP-CHAVE.
+            READ CLI-CHECKPOINT
+                INVALID KEY
+                    MOVE ZEROS TO CKP-ULTIMO-LIDO
+                    MOVE ZEROS TO CKP-TOTAL-PARCIAL
+            END-READ.
+            MOVE 'N' TO WRK-EOF-MASTER.
+            IF CKP-ULTIMO-LIDO = ZEROS
+                OPEN OUTPUT REL-CLIENTES
+                PERFORM 5310-DISCO-CABECALHO
+                MOVE ZEROS TO CLI-CODIGO
+                START CLIENTES-MASTER KEY IS NOT LESS THAN CLI-CODIGO
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+            ELSE
+      *----------------------------------------------------------------
+      * EXECUCAO ANTERIOR FICOU MARCADA COM UM PONTO DE RETOMADA -
+      * CONTINUA GRAVANDO A PARTIR DO PROXIMO CODIGO EM VEZ DE COMECAR
+      * O RELATORIO DO ZERO. O TOTAL PARCIAL JA GRAVADO NO PONTO DE
+      * RETOMADA E RECUPERADO PARA QUE O RODAPE SOME AS DUAS PARTES.
+      *----------------------------------------------------------------
+                OPEN EXTEND REL-CLIENTES
+                MOVE CKP-TOTAL-PARCIAL TO WRK-TOTAL-REL
+                MOVE CKP-ULTIMO-LIDO TO CLI-CODIGO
+                START CLIENTES-MASTER KEY IS GREATER THAN CLI-CODIGO
+                    INVALID KEY
+                        MOVE 'S' TO WRK-EOF-MASTER
+                END-START
+            END-IF.
+            IF NOT FIM-MASTER
+                PERFORM 5110-LISTAR-LER-PROXIMO
+                PERFORM 5320-DISCO-GRAVAR-LINHA UNTIL FIM-MASTER
+            END-IF.
+            PERFORM 5340-DISCO-RODAPE.
+            CLOSE REL-CLIENTES.
+            MOVE 'RD' TO CKP-CHAVE.
+            DELETE CLI-CHECKPOINT
+                INVALID KEY
+                    CONTINUE
+            END-DELETE.
+            DISPLAY 'RELATORIO GRAVADO EM RELCLI.TXT'.
+
+       5110-LISTAR-LER-PROXIMO.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+      *----------------------------------------------------------------
+      * GRAVA UM PONTO DE RETOMADA A CADA WRK-INTERVALO-CKPT CLIENTES
+      * ESCRITOS NO RELATORIO EM DISCO.
+      *----------------------------------------------------------------
+       5330-DISCO-CHECKPOINT.
+            ADD 1 TO WRK-CONT-CKPT-REL.
+            IF WRK-CONT-CKPT-REL >= WRK-INTERVALO-CKPT
+                MOVE 'RD' TO CKP-CHAVE
+                MOVE CLI-CODIGO TO CKP-ULTIMO-LIDO
+                MOVE WRK-TOTAL-REL TO CKP-TOTAL-PARCIAL
+                REWRITE CKP-REG
+                    INVALID KEY
+                        WRITE CKP-REG
+                END-REWRITE
+                MOVE ZEROS TO WRK-CONT-CKPT-REL
+            END-IF.
+
+       5310-DISCO-CABECALHO.
+            ADD 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'SISTEMA DE CLIENTES - RELATORIO DE CLIENTES'
+                DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                '  PAGINA: ' DELIMITED SIZE
+                RPT-PAGINA-ED DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'CODIGO  NOME' DELIMITED SIZE
+                '                                     ST DATA CADASTRO'
+                DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       5320-DISCO-GRAVAR-LINHA.
+            PERFORM 5130-VERIFICAR-FILTRO.
+            IF FILTRO-OK
+                MOVE SPACES TO REL-LINHA
+                STRING CLI-CODIGO      DELIMITED SIZE
+                    '  '               DELIMITED SIZE
+                    CLI-NOME           DELIMITED SIZE
+                    ' '                DELIMITED SIZE
+                    CLI-STATUS         DELIMITED SIZE
+                    '  '               DELIMITED SIZE
+                    CLI-DATA-CADASTRO  DELIMITED SIZE
+                    INTO REL-LINHA
+                END-STRING
+                WRITE REL-LINHA
+                ADD 1 TO WRK-CONT-LINHA-REL
+                ADD 1 TO WRK-TOTAL-REL
+                IF WRK-CONT-LINHA-REL >= WRK-LINHAS-POR-PAGINA
+                    PERFORM 5310-DISCO-CABECALHO
+                    MOVE ZEROS TO WRK-CONT-LINHA-REL
+                END-IF
+            END-IF.
+            PERFORM 5330-DISCO-CHECKPOINT.
+            PERFORM 5110-LISTAR-LER-PROXIMO.
+
+      *----------------------------------------------------------------
+      * ESCREVE A LINHA FINAL DO RELATORIO COM O TOTAL DE CLIENTES
+      * EFETIVAMENTE GRAVADOS NESTA EXECUCAO.
+      *----------------------------------------------------------------
+       5340-DISCO-RODAPE.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE CLIENTES: ' DELIMITED SIZE
+                WRK-TOTAL-REL DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+       9000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLI-CHECKPOINT.
+
+       END PROGRAM CLIRELB.
