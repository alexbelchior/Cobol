@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: COPIA O ARQUIVO MESTRE DE CLIENTES (CLIENTES-MASTER)
+      *          PARA UM ARQUIVO DE BACKUP DATADO, ANTES QUE A CARGA
+      *          EM LOTE OU OUTRO PASSO DO BATCH NOTURNO TOQUE O
+      *          MESTRE, PARA PERMITIR RECUPERACAO EM CASO DE ERRO.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIBACKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-BACKUP ASSIGN TO 'CLIBKUP'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BKP-CODIGO
+               FILE STATUS IS WRK-FS-BACKUP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-BACKUP
+           LABEL RECORD IS STANDARD.
+      *----------------------------------------------------------------
+      * BKP-DETALHE PRECISA COBRIR O RESTANTE DE CLIENTE-REG (CLIREG.
+      * CPY) APOS O CODIGO - SE O COPYBOOK CRESCER, ESTE TAMANHO TEM
+      * QUE CRESCER JUNTO, SENAO O MOVE CLIENTE-REG TO BACKUP-REG
+      * TRUNCA OS CAMPOS NOVOS EM SILENCIO.
+      *----------------------------------------------------------------
+       01 BACKUP-REG.
+           05 BKP-CODIGO           PIC 9(06).
+           05 BKP-DETALHE          PIC X(214).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-BACKUP    PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-QTD-COPIADOS PIC 9(06) VALUE ZEROS.
+       01 WRK-DATA-HOJE-GRP.
+           05 WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+           05 WRK-DATA-HOJE-ED REDEFINES WRK-DATA-HOJE.
+               10 WRK-HOJE-ANO  PIC 9(04).
+               10 WRK-HOJE-MES  PIC 9(02).
+               10 WRK-HOJE-DIA  PIC 9(02).
+       77 WRK-NOME-BACKUP  PIC X(16) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5010-LER-MASTER.
+            PERFORM 2000-COPIAR UNTIL FIM-MASTER.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            STRING 'CLIMAST.' DELIMITED SIZE
+                WRK-HOJE-ANO  DELIMITED SIZE
+                WRK-HOJE-MES  DELIMITED SIZE
+                WRK-HOJE-DIA  DELIMITED SIZE
+                INTO WRK-NOME-BACKUP
+            END-STRING.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN OUTPUT CLI-BACKUP.
+
+       2000-COPIAR.
+            MOVE CLIENTE-REG      TO BACKUP-REG.
+            WRITE BACKUP-REG
+                INVALID KEY
+                    DISPLAY 'ERRO AO GRAVAR BACKUP - CODIGO '
+                        CLI-CODIGO
+                NOT INVALID KEY
+                    ADD 1 TO WRK-QTD-COPIADOS
+            END-WRITE.
+            PERFORM 5010-LER-MASTER.
+
+       5010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLI-BACKUP.
+            DISPLAY 'BACKUP GRAVADO EM ' WRK-NOME-BACKUP.
+            DISPLAY 'TOTAL DE CLIENTES COPIADOS: ' WRK-QTD-COPIADOS.
+
+       END PROGRAM CLIBACKUP.
