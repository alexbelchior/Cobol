@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: EXPORTA UM ARQUIVO DE INTERFACE (LARGURA FIXA) COM OS
+      *          CLIENTES DO MESTRE PARA O SISTEMA DE FATURAMENTO -
+      *          CODIGO, NOME, DOCUMENTO E STATUS - PARA QUE CLIENTES
+      *          NOVOS OU ALTERADOS CHEGUEM LA SEM REDIGITACAO.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIEXP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-INTERFACE ASSIGN TO 'CLIFAT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-INTF.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-INTERFACE
+           LABEL RECORD IS STANDARD.
+       01 INTF-LINHA.
+           05 INTF-CODIGO           PIC 9(06).
+           05 INTF-NOME             PIC X(40).
+           05 INTF-DOCUMENTO        PIC X(14).
+           05 INTF-STATUS           PIC X(01).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-INTF      PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-QTD-EXPORTADOS PIC 9(06) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5010-LER-MASTER.
+            PERFORM 2000-PROCESSAR UNTIL FIM-MASTER.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN OUTPUT CLI-INTERFACE.
+
+       2000-PROCESSAR.
+            MOVE CLI-CODIGO    TO INTF-CODIGO.
+            MOVE CLI-NOME      TO INTF-NOME.
+            MOVE CLI-DOCUMENTO TO INTF-DOCUMENTO.
+            MOVE CLI-STATUS    TO INTF-STATUS.
+            WRITE INTF-LINHA.
+            ADD 1 TO WRK-QTD-EXPORTADOS.
+            PERFORM 5010-LER-MASTER.
+
+       5010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            CLOSE CLI-INTERFACE.
+            DISPLAY 'INTERFACE DE FATURAMENTO GRAVADA EM CLIFAT.TXT'.
+            DISPLAY 'TOTAL DE CLIENTES EXPORTADOS: ' WRK-QTD-EXPORTADOS.
+
+       END PROGRAM CLIEXP.
