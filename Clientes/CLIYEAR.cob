@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: FECHAMENTO ANUAL DO RAZAO DE VENDAS (SALES-LEDGER) -
+      *          TOTALIZA AS VENDAS DE CADA CLIENTE NO ANO INFORMADO EM
+      *          SALES-HISTORY (UMA LINHA POR CLIENTE POR ANO), ARQUIVA
+      *          OS LANCAMENTOS DETALHADOS DAQUELE ANO EM UM ARQUIVO
+      *          DATADO E OS REMOVE DO RAZAO CORRENTE, PARA QUE O
+      *          DETALHE NAO CRESCA PARA SEMPRE E AS COMPARACOES ANO A
+      *          ANO SE RESUMAM A UMA CONSULTA EM SALES-HISTORY.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIYEAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SALES-HISTORY ASSIGN TO 'SALESHST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HST-CHAVE
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT LEDGER-ARQUIVO ASSIGN TO WRK-NOME-ARQUIVO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ARQ-CHAVE
+               FILE STATUS IS WRK-FS-ARQUIVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  SALES-HISTORY
+           LABEL RECORD IS STANDARD.
+       01 HISTORY-REG.
+           05 HST-CHAVE.
+               10 HST-CLIENTE       PIC 9(06).
+               10 HST-ANO           PIC 9(04).
+           05 HST-NOME              PIC X(40).
+           05 HST-TOTAL-VENDAS      PIC 9(10)V99.
+           05 HST-QTD-VENDAS        PIC 9(06).
+       FD  LEDGER-ARQUIVO
+           LABEL RECORD IS STANDARD.
+       01 ARQUIVO-REG.
+           05 ARQ-CHAVE.
+               10 ARQ-CLIENTE       PIC 9(06).
+               10 ARQ-DATA          PIC 9(08).
+               10 ARQ-HORA          PIC 9(06).
+           05 ARQ-VALOR             PIC 9(08)V99.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-HIST      PIC X(02) VALUE '00'.
+       77 WRK-FS-ARQUIVO   PIC X(02) VALUE '00'.
+       77 WRK-EOF-LEDGER   PIC X(01) VALUE 'N'.
+           88 FIM-LEDGER   VALUE 'S'.
+       77 WRK-PRIMEIRO     PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO VALUE 'S'.
+       77 WRK-ANO-FECHAR   PIC 9(04) VALUE ZEROS.
+       77 WRK-NOME-ARQUIVO PIC X(14) VALUE SPACES.
+       77 WRK-CLIENTE-ANT  PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTE PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-QTD-CLIENTE   PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-CLIENTES-FECHADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-VENDAS-ARQUIVADAS PIC 9(06) VALUE ZEROS.
+       01 WRK-NOME-CLIENTE PIC X(40) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2010-LER-LEDGER.
+            PERFORM 2000-PROCESSAR UNTIL FIM-LEDGER.
+            IF NOT PRIMEIRO-REGISTRO
+                PERFORM 2100-FECHAR-CLIENTE
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'FECHAMENTO ANUAL DO RAZAO DE VENDAS'.
+            DISPLAY 'ANO A FECHAR (AAAA)......................... '.
+            ACCEPT WRK-ANO-FECHAR.
+            STRING 'SALESLED.' DELIMITED SIZE
+                WRK-ANO-FECHAR DELIMITED SIZE
+                INTO WRK-NOME-ARQUIVO
+            END-STRING.
+            OPEN I-O SALES-LEDGER.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN I-O SALES-HISTORY.
+            IF WRK-FS-HIST = '35'
+                CLOSE SALES-HISTORY
+                OPEN OUTPUT SALES-HISTORY
+                CLOSE SALES-HISTORY
+                OPEN I-O SALES-HISTORY
+            END-IF.
+            OPEN OUTPUT LEDGER-ARQUIVO.
+
+       2010-LER-LEDGER.
+            READ SALES-LEDGER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-LEDGER
+            END-READ.
+
+      *----------------------------------------------------------------
+      * A CHAVE DO RAZAO COMECA PELO CODIGO DO CLIENTE, ENTAO OS
+      * LANCAMENTOS DE UM MESMO CLIENTE FICAM JUNTOS NA LEITURA
+      * SEQUENCIAL - A QUEBRA DE TOTAL SO PRECISA OLHAR A MUDANCA DE
+      * CLIENTE, MESMO QUE ELE TENHA VENDAS DE OUTROS ANOS MISTURADAS.
+      *----------------------------------------------------------------
+       2000-PROCESSAR.
+            IF NOT PRIMEIRO-REGISTRO
+                AND SEL-CLIENTE NOT = WRK-CLIENTE-ANT
+                PERFORM 2100-FECHAR-CLIENTE
+            END-IF.
+            MOVE 'N' TO WRK-PRIMEIRO.
+            MOVE SEL-CLIENTE TO WRK-CLIENTE-ANT.
+            IF SEL-DATA-ANO = WRK-ANO-FECHAR
+                PERFORM 2200-ARQUIVAR-E-REMOVER
+            ELSE
+                PERFORM 2010-LER-LEDGER
+            END-IF.
+
+      *----------------------------------------------------------------
+      * COPIA O LANCAMENTO PARA O ARQUIVO DATADO DO ANO E O REMOVE DO
+      * RAZAO CORRENTE. O TOTAL/QUANTIDADE JA FORAM ACUMULADOS NOS
+      * CAMPOS DE WORKING-STORAGE ANTES DO DELETE, ENTAO O DELETE NAO
+      * PERDE NENHUM VALOR - ELE SO CONSOME A POSICAO ATUAL DO RAZAO,
+      * POR ISSO A PROXIMA LEITURA SEQUENCIAL (2010-LER-LEDGER) SO
+      * PRECISA VIR DEPOIS DELE.
+      *----------------------------------------------------------------
+       2200-ARQUIVAR-E-REMOVER.
+            MOVE SEL-CLIENTE TO ARQ-CLIENTE.
+            MOVE SEL-DATA    TO ARQ-DATA.
+            MOVE SEL-HORA    TO ARQ-HORA.
+            MOVE SEL-VALOR   TO ARQ-VALOR.
+            WRITE ARQUIVO-REG
+                INVALID KEY
+                    DISPLAY 'ERRO AO ARQUIVAR VENDA DO CLIENTE '
+                        SEL-CLIENTE
+                NOT INVALID KEY
+                    ADD SEL-VALOR TO WRK-TOTAL-CLIENTE
+                    ADD 1 TO WRK-QTD-CLIENTE
+                    ADD 1 TO WRK-QTD-VENDAS-ARQUIVADAS
+                    DELETE SALES-LEDGER RECORD
+            END-WRITE.
+            PERFORM 2010-LER-LEDGER.
+
+       2100-FECHAR-CLIENTE.
+            IF WRK-TOTAL-CLIENTE > ZEROS
+                MOVE WRK-CLIENTE-ANT  TO CLI-CODIGO
+                READ CLIENTES-MASTER
+                    INVALID KEY
+                        MOVE SPACES TO WRK-NOME-CLIENTE
+                    NOT INVALID KEY
+                        MOVE CLI-NOME TO WRK-NOME-CLIENTE
+                END-READ
+                MOVE WRK-CLIENTE-ANT  TO HST-CLIENTE
+                MOVE WRK-ANO-FECHAR   TO HST-ANO
+                MOVE WRK-NOME-CLIENTE TO HST-NOME
+                MOVE WRK-TOTAL-CLIENTE TO HST-TOTAL-VENDAS
+                MOVE WRK-QTD-CLIENTE  TO HST-QTD-VENDAS
+                WRITE HISTORY-REG
+                    INVALID KEY
+      *----------------------------------------------------------------
+      * JA EXISTE FECHAMENTO GRAVADO PARA ESTE CLIENTE/ANO (RERUN PARA
+      * PEGAR LANCAMENTOS INCLUIDOS NO RAZAO DEPOIS DO FECHAMENTO
+      * ANTERIOR) - SOMA O SUBTOTAL DESTA RODADA AO QUE JA ESTAVA
+      * GRAVADO, EM VEZ DE SUBSTITUIR O TOTAL FECHADO ANTERIORMENTE.
+      *----------------------------------------------------------------
+                        READ SALES-HISTORY
+                            INVALID KEY
+                                DISPLAY 'ERRO AO RELER HISTORICO '
+                                    'DO CLIENTE ' WRK-CLIENTE-ANT
+                            NOT INVALID KEY
+                                ADD WRK-TOTAL-CLIENTE
+                                    TO HST-TOTAL-VENDAS
+                                ADD WRK-QTD-CLIENTE TO HST-QTD-VENDAS
+                                MOVE WRK-NOME-CLIENTE TO HST-NOME
+                                REWRITE HISTORY-REG
+                                    INVALID KEY
+                                        DISPLAY 'ERRO AO GRAVAR '
+                                            'HISTORICO DO CLIENTE '
+                                            WRK-CLIENTE-ANT
+                                END-REWRITE
+                        END-READ
+                END-WRITE
+                ADD 1 TO WRK-QTD-CLIENTES-FECHADOS
+            END-IF.
+            MOVE ZEROS TO WRK-TOTAL-CLIENTE.
+            MOVE ZEROS TO WRK-QTD-CLIENTE.
+
+       3000-FINALIZAR.
+            CLOSE SALES-LEDGER.
+            CLOSE CLIENTES-MASTER.
+            CLOSE SALES-HISTORY.
+            CLOSE LEDGER-ARQUIVO.
+            DISPLAY '-------------------------------------------'.
+            DISPLAY 'FECHAMENTO ANUAL - RESUMO'.
+            DISPLAY 'ANO FECHADO................: ' WRK-ANO-FECHAR.
+            DISPLAY 'CLIENTES COM VENDAS NO ANO..: '
+                WRK-QTD-CLIENTES-FECHADOS.
+            DISPLAY 'VENDAS ARQUIVADAS E REMOVIDAS: '
+                WRK-QTD-VENDAS-ARQUIVADAS.
+            DISPLAY 'DETALHE ARQUIVADO EM........: ' WRK-NOME-ARQUIVO.
+            DISPLAY '-------------------------------------------'.
+
+       END PROGRAM CLIYEAR.
