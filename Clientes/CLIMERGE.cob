@@ -0,0 +1,309 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: MESCLA DOIS CODIGOS DE CLIENTE EM UM SO, PARA LIMPAR
+      *          OS DUPLICADOS QUE A RECONCILIACAO (CLIRECON) DETECTA -
+      *          REPONTA OS LANCAMENTOS DO RAZAO DE VENDAS E O RASTRO
+      *          DE AUDITORIA PARA O CODIGO SOBREVIVENTE, E DEIXA O
+      *          CODIGO DESCARTADO INATIVO NO MESTRE.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIMERGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT CLIENTES-AUDIT ASSIGN TO 'CLIAUDIT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT AUD-SCRATCH ASSIGN TO 'CLIAUDIT.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SCRATCH.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
+       FD  CLIENTES-AUDIT
+           LABEL RECORD IS STANDARD.
+           COPY AUDREG.
+       FD  AUD-SCRATCH
+           LABEL RECORD IS STANDARD.
+       01 SCRATCH-LINHA.
+           05 SCR-DATA          PIC 9(08).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-HORA          PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-USUARIO       PIC X(20).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-CODIGO        PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-OPERACAO      PIC X(10).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-NOME-ANTES    PIC X(40).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-NOME-DEPOIS   PIC X(40).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-DOC-ANTES     PIC X(14).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 SCR-DOC-DEPOIS    PIC X(14).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-AUDIT     PIC X(02) VALUE '00'.
+       77 WRK-FS-SCRATCH   PIC X(02) VALUE '00'.
+       77 WRK-EOF-LEDGER   PIC X(01) VALUE 'N'.
+           88 FIM-LEDGER   VALUE 'S'.
+       77 WRK-EOF-AUDIT    PIC X(01) VALUE 'N'.
+           88 FIM-AUDIT    VALUE 'S'.
+       77 WRK-EOF-SCRATCH  PIC X(01) VALUE 'N'.
+           88 FIM-SCRATCH  VALUE 'S'.
+       77 WRK-CODIGO-ORIGEM  PIC 9(06) VALUE ZEROS.
+       77 WRK-CODIGO-DESTINO PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME-ORIGEM    PIC X(40) VALUE SPACES.
+       77 WRK-NOME-DESTINO   PIC X(40) VALUE SPACES.
+       77 WRK-USUARIO        PIC X(20) VALUE SPACES.
+       77 WRK-PODE-PROSSEGUIR PIC X(01) VALUE 'S'.
+           88 PODE-PROSSEGUIR  VALUE 'S'.
+       77 WRK-QTD-VENDAS     PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-COLISOES   PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-AUDITORIA  PIC 9(06) VALUE ZEROS.
+       01 WRK-VENDA-SALVA.
+           05 WRK-VS-CLIENTE     PIC 9(06).
+           05 WRK-VS-DATA        PIC 9(08).
+           05 WRK-VS-HORA        PIC 9(06).
+           05 WRK-VS-VALOR       PIC 9(08)V99.
+       01 WRK-DATA-HORA-ATUAL.
+           05 WRK-DH-DATA   PIC 9(08).
+           05 WRK-DH-HORA   PIC 9(06).
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            IF PODE-PROSSEGUIR
+                PERFORM 2000-REPONTAR-VENDAS
+                PERFORM 2500-REPONTAR-AUDITORIA
+                PERFORM 2700-FINALIZAR-MESCLAGEM
+            END-IF.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+      *----------------------------------------------------------------
+      * LE OS DOIS CODIGOS E CONFERE QUE AMBOS EXISTEM, SAO DIFERENTES
+      * E QUE O CODIGO ORIGEM AINDA ESTA ATIVO, ANTES DE MEXER EM
+      * QUALQUER ARQUIVO.
+      *----------------------------------------------------------------
+       1000-INICIAR.
+            DISPLAY 'MESCLAGEM DE CLIENTES DUPLICADOS'.
+            DISPLAY 'CODIGO A DESCARTAR (ORIGEM)................ '.
+            ACCEPT WRK-CODIGO-ORIGEM.
+            DISPLAY 'CODIGO SOBREVIVENTE (DESTINO)............... '.
+            ACCEPT WRK-CODIGO-DESTINO.
+            DISPLAY 'USUARIO RESPONSAVEL PELA MESCLAGEM.......... '.
+            ACCEPT WRK-USUARIO.
+            MOVE 'S' TO WRK-PODE-PROSSEGUIR.
+            OPEN I-O CLIENTES-MASTER.
+            IF WRK-CODIGO-ORIGEM = WRK-CODIGO-DESTINO
+                DISPLAY 'ORIGEM E DESTINO NAO PODEM SER IGUAIS'
+                MOVE 'N' TO WRK-PODE-PROSSEGUIR
+            END-IF.
+            IF PODE-PROSSEGUIR
+                MOVE WRK-CODIGO-ORIGEM TO CLI-CODIGO
+                READ CLIENTES-MASTER
+                    INVALID KEY
+                        DISPLAY 'CODIGO ORIGEM NAO CADASTRADO: '
+                            WRK-CODIGO-ORIGEM
+                        MOVE 'N' TO WRK-PODE-PROSSEGUIR
+                    NOT INVALID KEY
+                        MOVE CLI-NOME TO WRK-NOME-ORIGEM
+                END-READ
+            END-IF.
+            IF PODE-PROSSEGUIR
+                MOVE WRK-CODIGO-DESTINO TO CLI-CODIGO
+                READ CLIENTES-MASTER
+                    INVALID KEY
+                        DISPLAY 'CODIGO DESTINO NAO CADASTRADO: '
+                            WRK-CODIGO-DESTINO
+                        MOVE 'N' TO WRK-PODE-PROSSEGUIR
+                    NOT INVALID KEY
+                        MOVE CLI-NOME TO WRK-NOME-DESTINO
+                END-READ
+            END-IF.
+            IF NOT PODE-PROSSEGUIR
+                CLOSE CLIENTES-MASTER
+            END-IF.
+
+      *----------------------------------------------------------------
+      * PERCORRE TODO O RAZAO DE VENDAS PROCURANDO LANCAMENTOS DO
+      * CODIGO ORIGEM. A CHAVE DO ARQUIVO COMECA PELO CODIGO DO
+      * CLIENTE, ENTAO NAO DA PARA REESCREVER O REGISTRO COM UM NOVO
+      * CODIGO (REWRITE NAO PODE MUDAR A CHAVE) - EM VEZ DISSO, GRAVA
+      * UM NOVO REGISTRO NA CHAVE DO DESTINO E SO DEPOIS APAGA O
+      * ORIGINAL, PARA NAO PERDER O LANCAMENTO SE A CHAVE NOVA JA
+      * EXISTIR (VENDA DO DESTINO NO MESMO SEGUNDO).
+      *----------------------------------------------------------------
+       2000-REPONTAR-VENDAS.
+            OPEN I-O SALES-LEDGER.
+            IF WRK-FS-LEDGER = '35'
+                CLOSE SALES-LEDGER
+                OPEN OUTPUT SALES-LEDGER
+                CLOSE SALES-LEDGER
+                OPEN I-O SALES-LEDGER
+            END-IF.
+            PERFORM 2010-LER-LEDGER.
+            PERFORM 2020-TRATAR-VENDA UNTIL FIM-LEDGER.
+            CLOSE SALES-LEDGER.
+
+       2010-LER-LEDGER.
+            READ SALES-LEDGER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-LEDGER
+            END-READ.
+
+       2020-TRATAR-VENDA.
+            IF SEL-CLIENTE = WRK-CODIGO-ORIGEM
+                PERFORM 2030-MOVER-VENDA-PARA-DESTINO
+            END-IF.
+            PERFORM 2010-LER-LEDGER.
+
+       2030-MOVER-VENDA-PARA-DESTINO.
+            MOVE SEL-CLIENTE TO WRK-VS-CLIENTE.
+            MOVE SEL-DATA    TO WRK-VS-DATA.
+            MOVE SEL-HORA    TO WRK-VS-HORA.
+            MOVE SEL-VALOR   TO WRK-VS-VALOR.
+            MOVE WRK-CODIGO-DESTINO TO SEL-CLIENTE.
+            WRITE SALES-LEDGER-REG
+                INVALID KEY
+                    ADD 1 TO WRK-QTD-COLISOES
+                    DISPLAY 'VENDA NAO MOVIDA (CHAVE JA EXISTE NO '
+                        'DESTINO) - DATA/HORA ' WRK-VS-DATA '/'
+                        WRK-VS-HORA
+                    MOVE WRK-VS-CLIENTE TO SEL-CLIENTE
+                NOT INVALID KEY
+                    MOVE WRK-VS-CLIENTE TO SEL-CLIENTE
+                    MOVE WRK-VS-DATA    TO SEL-DATA
+                    MOVE WRK-VS-HORA    TO SEL-HORA
+                    DELETE SALES-LEDGER RECORD
+                    ADD 1 TO WRK-QTD-VENDAS
+            END-WRITE.
+
+      *----------------------------------------------------------------
+      * REESCREVE O ARQUIVO DE AUDITORIA INTEIRO ATRAVES DE UM ARQUIVO
+      * DE TRABALHO, TROCANDO O CODIGO ORIGEM PELO DESTINO EM CADA
+      * LINHA - CLIENTES-AUDIT E LINE SEQUENTIAL, ENTAO NAO DA PARA
+      * REESCREVER UMA LINHA NO MEIO DO ARQUIVO DIRETAMENTE.
+      *----------------------------------------------------------------
+       2500-REPONTAR-AUDITORIA.
+            OPEN INPUT CLIENTES-AUDIT.
+            IF WRK-FS-AUDIT NOT = '00'
+                CLOSE CLIENTES-AUDIT
+            ELSE
+                OPEN OUTPUT AUD-SCRATCH
+                PERFORM 2510-LER-AUDITORIA
+                PERFORM 2520-COPIAR-PARA-SCRATCH UNTIL FIM-AUDIT
+                CLOSE CLIENTES-AUDIT
+                CLOSE AUD-SCRATCH
+                OPEN OUTPUT CLIENTES-AUDIT
+                OPEN INPUT AUD-SCRATCH
+                MOVE 'N' TO WRK-EOF-SCRATCH
+                PERFORM 2530-LER-SCRATCH
+                PERFORM 2540-COPIAR-PARA-AUDITORIA UNTIL FIM-SCRATCH
+                CLOSE CLIENTES-AUDIT
+                CLOSE AUD-SCRATCH
+            END-IF.
+
+       2510-LER-AUDITORIA.
+            READ CLIENTES-AUDIT
+                AT END
+                    MOVE 'S' TO WRK-EOF-AUDIT
+            END-READ.
+
+       2520-COPIAR-PARA-SCRATCH.
+            MOVE AUD-LINHA TO SCRATCH-LINHA.
+            IF SCR-CODIGO = WRK-CODIGO-ORIGEM
+                MOVE WRK-CODIGO-DESTINO TO SCR-CODIGO
+                ADD 1 TO WRK-QTD-AUDITORIA
+            END-IF.
+            WRITE SCRATCH-LINHA.
+            PERFORM 2510-LER-AUDITORIA.
+
+       2530-LER-SCRATCH.
+            READ AUD-SCRATCH
+                AT END
+                    MOVE 'S' TO WRK-EOF-SCRATCH
+            END-READ.
+
+       2540-COPIAR-PARA-AUDITORIA.
+            MOVE SCRATCH-LINHA TO AUD-LINHA.
+            WRITE AUD-LINHA.
+            PERFORM 2530-LER-SCRATCH.
+
+      *----------------------------------------------------------------
+      * MARCA O CODIGO ORIGEM COMO INATIVO NO MESTRE E GRAVA UMA LINHA
+      * DE AUDITORIA DESCREVENDO A MESCLAGEM.
+      *----------------------------------------------------------------
+       2700-FINALIZAR-MESCLAGEM.
+            MOVE WRK-CODIGO-ORIGEM TO CLI-CODIGO.
+            READ CLIENTES-MASTER
+                INVALID KEY
+                    DISPLAY 'ERRO INESPERADO RELENDO CODIGO ORIGEM'
+                NOT INVALID KEY
+                    SET CLIENTE-INATIVO TO TRUE
+                    ACCEPT CLI-DATA-STATUS FROM DATE YYYYMMDD
+                    REWRITE CLIENTE-REG
+                        INVALID KEY
+                            DISPLAY 'ERRO AO INATIVAR CODIGO ORIGEM'
+                    END-REWRITE
+            END-READ.
+            OPEN EXTEND CLIENTES-AUDIT.
+            IF WRK-FS-AUDIT NOT = '00'
+                OPEN OUTPUT CLIENTES-AUDIT
+            END-IF.
+            ACCEPT WRK-DH-DATA FROM DATE YYYYMMDD.
+            ACCEPT WRK-DH-HORA FROM TIME.
+            MOVE WRK-DH-DATA       TO AUD-DATA.
+            MOVE WRK-DH-HORA       TO AUD-HORA.
+            MOVE WRK-USUARIO       TO AUD-USUARIO.
+            MOVE WRK-CODIGO-ORIGEM TO AUD-CODIGO.
+            MOVE 'MERGE'           TO AUD-OPERACAO.
+            MOVE WRK-NOME-ORIGEM   TO AUD-NOME-ANTES.
+            MOVE WRK-NOME-DESTINO  TO AUD-NOME-DEPOIS.
+            MOVE SPACES            TO AUD-DOC-ANTES.
+            MOVE SPACES            TO AUD-DOC-DEPOIS.
+            WRITE AUD-LINHA.
+            CLOSE CLIENTES-AUDIT.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES-MASTER.
+            DISPLAY '-------------------------------------------'.
+            DISPLAY 'MESCLAGEM DE CLIENTES - RESUMO'.
+            IF PODE-PROSSEGUIR
+                DISPLAY 'ORIGEM.....................: '
+                    WRK-CODIGO-ORIGEM ' ' WRK-NOME-ORIGEM
+                DISPLAY 'DESTINO....................: '
+                    WRK-CODIGO-DESTINO ' ' WRK-NOME-DESTINO
+                DISPLAY 'VENDAS REPONTADAS..........: ' WRK-QTD-VENDAS
+                DISPLAY 'VENDAS EM COLISAO (MANTIDAS): '
+                    WRK-QTD-COLISOES
+                DISPLAY 'LINHAS DE AUDITORIA CORRIGIDAS: '
+                    WRK-QTD-AUDITORIA
+            ELSE
+                DISPLAY 'MESCLAGEM NAO REALIZADA - VER MENSAGENS ACIMA'
+            END-IF.
+            DISPLAY '-------------------------------------------'.
+
+       END PROGRAM CLIMERGE.
