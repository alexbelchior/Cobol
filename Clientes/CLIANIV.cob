@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: LEMBRETE DE ANIVERSARIO DE CLIENTES - LISTA OS CLIENTES
+      *          CUJO CLI-DATA-NASCIMENTO CAIR NO MES CORRENTE OU NO MES
+      *          SEGUINTE, ORDENADOS PELO DIA, PARA O ATENDIMENTO ENVIAR
+      *          UM CARTAO OU UM DESCONTO PROMOCIONAL.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIANIV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT WRK-SORTFILE ASSIGN TO 'ANIVSORT'.
+           SELECT REL-ANIV ASSIGN TO 'CLIANIV.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       SD  WRK-SORTFILE.
+       01 SORT-REG.
+           05 SORT-ORDEM            PIC 9(01).
+           05 SORT-MES             PIC 9(02).
+           05 SORT-DIA             PIC 9(02).
+           05 SORT-CODIGO          PIC 9(06).
+           05 SORT-NOME            PIC X(40).
+       FD  REL-ANIV
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-EOF-SORT     PIC X(01) VALUE 'N'.
+           88 FIM-SORT     VALUE 'S'.
+       77 WRK-QTD-ANIV     PIC 9(06) VALUE ZEROS.
+       01 WRK-DATA-HOJE.
+           05 WRK-HOJE-ANO      PIC 9(04).
+           05 WRK-HOJE-MES      PIC 9(02).
+           05 WRK-HOJE-DIA      PIC 9(02).
+       77 WRK-MES-ATUAL     PIC 9(02) VALUE ZEROS.
+       77 WRK-MES-SEGUINTE  PIC 9(02) VALUE ZEROS.
+       01 WRK-NASCIMENTO.
+           05 WRK-NASC-ANO      PIC 9(04).
+           05 WRK-NASC-MES      PIC 9(02).
+           05 WRK-NASC-DIA      PIC 9(02).
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+      *----------------------------------------------------------------
+      * ORDENA POR SORT-ORDEM (0 = MES CORRENTE, 1 = MES SEGUINTE) E
+      * NAO PELO NUMERO DO MES EM SI - SENAO UMA RODADA EM DEZEMBRO
+      * (MES SEGUINTE = JANEIRO) IMPRIMIRIA OS ANIVERSARIANTES DE
+      * JANEIRO (MES 01) ANTES DOS DE DEZEMBRO (MES 12), INVERTENDO A
+      * ORDEM CRONOLOGICA PRETENDIDA "ESTE MES, DEPOIS O PROXIMO".
+      *----------------------------------------------------------------
+            SORT WRK-SORTFILE
+                ON ASCENDING KEY SORT-ORDEM SORT-DIA
+                INPUT PROCEDURE IS 2000-SELECIONAR
+                OUTPUT PROCEDURE IS 3000-IMPRIMIR.
+            PERFORM 4000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN OUTPUT REL-ANIV.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            MOVE WRK-HOJE-MES TO WRK-MES-ATUAL.
+            IF WRK-MES-ATUAL = 12
+                MOVE 1 TO WRK-MES-SEGUINTE
+            ELSE
+                COMPUTE WRK-MES-SEGUINTE = WRK-MES-ATUAL + 1
+            END-IF.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'LEMBRETE DE ANIVERSARIO DE CLIENTES' DELIMITED SIZE
+                '   DATA: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'DIA/MES  CODIGO  NOME' DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE ENTRADA DO SORT - LE O MESTRE INTEIRO E LIBERA
+      * UM REGISTRO DE TRABALHO POR CLIENTE ATIVO COM ANIVERSARIO NO
+      * MES CORRENTE OU NO MES SEGUINTE.
+      *----------------------------------------------------------------
+       2000-SELECIONAR.
+            OPEN INPUT CLIENTES-MASTER.
+            PERFORM 2010-LER-MASTER.
+            PERFORM 2020-LIBERAR-REGISTRO UNTIL FIM-MASTER.
+            CLOSE CLIENTES-MASTER.
+
+       2010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       2020-LIBERAR-REGISTRO.
+            IF CLIENTE-ATIVO
+                AND CLI-DATA-NASCIMENTO NOT = ZEROS
+                MOVE CLI-DATA-NASCIMENTO TO WRK-NASCIMENTO
+                IF WRK-NASC-MES = WRK-MES-ATUAL
+                    MOVE ZERO         TO SORT-ORDEM
+                    MOVE WRK-NASC-MES TO SORT-MES
+                    MOVE WRK-NASC-DIA TO SORT-DIA
+                    MOVE CLI-CODIGO   TO SORT-CODIGO
+                    MOVE CLI-NOME     TO SORT-NOME
+                    RELEASE SORT-REG
+                ELSE
+                    IF WRK-NASC-MES = WRK-MES-SEGUINTE
+                        MOVE 1            TO SORT-ORDEM
+                        MOVE WRK-NASC-MES TO SORT-MES
+                        MOVE WRK-NASC-DIA TO SORT-DIA
+                        MOVE CLI-CODIGO   TO SORT-CODIGO
+                        MOVE CLI-NOME     TO SORT-NOME
+                        RELEASE SORT-REG
+                    END-IF
+                END-IF
+            END-IF.
+            PERFORM 2010-LER-MASTER.
+
+      *----------------------------------------------------------------
+      * PROCEDIMENTO DE SAIDA DO SORT - IMPRIME OS REGISTROS JA EM
+      * ORDEM DE MES/DIA DE NASCIMENTO.
+      *----------------------------------------------------------------
+       3000-IMPRIMIR.
+            PERFORM 3010-RETORNAR-SORT.
+            PERFORM 3020-IMPRIMIR-LINHA UNTIL FIM-SORT.
+
+       3010-RETORNAR-SORT.
+            RETURN WRK-SORTFILE
+                AT END
+                    MOVE 'S' TO WRK-EOF-SORT
+            END-RETURN.
+
+       3020-IMPRIMIR-LINHA.
+            ADD 1 TO WRK-QTD-ANIV.
+            MOVE SPACES TO REL-LINHA.
+            STRING SORT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                SORT-MES DELIMITED SIZE
+                '   ' DELIMITED SIZE
+                SORT-CODIGO DELIMITED SIZE
+                '  ' DELIMITED SIZE
+                SORT-NOME DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            PERFORM 3010-RETORNAR-SORT.
+
+       4000-FINALIZAR.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE ANIVERSARIANTES NO PERIODO: '
+                DELIMITED SIZE
+                WRK-QTD-ANIV DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CLOSE REL-ANIV.
+            DISPLAY 'LEMBRETE DE ANIVERSARIO GRAVADO EM CLIANIV.TXT'.
+
+       END PROGRAM CLIANIV.
