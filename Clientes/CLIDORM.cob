@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:  ALEXANDRE BELCHIOR MEDEIROS
+      * Date:    09/08/2026
+      * Purpose: RELATORIO DE CLIENTES SEM VENDAS NOS ULTIMOS 12 MESES,
+      *          CRUZANDO O CADASTRO (CLIENTES-MASTER) COM O RAZAO DE
+      *          VENDAS (SALES-LEDGER), PARA A EQUIPE COMERCIAL
+      *          RETOMAR CONTATO COM CONTAS PARADAS.
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Programa original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT SALES-LEDGER ASSIGN TO 'SALESLED'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEL-CHAVE
+               FILE STATUS IS WRK-FS-LEDGER.
+           SELECT REL-DORMENTES ASSIGN TO 'DORMENTE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  SALES-LEDGER
+           LABEL RECORD IS STANDARD.
+           COPY SALESLED.
+       FD  REL-DORMENTES
+           LABEL RECORD IS STANDARD.
+       01 REL-LINHA                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-MASTER    PIC X(02) VALUE '00'.
+       77 WRK-FS-LEDGER    PIC X(02) VALUE '00'.
+       77 WRK-FS-REL       PIC X(02) VALUE '00'.
+       77 WRK-EOF-MASTER   PIC X(01) VALUE 'N'.
+           88 FIM-MASTER   VALUE 'S'.
+       77 WRK-SEM-VENDA    PIC X(01) VALUE 'N'.
+           88 SEM-VENDA-RECENTE VALUE 'S'.
+       01 WRK-DATA-HOJE-GRP.
+           05 WRK-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+           05 WRK-DATA-HOJE-ED REDEFINES WRK-DATA-HOJE.
+               10 WRK-HOJE-ANO  PIC 9(04).
+               10 WRK-HOJE-MES  PIC 9(02).
+               10 WRK-HOJE-DIA  PIC 9(02).
+       01 WRK-DATA-CORTE-GRP.
+           05 WRK-DATA-CORTE   PIC 9(08) VALUE ZEROS.
+           05 WRK-DATA-CORTE-ED REDEFINES WRK-DATA-CORTE.
+               10 WRK-CORTE-ANO PIC 9(04).
+               10 WRK-CORTE-MES PIC 9(02).
+               10 WRK-CORTE-DIA PIC 9(02).
+       77 WRK-QTD-LISTADOS PIC 9(06) VALUE ZEROS.
+           COPY REPORTHD.
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 5010-LER-MASTER.
+            PERFORM 2000-PROCESSAR UNTIL FIM-MASTER.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            DISPLAY 'CLIENTES SEM VENDAS NOS ULTIMOS 12 MESES'.
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+            MOVE WRK-DATA-HOJE-GRP TO WRK-DATA-CORTE-GRP.
+            SUBTRACT 1 FROM WRK-CORTE-ANO.
+            OPEN INPUT CLIENTES-MASTER.
+            OPEN INPUT SALES-LEDGER.
+            OPEN OUTPUT REL-DORMENTES.
+            MOVE 1 TO RPT-PAGINA.
+            MOVE RPT-PAGINA TO RPT-PAGINA-ED.
+            ACCEPT RPT-DATA-EMISSAO FROM DATE YYYYMMDD.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'CLIENTES SEM VENDAS DESDE ' DELIMITED SIZE
+                WRK-DATA-CORTE DELIMITED SIZE
+                '   DATA DO RELATORIO: ' DELIMITED SIZE
+                RPT-DIA DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-MES DELIMITED SIZE
+                '/' DELIMITED SIZE
+                RPT-ANO DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+
+       2000-PROCESSAR.
+            IF CLIENTE-ATIVO
+                PERFORM 5020-TEM-VENDA-RECENTE
+                IF SEM-VENDA-RECENTE
+                    PERFORM 2100-IMPRIMIR-LINHA
+                END-IF
+            END-IF.
+            PERFORM 5010-LER-MASTER.
+
+       2100-IMPRIMIR-LINHA.
+            ADD 1 TO WRK-QTD-LISTADOS.
+            MOVE SPACES TO REL-LINHA.
+            STRING CLI-CODIGO       DELIMITED SIZE
+                '  '                DELIMITED SIZE
+                CLI-NOME            DELIMITED SIZE
+                ' SEM VENDAS DESDE ' DELIMITED SIZE
+                WRK-DATA-CORTE      DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+
+      *----------------------------------------------------------------
+      * POSICIONA O RAZAO DE VENDAS NA PRIMEIRA VENDA DO CLIENTE NA
+      * DATA DE CORTE OU DEPOIS. SE A CHAVE ENCONTRADA NAO FOR MAIS DO
+      * MESMO CLIENTE, NAO HOUVE VENDA NOS ULTIMOS 12 MESES.
+      *----------------------------------------------------------------
+       5020-TEM-VENDA-RECENTE.
+            MOVE 'N' TO WRK-SEM-VENDA.
+            MOVE CLI-CODIGO TO SEL-CLIENTE.
+            MOVE WRK-DATA-CORTE TO SEL-DATA.
+            MOVE ZEROS TO SEL-HORA.
+            START SALES-LEDGER KEY IS NOT LESS THAN SEL-CHAVE
+                INVALID KEY
+                    MOVE 'S' TO WRK-SEM-VENDA
+            END-START.
+            IF NOT SEM-VENDA-RECENTE
+                READ SALES-LEDGER NEXT RECORD
+                    AT END
+                        MOVE 'S' TO WRK-SEM-VENDA
+                END-READ
+                IF NOT SEM-VENDA-RECENTE
+                    AND SEL-CLIENTE NOT = CLI-CODIGO
+                    MOVE 'S' TO WRK-SEM-VENDA
+                END-IF
+            END-IF.
+
+       5010-LER-MASTER.
+            READ CLIENTES-MASTER NEXT RECORD
+                AT END
+                    MOVE 'S' TO WRK-EOF-MASTER
+            END-READ.
+
+       3000-FINALIZAR.
+            MOVE SPACES TO REL-LINHA.
+            WRITE REL-LINHA.
+            MOVE SPACES TO REL-LINHA.
+            STRING 'TOTAL DE CLIENTES SEM VENDA RECENTE: '
+                DELIMITED SIZE
+                WRK-QTD-LISTADOS DELIMITED SIZE
+                INTO REL-LINHA
+            END-STRING.
+            WRITE REL-LINHA.
+            CLOSE CLIENTES-MASTER.
+            CLOSE SALES-LEDGER.
+            CLOSE REL-DORMENTES.
+            DISPLAY 'RELATORIO GRAVADO EM DORMENTE.TXT'.
+
+       END PROGRAM CLIDORM.
