@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: AUDREG.cpy
+      * Author:   ALEXANDRE BELCHIOR MEDEIROS
+      * Purpose:  LAYOUT DA LINHA DE TRILHA DE AUDITORIA (CLIENTES-
+      *           AUDIT) - DATA/HORA/USUARIO DA OPERACAO, CODIGO DO
+      *           CLIENTE, NOME E DOCUMENTO ANTES/DEPOIS.
+      * Modification History:
+      * 09/08/2026 ABM  Layout inicial - DATA/HORA/USUARIO/CODIGO/
+      *                 OPERACAO/NOME-ANTES/NOME-DEPOIS.
+      * 09/08/2026 ABM  Inclui AUD-DOC-ANTES/AUD-DOC-DEPOIS.
+      * 09/08/2026 ABM  Copybook unificado a partir das copias que
+      *                 tinham se espalhado por CLIENTES, CLIMERGE e
+      *                 CLISTAT - a copia de CLISTAT estava sem os
+      *                 campos de documento, desalinhando o layout.
+      ******************************************************************
+       01 AUD-LINHA.
+           05 AUD-DATA          PIC 9(08).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-HORA          PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-USUARIO       PIC X(20).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-CODIGO        PIC 9(06).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-OPERACAO      PIC X(10).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-NOME-ANTES    PIC X(40).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-NOME-DEPOIS   PIC X(40).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-DOC-ANTES     PIC X(14).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 AUD-DOC-DEPOIS    PIC X(14).
