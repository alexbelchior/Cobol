@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PRECOREG
+      * Purpose:  LAYOUT DA TABELA DE PRECOS POR FAIXA DE QUANTIDADE,
+      *           COMPARTILHADO PELOS PROGRAMAS QUE MANTEM OU CONSULTAM
+      *           A TABELA DE DESCONTO POR QUANTIDADE DE UM PRODUTO.
+      ******************************************************************
+       01 PRECO-REG.
+           05 PRC-PRODUTO        PIC 9(06).
+           05 PRC-FAIXA          OCCURS 3 TIMES.
+               10 PRC-QTD-MIN    PIC 9(05).
+               10 PRC-QTD-MAX    PIC 9(05).
+               10 PRC-PRECO      PIC 9(07)V99.
