@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: CLIREG.cpy
+      * Author:   ALEXANDRE BELCHIOR MEDEIROS
+      * Purpose:  LAYOUT DO REGISTRO MESTRE DE CLIENTES (CLIENTES-MASTER)
+      * Modification History:
+      * 09/08/2026 ABM  Layout inicial - codigo, nome, documento,
+      *                 endereco, telefone, email, data de cadastro.
+      * 09/08/2026 ABM  Inclui CLI-STATUS (exclusao logica).
+      * 09/08/2026 ABM  Inclui CLI-DATA-STATUS (data da ultima mudanca
+      *                 de status), para relatorios de retencao.
+      * 09/08/2026 ABM  Inclui CLI-DATA-NASCIMENTO, para o lembrete de
+      *                 aniversario de clientes.
+      ******************************************************************
+       01 CLIENTE-REG.
+           05 CLI-CODIGO           PIC 9(06).
+           05 CLI-NOME             PIC X(40).
+           05 CLI-DOCUMENTO        PIC X(14).
+           05 CLI-ENDERECO.
+               10 CLI-LOGRADOURO   PIC X(40).
+               10 CLI-CIDADE       PIC X(30).
+               10 CLI-UF           PIC X(02).
+               10 CLI-CEP          PIC X(08).
+           05 CLI-TELEFONE         PIC X(15).
+           05 CLI-EMAIL            PIC X(40).
+           05 CLI-DATA-CADASTRO    PIC 9(08).
+           05 CLI-STATUS           PIC X(01).
+               88 CLIENTE-ATIVO    VALUE 'A'.
+               88 CLIENTE-INATIVO  VALUE 'I'.
+           05 CLI-DATA-STATUS      PIC 9(08).
+           05 CLI-DATA-NASCIMENTO  PIC 9(08).
