@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: SALESLED.cpy
+      * Author:   ALEXANDRE BELCHIOR MEDEIROS
+      * Purpose:  LAYOUT DO REGISTRO DO RAZAO DE VENDAS (SALES-LEDGER) -
+      *           CHAVE DE CLIENTE+DATA+HORA E VALOR DA VENDA. A DATA
+      *           VEM DECOMPOSTA EM ANO/MES/DIA PARA QUE OS RELATORIOS
+      *           DE FECHAMENTO E RANKING FILTREM POR ANO/MES SEM
+      *           PRECISAR REDEFINIR O CAMPO EM CADA PROGRAMA.
+      * Modification History:
+      * 09/08/2026 ABM  Layout inicial - CLIENTE+DATA+HORA/VALOR.
+      * 09/08/2026 ABM  Copybook unificado a partir das copias que
+      *                 tinham se espalhado por PROGCOB15, CLIDORM e
+      *                 CLIMERGE (SEL-DATA plana) e por SALESSUM,
+      *                 CLIYEAR e CLITOPN (SEL-DATA decomposta).
+      ******************************************************************
+       01 SALES-LEDGER-REG.
+           05 SEL-CHAVE.
+               10 SEL-CLIENTE       PIC 9(06).
+               10 SEL-DATA.
+                   15 SEL-DATA-ANO  PIC 9(04).
+                   15 SEL-DATA-MES  PIC 9(02).
+                   15 SEL-DATA-DIA  PIC 9(02).
+               10 SEL-HORA          PIC 9(06).
+           05 SEL-VALOR             PIC 9(08)V99.
