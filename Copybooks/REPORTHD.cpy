@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: REPORTHD
+      * Purpose:  CAMPOS PADRAO DE CABECALHO/RODAPE DE RELATORIO (DATA
+      *           DE EMISSAO QUEBRADA EM DIA/MES/ANO, NUMERO DE PAGINA
+      *           E PICTURE DE MOEDA EDITADA), PARA QUE TODO RELATORIO
+      *           DO SISTEMA IMPRIMA O MESMO PADRAO DE CABECALHO E O
+      *           MESMO FORMATO DE VALOR MONETARIO.
+      ******************************************************************
+       01 RPT-CABECALHO.
+           05 RPT-DATA-EMISSAO.
+               10 RPT-ANO         PIC 9(04) VALUE ZEROS.
+               10 RPT-MES         PIC 9(02) VALUE ZEROS.
+               10 RPT-DIA         PIC 9(02) VALUE ZEROS.
+           05 RPT-DATA-EMISSAO-ED PIC 99B99B9999.
+           05 RPT-PAGINA          PIC 9(04) VALUE ZEROS.
+           05 RPT-PAGINA-ED       PIC ZZZ9.
+           05 RPT-TITULO          PIC X(40) VALUE SPACES.
+           05 RPT-LINHA           PIC X(80) VALUE SPACES.
+
+       01 RPT-VALOR-ED             PIC $ZZZZZZ9,99 VALUE ZEROS.
