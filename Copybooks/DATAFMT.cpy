@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: DATAFMT
+      * Purpose:  NOMES DOS MESES POR EXTENSO (TECNICA REDEFINES) E O
+      *           GRUPO ANO/MES/DIA USADO COM ACCEPT FROM DATE, PARA
+      *           QUE TODO PROGRAMA QUE IMPRIME UMA DATA POR EXTENSO
+      *           ("14 DE ABRIL DE 2020") USE A MESMA TABELA.
+      ******************************************************************
+       01 DATFMT-MESES-LIT.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO'.
+           02 FILLER PIC X(09) VALUE 'ABRIL'.
+           02 FILLER PIC X(09) VALUE 'MAIO'.
+           02 FILLER PIC X(09) VALUE 'JUNHO'.
+           02 FILLER PIC X(09) VALUE 'JULHO'.
+           02 FILLER PIC X(09) VALUE 'AGOSTO'.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO'.
+
+       01 DATFMT-MESES REDEFINES DATFMT-MESES-LIT.
+           02 DATFMT-NOME-MES PIC X(09) OCCURS 12 TIMES.
+
+       01 DATFMT-DATASYS.
+           02 DATFMT-ANO PIC 9(04) VALUE ZEROS.
+           02 DATFMT-MES PIC 9(02) VALUE ZEROS.
+           02 DATFMT-DIA PIC 9(02) VALUE ZEROS.
