@@ -1,51 +1,101 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date: 13/04/2020
-      * Purpose: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10 
+      * Purpose: CADASTRAR A TABELA DE PRECOS POR FAIXA DE QUANTIDADE
+      *          DE UM PRODUTO (1-9 / 10-49 / 50 OU MAIS)
       *          UTILIZAR O PERFORM COM LOOP
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 13/04/2020  ABM  Programa original - tabuada de 1 a 10 de um
+      *                  numero digitado, sem relacao com precos.
+      * 09/08/2026  ABM  Reescrito para cadastrar as tres faixas de
+      *                  preco por quantidade de um produto na tabela
+      *                  PRECO-TABELA, mantendo o mesmo PERFORM N TIMES
+      *                  do programa original.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB13.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRECO-TABELA ASSIGN TO 'PRECOTAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRC-PRODUTO
+               FILE STATUS IS WRK-FS-PRECO.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRECO-TABELA
+           LABEL RECORD IS STANDARD.
+           COPY PRECOREG.
        WORKING-STORAGE SECTION.
-       
-       77 WRK-NUMERO    PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR  PIC 9(02) VALUE 1.
-       77 WRK-RESULTADO PIC 9(02) VALUE ZEROS.
-       
+       77 WRK-FS-PRECO  PIC X(02) VALUE '00'.
+       77 WRK-PRODUTO   PIC 9(06) VALUE ZEROS.
+       77 WRK-SUB       PIC 9(02) VALUE 1.
+
        PROCEDURE DIVISION.
-       
+
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           
-           IF WRK-NUMERO > 0
-               
+
+           IF WRK-PRODUTO > 0
+
                PERFORM 0200-PROCESSAR
-               
+
            END-IF.
-               
+
            PERFORM 0300-FINALIZAR.
-           
+
            STOP RUN.
-           
+
        0100-INICIALIZAR.
-           DISPLAY 'DIGITE UM NUMERO PARA REALIZAR A TABUADA: '
-           ACCEPT WRK-NUMERO.
-           
+           OPEN I-O PRECO-TABELA.
+           IF WRK-FS-PRECO = '35'
+               CLOSE PRECO-TABELA
+               OPEN OUTPUT PRECO-TABELA
+               CLOSE PRECO-TABELA
+               OPEN I-O PRECO-TABELA
+           END-IF.
+
+           DISPLAY 'CODIGO DO PRODUTO: '
+           ACCEPT WRK-PRODUTO.
+
        0200-PROCESSAR.
-           PERFORM 10 TIMES
-               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR '= ' WRK-RESULTADO
-               ADD 1 TO WRK-CONTADOR
-               
+           MOVE WRK-PRODUTO TO PRC-PRODUTO
+           MOVE 1 TO WRK-SUB
+
+           DISPLAY 'FAIXA 1: 1 A 9 UNIDADES'
+           DISPLAY 'FAIXA 2: 10 A 49 UNIDADES'
+           DISPLAY 'FAIXA 3: 50 OU MAIS UNIDADES'
+
+           PERFORM 3 TIMES
+               MOVE WRK-SUB TO PRC-QTD-MIN (WRK-SUB)
+               DISPLAY 'PRECO UNITARIO DA FAIXA ' WRK-SUB '.. '
+               ACCEPT PRC-PRECO (WRK-SUB)
+               ADD 1 TO WRK-SUB
+
            END-PERFORM.
-            
-       0300-FINALIZAR.   
+
+           MOVE 1     TO PRC-QTD-MIN (1)
+           MOVE 9     TO PRC-QTD-MAX (1)
+           MOVE 10    TO PRC-QTD-MIN (2)
+           MOVE 49    TO PRC-QTD-MAX (2)
+           MOVE 50    TO PRC-QTD-MIN (3)
+           MOVE 99999 TO PRC-QTD-MAX (3)
+
+           REWRITE PRECO-REG
+               INVALID KEY
+                   WRITE PRECO-REG
+           END-REWRITE.
+
+       0300-FINALIZAR.
+            CLOSE PRECO-TABELA.
             DISPLAY '-------------'.
             DISPLAY 'FIM DE PROCESSAMENTO'.
-            
-           
-       END PROGRAM PROGCOB13.
 
+
+       END PROGRAM PROGCOB13.
