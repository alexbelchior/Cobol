@@ -1,34 +1,105 @@
       ******************************************************************
       * Author: ALEXANDRE BELCHIOR MEDEIROS
       * Date:
-      * Purpose: TRATAR SINAIS POSITIVO E NEGATIVO
+      * Purpose: LANCAR UM DEBITO OU CREDITO NO SALDO DE UM CLIENTE E
+      *          MOSTRAR O SALDO COM SINAL (POSITIVO OU NEGATIVO)
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * ??/??/????  ABM  Programa original - demonstracao de subtracao
+      *                  com sinal entre dois numeros de console.
+      * 09/08/2026  ABM  Reescrito como lancamento de debito/credito no
+      *                  saldo do cliente (arquivo CLI-CONTA), mantendo
+      *                  a mesma edicao de sinal WRK-RESUL-ED do
+      *                  programa original.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-MASTER ASSIGN TO 'CLIMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT CLI-CONTA ASSIGN TO 'CLICONTA'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-CLIENTE
+               FILE STATUS IS WRK-FS-CONTA.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTES-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIREG.
+       FD  CLI-CONTA
+           LABEL RECORD IS STANDARD.
+       01 CONTA-REG.
+           05 CTA-CLIENTE      PIC 9(06).
+           05 CTA-SALDO        PIC S9(09)V99.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1     PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2     PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL    PIC S9(04) VALUE ZEROS.
+       77 WRK-FS-MASTER   PIC X(02) VALUE '00'.
+       77 WRK-FS-CONTA    PIC X(02) VALUE '00'.
+       77 WRK-CLIENTE-CODIGO PIC 9(06) VALUE ZEROS.
+       77 WRK-TIPO-MOV    PIC X(01) VALUE SPACE.
+           88 MOVIMENTO-CREDITO VALUE 'C' 'c'.
+           88 MOVIMENTO-DEBITO  VALUE 'D' 'd'.
+       77 WRK-VALOR-MOV   PIC 9(09)V99 VALUE ZEROS.
 
       *****O Z OMITE ZEROS A ESQUERDA.
-       77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+       77 WRK-RESUL-ED    PIC -ZZZZZZZ9,99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           OPEN INPUT CLIENTES-MASTER.
+           OPEN I-O CLI-CONTA.
+           IF WRK-FS-CONTA = '35'
+               CLOSE CLI-CONTA
+               OPEN OUTPUT CLI-CONTA
+               CLOSE CLI-CONTA
+               OPEN I-O CLI-CONTA
+           END-IF.
+
+           DISPLAY 'CODIGO DO CLIENTE.. '.
+           ACCEPT WRK-CLIENTE-CODIGO.
+           MOVE WRK-CLIENTE-CODIGO TO CLI-CODIGO.
+           READ CLIENTES-MASTER
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO CADASTRADO'
+           END-READ.
+
+           IF WRK-FS-MASTER = '00'
+               DISPLAY 'CLIENTE: ' CLI-NOME
+               MOVE WRK-CLIENTE-CODIGO TO CTA-CLIENTE
+               READ CLI-CONTA
+                   INVALID KEY
+                       MOVE WRK-CLIENTE-CODIGO TO CTA-CLIENTE
+                       MOVE ZEROS TO CTA-SALDO
+               END-READ
+
+               DISPLAY 'TIPO DE MOVIMENTO (C=CREDITO D=DEBITO).. '
+               ACCEPT WRK-TIPO-MOV
+               DISPLAY 'VALOR DO MOVIMENTO.. '
+               ACCEPT WRK-VALOR-MOV
+
+      *************SOMA/SUBTRACAO COM SINAL - AJUSTA O SALDO**********
+               IF MOVIMENTO-CREDITO
+                   ADD WRK-VALOR-MOV TO CTA-SALDO
+               ELSE
+                   SUBTRACT WRK-VALOR-MOV FROM CTA-SALDO
+               END-IF
 
-            DISPLAY "NUMERO 1.." WRK-NUM1.
-            DISPLAY "NUMERO 2.." WRK-NUM2.
+               MOVE CTA-SALDO TO WRK-RESUL-ED
+               DISPLAY 'SALDO ATUALIZADO: ' WRK-RESUL-ED
 
-      *************SUBTRACAO****************
-            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-            MOVE WRK-RESUL TO WRK-RESUL-ED.
-            DISPLAY "RESULTADO DA SUBTRACAO: " WRK-RESUL.
-            DISPLAY "RESULTADO FORMATADO: " WRK-RESUL-ED.
+               REWRITE CONTA-REG
+                   INVALID KEY
+                       WRITE CONTA-REG
+               END-REWRITE
+           END-IF.
 
-            STOP RUN.
+           CLOSE CLIENTES-MASTER.
+           CLOSE CLI-CONTA.
+           STOP RUN.
        END PROGRAM PROGCOB06.
