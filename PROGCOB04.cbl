@@ -4,6 +4,10 @@
       * Purpose: RECEBER NOME E SALARIO E IMPRIMIR FORMATADO
       * USO DA VIRGULA E MASCARA
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 09/08/2026 ABM  Salario passa a ter um codigo de moeda (BRL/
+      *                 USD) e e exibido com o simbolo correspondente.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -20,15 +24,23 @@
        WORKING-STORAGE SECTION.
        77 WRK-NOME         PIC X(20) VALUE SPACES.
        77 WRK-SALARIO      PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-SALARIO-ED   PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-ED   PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MOEDA        PIC X(03) VALUE 'BRL'.
+           88 MOEDA-BRL    VALUE 'BRL'.
+           88 MOEDA-USD    VALUE 'USD'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             ACCEPT WRK-NOME FROM CONSOLE.
             ACCEPT WRK-SALARIO FROM CONSOLE.
+            ACCEPT WRK-MOEDA FROM CONSOLE.
 
       ***********MOSTRA DADOS***********
             DISPLAY 'NOME: ' WRK-NOME.
             MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-            DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
+            IF MOEDA-USD
+                DISPLAY 'SALARIO: US$ ' WRK-SALARIO-ED
+            ELSE
+                DISPLAY 'SALARIO: R$ ' WRK-SALARIO-ED
+            END-IF.
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
