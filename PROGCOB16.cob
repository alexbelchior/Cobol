@@ -4,36 +4,52 @@
       * Purpose: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR VARIAVEL TIPO TABELA - OCCURS
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 22/02/2020  ABM  Programa original - WRK-MESES/0400-MONTAMES
+      *                  proprios do programa, montados com doze MOVE.
+      * 09/08/2026  ABM  Passou a usar a tabela de meses compartilhada
+      *                  do copybook DATAFMT em vez de uma copia
+      *                  particular, para imprimir a data por extenso
+      *                  do mesmo jeito em todos os programas.
+      * 09/08/2026  ABM  Revertido o uso da tabela de meses do DATAFMT -
+      *                  este programa existe para demonstrar a tecnica
+      *                  OCCURS (montada por MOVE em 0400-MONTAMES), e
+      *                  usar a tabela do copybook (que e REDEFINES,
+      *                  a mesma tecnica do PROGCOB17) apagava essa
+      *                  demonstracao e deixava os dois programas
+      *                  identicos. WRK-MESES/0400-MONTAMES voltam a
+      *                  ser proprios do programa; so o grupo
+      *                  ANO/MES/DIA de DATAFMT continua compartilhado,
+      *                  ja que essa parte nao e especifica de nenhuma
+      *                  das duas tecnicas.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB16.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+           COPY DATAFMT.
        01 WRK-MESES.
-          03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-          
-       01 DATASYS.
-          02 ANO PIC 9(04) VALUE ZEROS.
-          02 MES PIC 9(02) VALUE ZEROS.
-          02 DIA PIC 9(02) VALUE ZEROS.
+           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
 
        PROCEDURE DIVISION.
 
-            ACCEPT DATASYS FROM DATE YYYYMMDD.
-      
+            ACCEPT DATFMT-DATASYS FROM DATE YYYYMMDD.
+
       *EXECUTO O PERFORM PARA MONTAR OS ELEMENTOS QUE WRK-MES PODE
-      *RECEBER 
+      *RECEBER
             PERFORM 0400-MONTAMES.
-            
-            DISPLAY 'DATA.. ' DATASYS.
-      
-      *AQUI WRK-MES RECEBE O MES DO SISTEMA DATASYS 20200414 NESSE CASO
-      *O MES VALE 04, COM ISSO ELE SABE QUE 04 CORRESPONDE A ABRIL
-            DISPLAY 'DATA ' DIA ' DE ' WRK-MES(MES) ' DE ' ANO.
-            
+
+            DISPLAY 'DATA.. ' DATFMT-DATASYS.
+
+      *AQUI WRK-MES RECEBE O MES DO SISTEMA (DATFMT-MES 04 NESSE CASO
+      *CORRESPONDE A ABRIL)
+            DISPLAY 'DATA ' DATFMT-DIA ' DE '
+                WRK-MES (DATFMT-MES) ' DE ' DATFMT-ANO.
+
             STOP RUN.
-            
+
        0400-MONTAMES.
            MOVE 'JANEIRO'   TO WRK-MES(01).
            MOVE 'FEVEREIRO' TO WRK-MES(02).
@@ -47,5 +63,5 @@
            MOVE 'OUTUBRO'   TO WRK-MES(10).
            MOVE 'NOVEMBRO'  TO WRK-MES(11).
            MOVE 'DEZEMBRO'  TO WRK-MES(12).
-           
+
        END PROGRAM PROGCOB16.
